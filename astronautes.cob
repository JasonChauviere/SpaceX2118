@@ -17,6 +17,21 @@
 " équipe de cette manière."
             MOVE 1 TO Wechec
         END-IF
+        IF Wfa_idEquipe > 0 AND Wechec = 0 THEN
+            OPEN INPUT Fastronautes
+            MOVE Wfa_idAstronaute TO fa_idAstronaute
+            READ Fastronautes
+            INVALID KEY
+                DISPLAY " "
+            NOT INVALID KEY
+                IF fa_indisponible THEN
+                    DISPLAY "Cet astronaute est marqué indisponible",
+" et ne peut pas être affecté à une équipe."
+                    MOVE 1 TO Wechec
+                END-IF
+            END-READ
+            CLOSE Fastronautes
+        END-IF
         IF Wfa_idEquipe > 0 AND Wechec = 0 THEN
             OPEN INPUT Fequipes
             MOVE Wfa_idEquipe TO fe_idEquipe
@@ -25,6 +40,15 @@
                 DISPLAY "Équipe inexistante"
                 MOVE 1 TO Wechec
             NOT INVALID KEY
+                IF fe_actif = 0 THEN
+                    DISPLAY "Équipe inexistante"
+                    MOVE 1 TO Wechec
+                END-IF
+                IF fe_nbAstronautes >= Wcfg_maxEquipe AND Wechec = 0 THEN
+                    DISPLAY "Effectif maximal de l'équipe atteint (",
+Wcfg_maxEquipe, ")."
+                    MOVE 1 TO Wechec
+                END-IF
                 OPEN INPUT Fastronautes
                 MOVE Wfa_idEquipe TO fa_idEquipe
                 START Fastronautes, KEY IS = fa_idEquipe
@@ -51,7 +75,117 @@
                 CLOSE Fastronautes
             END-READ
             CLOSE Fequipes
-        END-IF.       
+        END-IF.
+
+        ENREGISTRER_INCIDENT_ASTRONAUTE.
+        ACCEPT Wah_date FROM DATE YYYYMMDD
+        ACCEPT Wah_heure FROM TIME
+        OPEN EXTEND Fastronautes_hist
+        STRING Wah_date DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            Wah_heure DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            fa_idAstronaute DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            fa_statut DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            Wah_commentaire DELIMITED BY SIZE
+            INTO ahTampon
+        END-STRING
+        WRITE ahTampon
+        CLOSE Fastronautes_hist.
+
+        VERIF_PAYS.
+        OPEN INPUT Fpays
+        MOVE fa_pays2 TO p_nomPays
+        READ Fpays
+        INVALID KEY
+              MOVE 0 TO Wverif_pays
+        NOT INVALID KEY
+              IF p_actif = 0 THEN
+                  MOVE 0 TO Wverif_pays
+              ELSE
+                  MOVE 1 TO Wverif_pays
+              END-IF
+        END-READ
+        CLOSE Fpays.
+
+        AJOUT_PAYS.
+        PERFORM WITH TEST AFTER UNTIL Waj_p = 0
+            DISPLAY ' '
+            DISPLAY "Nom du pays à autoriser ?"
+            ACCEPT Wfa_pays
+            MOVE FUNCTION LOWER-CASE(Wfa_pays) TO p_nomPays
+            OPEN I-O Fpays
+            MOVE 1 TO p_actif
+            WRITE pTampon
+                INVALID KEY
+                    DISPLAY "Ce pays est déjà autorisé."
+                NOT INVALID KEY
+                    DISPLAY "Pays ajouté à la liste des pays autorisés."
+            END-WRITE
+            CLOSE Fpays
+            PERFORM WITH TEST AFTER UNTIL Waj_p = 0 OR Waj_p = 1
+                DISPLAY ' '
+                DISPLAY "Autres pays à ajouter ? (0 : Non // 1 : Oui)"
+                    ACCEPT Waj_p
+            END-PERFORM
+        END-PERFORM.
+
+        LISTER_PAYS.
+        OPEN INPUT Fpays
+        MOVE 0 TO Wpays_fin
+        DISPLAY "#############"
+        DISPLAY "Liste des pays autorisés :"
+        PERFORM WITH TEST AFTER UNTIL Wpays_fin = 1
+            READ Fpays NEXT
+            AT END
+                MOVE 1 TO Wpays_fin
+            NOT AT END
+              IF p_actif = 1 THEN
+                DISPLAY "  - ", p_nomPays
+              END-IF
+            END-READ
+        END-PERFORM
+        CLOSE Fpays.
+
+        HISTORIQUE_EQUIPES_ASTRONAUTE.
+        DISPLAY "Identifiant de l'astronaute ?"
+        ACCEPT Wid_astro
+        OPEN INPUT Fastronautes
+        MOVE Wid_astro TO fa_idAstronaute
+        READ Fastronautes
+        INVALID KEY
+            DISPLAY "Cet astronaute n'existe pas."
+        NOT INVALID KEY
+            DISPLAY "#############"
+            DISPLAY "Équipes de l'astronaute n°", fa_idAstronaute, " :"
+            OPEN INPUT Fcompo_equipes
+            MOVE Wid_astro TO fce_idAstronaute
+            START Fcompo_equipes, KEY IS = fce_idAstronaute
+            INVALID KEY
+                DISPLAY "  (aucune affectation connue)"
+            NOT INVALID KEY
+                MOVE 0 TO Wce_fin
+                PERFORM WITH TEST AFTER UNTIL Wce_fin = 1
+                    READ Fcompo_equipes NEXT
+                    AT END MOVE 1 TO Wce_fin
+                    NOT AT END
+                        IF fce_idAstronaute = Wid_astro THEN
+                            IF fce_actif = 1 THEN
+                                DISPLAY "  - Équipe ", fce_idEquipe,
+" (en cours, depuis le ", fce_dateDebut, ")"
+                            ELSE
+                                DISPLAY "  - Équipe ", fce_idEquipe,
+" (terminée, du ", fce_dateDebut, " au ", fce_dateFin, ")"
+                            END-IF
+                        END-IF
+                    END-READ
+                END-PERFORM
+            END-START
+            CLOSE Fcompo_equipes
+        END-READ
+        CLOSE Fastronautes.
 
         AJOUT_ASTRONAUTE.
         PERFORM WITH TEST AFTER UNTIL Waj_a = 0
@@ -82,10 +216,17 @@
                     DISPLAY "Pays de l'astronaute ?"
                     ACCEPT Wfa_pays
                     MOVE FUNCTION LOWER-CASE(Wfa_pays) TO fa_pays2
+                    PERFORM VERIF_PAYS
+                    IF Wverif_pays = 0 THEN
+                        DISPLAY "Pays inconnu ou non autorisé."
+                    END-IF
                     DISPLAY "Équipe de l'astronaute (identifiant) ? ",
 "Si aucune équipe alors, tapez 0."
                     ACCEPT Wfa_idEquipe
                     PERFORM VERIF_EQUIPEA
+                    IF Wverif_pays = 0 THEN
+                        MOVE 1 TO Wechec
+                    END-IF
                     IF Wechec = 0 THEN
                         MOVE fa_idAstronaute2 TO fa_idAstronaute
                         MOVE fa_nom2 TO fa_nom
@@ -93,9 +234,24 @@
                         MOVE Wfa_role2 TO fa_role
                         MOVE fa_pays2 TO fa_pays
                         MOVE Wfa_idEquipe TO fa_idEquipe
-                        OPEN I-O Fastronautes       
+                        MOVE 1 TO fa_actif
+                        MOVE 1 TO fa_statut
+                        MOVE 0 TO fa_missionsVolees
+                        MOVE Wfa_idEquipe TO Wsl_idEquipe
+                        PERFORM DETERMINER_LIEU_EQUIPE
+                        MOVE Wsl_nomLieu TO fa_nomLieu
+                        OPEN I-O Fastronautes
                         WRITE aTampon END-WRITE
+                        IF fa_stat NOT = 00 THEN
+                            MOVE fa_stat TO Wchk_stat
+                            MOVE "Fastronautes" TO Wchk_label
+                            PERFORM VERIFIER_STATUT_FICHIER
+                        END-IF
                         CLOSE Fastronautes
+                        MOVE "ASTRONAUTES" TO Wau_module
+                        MOVE "AJOUT" TO Wau_action
+                        MOVE fa_idAstronaute TO Wau_detail
+                        PERFORM ENREGISTRER_AUDIT
                         DISPLAY "Astronaute ajouté avec succès."
                         IF fa_idEquipe > 0 THEN
                             OPEN I-O Fequipes
@@ -106,6 +262,16 @@
                             NOT INVALID KEY
                                 ADD 1 TO fe_nbAstronautes
                                 REWRITE eTampon END-REWRITE
+                                IF fe_stat NOT = 00 THEN
+                                    MOVE fe_stat TO Wchk_stat
+                                    MOVE "Fequipes" TO Wchk_label
+                                    PERFORM VERIFIER_STATUT_FICHIER
+                                END-IF
+                                MOVE fa_idAstronaute TO Wmh_idAstronaute
+                                MOVE fa_idEquipe TO Wmh_idEquipe
+                                MOVE "ENTREE" TO Wmh_action
+                                PERFORM ENREGISTRER_HISTORIQUE_EQUIPE
+                                PERFORM ENREGISTRER_COMPO_EQUIPE
                             END-READ
                             CLOSE Fequipes
                         END-IF
@@ -119,44 +285,199 @@
               END-PERFORM
         END-PERFORM.
 
+        IMPORT_MASSE_ASTRONAUTES.
+        MOVE 0 TO Wab_nbOk
+        MOVE 0 TO Wab_nbRejet
+        MOVE 0 TO Wab_ligne
+        OPEN INPUT Fastro_bulk
+        IF fab_stat = 35 THEN
+            DISPLAY "Fichier astro_bulk.dat introuvable."
+        ELSE
+            MOVE 0 TO Wab_fin
+            PERFORM WITH TEST AFTER UNTIL Wab_fin = 1
+                READ Fastro_bulk
+                AT END MOVE 1 TO Wab_fin
+                NOT AT END
+                    ADD 1 TO Wab_ligne
+                    UNSTRING abTampon DELIMITED BY ";"
+                        INTO Wab_idAstronaute Wab_nom Wab_prenom
+                             Wab_role Wab_pays Wab_idEquipe
+                    END-UNSTRING
+                    MOVE Wab_idAstronaute TO Wfa_idAstronaute
+                    PERFORM VERIF_ASTRONAUTE
+                    IF Wverif_a NOT = 0 THEN
+                        DISPLAY "Ligne ", Wab_ligne,
+                            " rejetée : identifiant déjà attribué."
+                        ADD 1 TO Wab_nbRejet
+                    ELSE
+                        IF Wab_role < 1 OR Wab_role > 9 THEN
+                            DISPLAY "Ligne ", Wab_ligne,
+                                " rejetée : rôle invalide."
+                            ADD 1 TO Wab_nbRejet
+                        ELSE
+                            MOVE FUNCTION LOWER-CASE(Wab_pays)
+                                TO fa_pays2
+                            PERFORM VERIF_PAYS
+                            MOVE Wab_idEquipe TO Wfa_idEquipe
+                            MOVE Wab_role TO Wfa_role2
+                            PERFORM VERIF_EQUIPEA
+                            IF Wverif_pays = 0 THEN
+                                DISPLAY "Ligne ", Wab_ligne,
+                                    " rejetée : pays inconnu ou non",
+" autorisé."
+                                ADD 1 TO Wab_nbRejet
+                            ELSE
+                                IF Wechec NOT = 0 THEN
+                                    DISPLAY "Ligne ", Wab_ligne,
+                                        " rejetée : affectation",
+" d'équipe invalide."
+                                    ADD 1 TO Wab_nbRejet
+                                ELSE
+                                    MOVE Wab_idAstronaute
+                                        TO fa_idAstronaute
+                                    MOVE Wab_nom TO fa_nom
+                                    MOVE Wab_prenom TO fa_prenom
+                                    MOVE Wab_role TO fa_role
+                                    MOVE fa_pays2 TO fa_pays
+                                    MOVE Wab_idEquipe TO fa_idEquipe
+                                    MOVE 1 TO fa_actif
+                                    MOVE 1 TO fa_statut
+                                    MOVE 0 TO fa_missionsVolees
+                                    MOVE Wab_idEquipe TO Wsl_idEquipe
+                                    PERFORM DETERMINER_LIEU_EQUIPE
+                                    MOVE Wsl_nomLieu TO fa_nomLieu
+                                    OPEN I-O Fastronautes
+                                    WRITE aTampon END-WRITE
+                                    IF fa_stat NOT = 00 THEN
+                                        MOVE fa_stat TO Wchk_stat
+                                        MOVE "Fastronautes"
+                                            TO Wchk_label
+                                        PERFORM
+                                            VERIFIER_STATUT_FICHIER
+                                    END-IF
+                                    CLOSE Fastronautes
+                                    MOVE "ASTRONAUTES" TO Wau_module
+                                    MOVE "AJOUT" TO Wau_action
+                                    MOVE fa_idAstronaute TO Wau_detail
+                                    PERFORM ENREGISTRER_AUDIT
+                                    ADD 1 TO Wab_nbOk
+                                    IF Wab_idEquipe > 0 THEN
+                                        OPEN I-O Fequipes
+                                        MOVE Wab_idEquipe TO fe_idEquipe
+                                        READ Fequipes
+                                        INVALID KEY
+                                            DISPLAY "Impossible"
+                                        NOT INVALID KEY
+                                            ADD 1 TO fe_nbAstronautes
+                                            REWRITE eTampon END-REWRITE
+                                            IF fe_stat NOT = 00 THEN
+                                                MOVE fe_stat
+                                                    TO Wchk_stat
+                                                MOVE "Fequipes"
+                                                    TO Wchk_label
+                                                PERFORM
+                                                 VERIFIER_STATUT_FICHIER
+                                            END-IF
+                                            MOVE fa_idAstronaute
+                                                TO Wmh_idAstronaute
+                                            MOVE Wab_idEquipe
+                                                TO Wmh_idEquipe
+                                            MOVE "ENTREE" TO Wmh_action
+                                            PERFORM
+                                             ENREGISTRER_HISTORIQUE_EQUIPE
+                                            PERFORM
+                                                ENREGISTRER_COMPO_EQUIPE
+                                        END-READ
+                                        CLOSE Fequipes
+                                    END-IF
+                                END-IF
+                            END-IF
+                        END-IF
+                    END-IF
+                END-READ
+            END-PERFORM
+            CLOSE Fastro_bulk
+            DISPLAY " "
+            DISPLAY Wab_nbOk, " astronaute(s) chargé(s) avec succès."
+            DISPLAY Wab_nbRejet, " ligne(s) rejetée(s)."
+        END-IF.
+
         SUPPRIMER_ASTRONAUTE.
+        MOVE "astronautes.dat" TO Wsauv_src
+        PERFORM SAUVEGARDE_FICHIER
         OPEN I-O Fastronautes
         DISPLAY "Identifiant de l'astronaute à détruire ?"
         ACCEPT Wfa_idAstronaute
         MOVE Wfa_idAstronaute TO fa_idAstronaute
-        READ Fastronautes
+        READ Fastronautes WITH LOCK
         INVALID KEY
             DISPLAY "Cet astronaute n'existe pas, impossible à détruire",
 " !"
         NOT INVALID KEY
+            IF fa_actif = 0 THEN
+                DISPLAY "Cet astronaute a déjà été supprimé."
+            ELSE
             IF fa_idEquipe > 0 THEN
                 IF fa_role = 1 THEN
                    DISPLAY "Cet astronaute est un Commandant d'équipe."
-                   DISPLAY "Impossible de le supprimer."            
+                   DISPLAY "Impossible de le supprimer."
                 ELSE
                    OPEN I-O Fequipes
                    MOVE fa_idEquipe TO fe_idEquipe
-                   READ Fequipes
+                   READ Fequipes WITH LOCK
                    INVALID KEY
                        DISPLAY "Impossible"
-                   NOT INVALID KEY                        
+                   NOT INVALID KEY
                        SUBTRACT 1 FROM fe_nbAstronautes
                        REWRITE eTampon END-REWRITE
+                       IF fe_stat NOT = 00 THEN
+                           MOVE fe_stat TO Wchk_stat
+                           MOVE "Fequipes" TO Wchk_label
+                           PERFORM VERIFIER_STATUT_FICHIER
+                       END-IF
+                       MOVE fa_idAstronaute TO Wmh_idAstronaute
+                       MOVE fa_idEquipe TO Wmh_idEquipe
+                       MOVE "SORTIE" TO Wmh_action
+                       PERFORM ENREGISTRER_HISTORIQUE_EQUIPE
+                       PERFORM ENREGISTRER_COMPO_EQUIPE
+                       UNLOCK Fequipes
                    END-READ
-                   DELETE Fastronautes RECORD END-DELETE
+                   MOVE 0 TO fa_actif
+                   REWRITE aTampon END-REWRITE
+                   IF fa_stat NOT = 00 THEN
+                       MOVE fa_stat TO Wchk_stat
+                       MOVE "Fastronautes" TO Wchk_label
+                       PERFORM VERIFIER_STATUT_FICHIER
+                   END-IF
+                   MOVE "ASTRONAUTES" TO Wau_module
+                   MOVE "SUPPRIMER" TO Wau_action
+                   MOVE Wfa_idAstronaute TO Wau_detail
+                   PERFORM ENREGISTRER_AUDIT
                    DISPLAY "Astronaute n°", Wfa_idAstronaute, " détruit."
                    CLOSE Fequipes
             ELSE
                 IF fa_idequipe = 0 THEN
-                DELETE Fastronautes RECORD END-DELETE
+                MOVE 0 TO fa_actif
+                REWRITE aTampon END-REWRITE
+                IF fa_stat NOT = 00 THEN
+                    MOVE fa_stat TO Wchk_stat
+                    MOVE "Fastronautes" TO Wchk_label
+                    PERFORM VERIFIER_STATUT_FICHIER
+                END-IF
+                MOVE "ASTRONAUTES" TO Wau_module
+                MOVE "SUPPRIMER" TO Wau_action
+                MOVE Wfa_idAstronaute TO Wau_detail
+                PERFORM ENREGISTRER_AUDIT
                 DISPLAY "Astronaute n°", Wfa_idAstronaute, " détruit."
                 END-IF
-            END-IF            
-        END-READ    
+            END-IF
+            END-IF
+            UNLOCK Fastronautes
+        END-READ
         CLOSE Fastronautes.
 
         VERIF_EQUIPE2.
-        OPEN INPUT Fequipes        
+        OPEN INPUT Fequipes
         MOVE Wfm_idEquipe TO fe_idEquipe
         READ Fequipes
         INVALID KEY
@@ -164,26 +485,38 @@
               DISPLAY "Équipe inexistante."
         NOT INVALID KEY
               MOVE 0 TO Wverif_e
+              IF fe_nbAstronautes >= Wcfg_maxEquipe THEN
+                  DISPLAY "Effectif maximal de l'équipe atteint (",
+Wcfg_maxEquipe, ")."
+                  MOVE 1 TO Wverif_e
+              END-IF
         END-READ
         CLOSE Fequipes.
 
         MODIFIER_ASTRONAUTE.
         DISPLAY "Identifiant de l'astronaute à modifier ?"
         ACCEPT Wfa_idAstronaute
-        OPEN I-O Fastronautes        
+        MOVE "astronautes.dat" TO Wsauv_src
+        PERFORM SAUVEGARDE_FICHIER
+        OPEN I-O Fastronautes
         MOVE Wfa_idAstronaute TO fa_idAstronaute
-        READ Fastronautes
+        READ Fastronautes WITH LOCK
         INVALID KEY
             DISPLAY "ERREUR ! Identifiant inconnu !"
         NOT INVALID KEY
+          IF fa_actif = 0 THEN
+            DISPLAY "ERREUR ! Identifiant inconnu !"
+          ELSE
             DISPLAY "Que souhaitez-vous modifier ?"
-            DISPLAY "1 : Nom // 2 : Prénom // 3 : Pays // 4 : Équipe"
+            DISPLAY "1 : Nom // 2 : Prénom // 3 : Pays // 4 : Équipe",
+" // 5 : Statut médical"
             MOVE 0 TO Wfmodif
             PERFORM WITH TEST AFTER UNTIL
                     Wfmodif = 1 OR
                     Wfmodif = 2 OR
                     Wfmodif = 3 OR
-                    Wfmodif = 4             
+                    Wfmodif = 4 OR
+                    Wfmodif = 5
               ACCEPT Wfmodif
             END-PERFORM
             IF Wfmodif = 1 THEN
@@ -191,24 +524,60 @@
                 ACCEPT Wfm_nom
                 MOVE Wfm_nom TO fa_nom
                 REWRITE aTampon END-REWRITE
+                IF fa_stat NOT = 00 THEN
+                    MOVE fa_stat TO Wchk_stat
+                    MOVE "Fastronautes" TO Wchk_label
+                    PERFORM VERIFIER_STATUT_FICHIER
+                END-IF
+                MOVE "ASTRONAUTES" TO Wau_module
+                MOVE "MODIFIER" TO Wau_action
+                MOVE fa_idAstronaute TO Wau_detail
+                PERFORM ENREGISTRER_AUDIT
                 DISPLAY "Astronaute modifié."
+                UNLOCK Fastronautes
                 CLOSE Fastronautes
-            END-IF  
+            END-IF
             IF Wfmodif = 2 THEN
                 DISPLAY "Nouveau prénom ?"
                 ACCEPT Wfm_prenom
                 MOVE Wfm_prenom TO fa_prenom
                 REWRITE aTampon END-REWRITE
+                IF fa_stat NOT = 00 THEN
+                    MOVE fa_stat TO Wchk_stat
+                    MOVE "Fastronautes" TO Wchk_label
+                    PERFORM VERIFIER_STATUT_FICHIER
+                END-IF
+                MOVE "ASTRONAUTES" TO Wau_module
+                MOVE "MODIFIER" TO Wau_action
+                MOVE fa_idAstronaute TO Wau_detail
+                PERFORM ENREGISTRER_AUDIT
                 DISPLAY "Astronaute modifié."
+                UNLOCK Fastronautes
                 CLOSE Fastronautes
-            END-IF            
+            END-IF
             IF Wfmodif = 3 THEN
                 DISPLAY "Nouveau pays ?"
                 ACCEPT Wfm_pays2
                 MOVE FUNCTION LOWER-CASE(Wfm_pays2) TO Wfm_pays
-                MOVE Wfm_pays TO fa_pays
-                REWRITE aTampon END-REWRITE
-                DISPLAY "Astronaute modifié."
+                MOVE Wfm_pays TO fa_pays2
+                PERFORM VERIF_PAYS
+                IF Wverif_pays = 0 THEN
+                    DISPLAY "Pays inconnu ou non autorisé."
+                ELSE
+                    MOVE Wfm_pays TO fa_pays
+                    REWRITE aTampon END-REWRITE
+                    IF fa_stat NOT = 00 THEN
+                        MOVE fa_stat TO Wchk_stat
+                        MOVE "Fastronautes" TO Wchk_label
+                        PERFORM VERIFIER_STATUT_FICHIER
+                    END-IF
+                    MOVE "ASTRONAUTES" TO Wau_module
+                    MOVE "MODIFIER" TO Wau_action
+                    MOVE fa_idAstronaute TO Wau_detail
+                    PERFORM ENREGISTRER_AUDIT
+                    DISPLAY "Astronaute modifié."
+                END-IF
+                UNLOCK Fastronautes
                 CLOSE Fastronautes
             END-IF
             IF Wfmodif = 4 THEN
@@ -235,34 +604,105 @@
                 IF Wverif_e = 0 THEN
                     MOVE fa_idEquipe TO WidEquipePerd
                     MOVE Wfm_idEquipe TO fa_idEquipe
+                    MOVE Wfm_idEquipe TO Wsl_idEquipe
+                    PERFORM DETERMINER_LIEU_EQUIPE
+                    MOVE Wsl_nomLieu TO fa_nomLieu
                     REWRITE aTampon END-REWRITE
+                    IF fa_stat NOT = 00 THEN
+                        MOVE fa_stat TO Wchk_stat
+                        MOVE "Fastronautes" TO Wchk_label
+                        PERFORM VERIFIER_STATUT_FICHIER
+                    END-IF
+                    MOVE "ASTRONAUTES" TO Wau_module
+                    MOVE "MODIFIER" TO Wau_action
+                    MOVE fa_idAstronaute TO Wau_detail
+                    PERFORM ENREGISTRER_AUDIT
                     DISPLAY "Astronaute modifié."
+                    UNLOCK Fastronautes
                     CLOSE Fastronautes
 
                     OPEN I-O Fequipes
                     MOVE Wfm_idEquipe TO fe_idEquipe
-                    READ Fequipes
+                    READ Fequipes WITH LOCK
                     INVALID KEY
                         DISPLAY " "
                     NOT INVALID KEY
                         ADD 1 TO fe_nbAstronautes
                         REWRITE eTampon END-REWRITE
+                        IF fe_stat NOT = 00 THEN
+                            MOVE fe_stat TO Wchk_stat
+                            MOVE "Fequipes" TO Wchk_label
+                            PERFORM VERIFIER_STATUT_FICHIER
+                        END-IF
+                        MOVE fa_idAstronaute TO Wmh_idAstronaute
+                        MOVE Wfm_idEquipe TO Wmh_idEquipe
+                        MOVE "ENTREE" TO Wmh_action
+                        PERFORM ENREGISTRER_HISTORIQUE_EQUIPE
+                        PERFORM ENREGISTRER_COMPO_EQUIPE
+                        UNLOCK Fequipes
                     END-READ
                     CLOSE Fequipes
 
                     OPEN I-O Fequipes
                     MOVE WidEquipePerd TO fe_idEquipe
-                    READ Fequipes
+                    READ Fequipes WITH LOCK
                     INVALID KEY
                         DISPLAY " "
                     NOT INVALID KEY
                         SUBTRACT 1 FROM fe_nbAstronautes
                         REWRITE eTampon END-REWRITE
+                        IF fe_stat NOT = 00 THEN
+                            MOVE fe_stat TO Wchk_stat
+                            MOVE "Fequipes" TO Wchk_label
+                            PERFORM VERIFIER_STATUT_FICHIER
+                        END-IF
+                        MOVE fa_idAstronaute TO Wmh_idAstronaute
+                        MOVE WidEquipePerd TO Wmh_idEquipe
+                        MOVE "SORTIE" TO Wmh_action
+                        PERFORM ENREGISTRER_HISTORIQUE_EQUIPE
+                        PERFORM ENREGISTRER_COMPO_EQUIPE
+                        UNLOCK Fequipes
                     END-READ
                     CLOSE Fequipes
+                ELSE
+                    DISPLAY "Équipe invalide, aucun changement effectué."
+                    UNLOCK Fastronautes
+                    CLOSE Fastronautes
                 END-IF
+            ELSE
+                UNLOCK Fastronautes
+                CLOSE Fastronautes
             END-IF
             END-IF
+            IF Wfmodif = 5 THEN
+                DISPLAY "Nouveau statut médical ? ",
+"(1 : Apte // 2 : Convalescence // 3 : Indisponible)"
+                MOVE 0 TO Wfa_statut
+                PERFORM WITH TEST AFTER UNTIL
+                                Wfa_statut = 1 OR
+                                Wfa_statut = 2 OR
+                                Wfa_statut = 3
+                    ACCEPT Wfa_statut
+                END-PERFORM
+                DISPLAY "Commentaire (motif) ?"
+                ACCEPT Wah_commentaire
+                MOVE Wfa_statut TO fa_statut
+                REWRITE aTampon END-REWRITE
+                IF fa_stat NOT = 00 THEN
+                    MOVE fa_stat TO Wchk_stat
+                    MOVE "Fastronautes" TO Wchk_label
+                    PERFORM VERIFIER_STATUT_FICHIER
+                END-IF
+                PERFORM ENREGISTRER_INCIDENT_ASTRONAUTE
+                MOVE "ASTRONAUTES" TO Wau_module
+                MOVE "MODIFIER" TO Wau_action
+                MOVE fa_idAstronaute TO Wau_detail
+                PERFORM ENREGISTRER_AUDIT
+                DISPLAY "Astronaute modifié."
+                UNLOCK Fastronautes
+                CLOSE Fastronautes
+            END-IF
+          END-IF
         END-READ.
 
         AFFICHER_ASTRONAUTE.
@@ -274,6 +714,9 @@
         INVALID KEY
             DISPLAY "Cet identifiant d'astronaute est inexistant."
         NOT INVALID KEY
+          IF fa_actif = 0 THEN
+            DISPLAY "Cet identifiant d'astronaute est inexistant."
+          ELSE
             DISPLAY "#############"
             DISPLAY "<-- ID de l'astronaute : ", fa_idAstronaute, " -->"
             DISPLAY "Nom de l'astronaute : ", fa_nom
@@ -308,9 +751,26 @@
             DISPLAY "Rôle de l'astronaute : ", Wfa_roleECR
             DISPLAY "Pays de l'astronaute : ", fa_pays
             DISPLAY "Équipe de l'astronaute : ", fa_idEquipe
+            IF fa_apte THEN
+                MOVE "Apte" TO Wfa_statutECR
+            END-IF
+            IF fa_convalescence THEN
+                MOVE "En convalescence" TO Wfa_statutECR
+            END-IF
+            IF fa_indisponible THEN
+                MOVE "Indisponible" TO Wfa_statutECR
+            END-IF
+            DISPLAY "Statut médical : ", Wfa_statutECR
+            DISPLAY "Missions effectuées : ", fa_missionsVolees
+            IF fa_nomLieu = SPACES THEN
+                DISPLAY "Lieu actuel : Aucun"
+            ELSE
+                DISPLAY "Lieu actuel : ", fa_nomLieu
+            END-IF
             DISPLAY "#############"
+          END-IF
         END-READ
-        CLOSE Fastronautes.        
+        CLOSE Fastronautes.
 
         RECHERCHE_ASTRONAUTE.
         MOVE 0 TO Wfar_choix
@@ -349,10 +809,27 @@
         DISPLAY "6 : Community Manager"
         DISPLAY "7 : Navigateur"
         DISPLAY "8 : Officier de Sécurité"
-        DISPLAY "9 : Scientifique"                    
+        DISPLAY "9 : Scientifique"
         PERFORM WITH TEST AFTER UNTIL Wfar_role < 10 AND Wfar_role > 0
             ACCEPT Wfar_role
         END-PERFORM
+        DISPLAY "Trier les résultats par ?"
+        DISPLAY "1 : par nom"
+        DISPLAY "2 : par identifiant"
+        PERFORM WITH TEST AFTER UNTIL Wtri_choix = 1 OR Wtri_choix = 2
+            ACCEPT Wtri_choix
+        END-PERFORM
+        IF Wtri_choix = 1 THEN
+            SORT Wtri_astro ON ASCENDING KEY wta_nom
+                INPUT PROCEDURE IS RECHERCHE_ASTRONAUTE_ROLE_ALIMENTER
+                OUTPUT PROCEDURE IS RECHERCHE_ASTRONAUTE_ROLE_AFFICHER
+        ELSE
+            SORT Wtri_astro ON ASCENDING KEY wta_idAstronaute
+                INPUT PROCEDURE IS RECHERCHE_ASTRONAUTE_ROLE_ALIMENTER
+                OUTPUT PROCEDURE IS RECHERCHE_ASTRONAUTE_ROLE_AFFICHER
+        END-IF.
+
+        RECHERCHE_ASTRONAUTE_ROLE_ALIMENTER.
         OPEN INPUT Fastronautes
         MOVE Wfar_role TO fa_role
         START Fastronautes, KEY IS = fa_role
@@ -364,22 +841,52 @@
                 READ Fastronautes NEXT
                 AT END MOVE 1 TO Wastro_fin
                 NOT AT END
-                    IF fa_role = Wfar_role THEN
-                        DISPLAY "#############"
-                        DISPLAY "<-- ID de l'astronaute :",
-" ", fa_idAstronaute, " -->"
-                        DISPLAY "Nom de l'astronaute : ", fa_nom
-                        DISPLAY "Prénom de l'astronaute : ", fa_prenom
+                    IF fa_role = Wfar_role AND fa_actif = 1 THEN
+                        MOVE fa_idAstronaute TO wta_idAstronaute
+                        MOVE fa_nom TO wta_nom
+                        MOVE fa_prenom TO wta_prenom
+                        RELEASE wta_rec
                     END-IF
                 END-READ
             END-PERFORM
         END-START
         CLOSE Fastronautes.
 
+        RECHERCHE_ASTRONAUTE_ROLE_AFFICHER.
+        MOVE 0 TO Wtri_fin
+        PERFORM WITH TEST AFTER UNTIL Wtri_fin = 1
+            RETURN Wtri_astro
+                AT END MOVE 1 TO Wtri_fin
+                NOT AT END
+                    DISPLAY "#############"
+                    DISPLAY "<-- ID de l'astronaute :",
+" ", wta_idAstronaute, " -->"
+                    DISPLAY "Nom de l'astronaute : ", wta_nom
+                    DISPLAY "Prénom de l'astronaute : ", wta_prenom
+            END-RETURN
+        END-PERFORM.
+
         RECHERCHE_ASTRONAUTE_PAYS.
         DISPLAY "De quel pays voulez-vous la liste des astronautes ?"
         ACCEPT Wfar_pays
         MOVE FUNCTION LOWER-CASE(Wfar_pays) TO Wfar_pays2
+        DISPLAY "Trier les résultats par ?"
+        DISPLAY "1 : par nom"
+        DISPLAY "2 : par identifiant"
+        PERFORM WITH TEST AFTER UNTIL Wtri_choix = 1 OR Wtri_choix = 2
+            ACCEPT Wtri_choix
+        END-PERFORM
+        IF Wtri_choix = 1 THEN
+            SORT Wtri_astro ON ASCENDING KEY wta_nom
+                INPUT PROCEDURE IS RECHERCHE_ASTRONAUTE_PAYS_ALIMENTER
+                OUTPUT PROCEDURE IS RECHERCHE_ASTRONAUTE_PAYS_AFFICHER
+        ELSE
+            SORT Wtri_astro ON ASCENDING KEY wta_idAstronaute
+                INPUT PROCEDURE IS RECHERCHE_ASTRONAUTE_PAYS_ALIMENTER
+                OUTPUT PROCEDURE IS RECHERCHE_ASTRONAUTE_PAYS_AFFICHER
+        END-IF.
+
+        RECHERCHE_ASTRONAUTE_PAYS_ALIMENTER.
         OPEN INPUT Fastronautes
         MOVE Wfar_pays2 TO fa_pays
         START Fastronautes, KEY IS = fa_pays
@@ -391,18 +898,31 @@
                 READ Fastronautes NEXT
                 AT END MOVE 1 TO Wastro_fin
                 NOT AT END
-                    IF fa_pays = Wfar_pays2 THEN
-                        DISPLAY "#############"
-                        DISPLAY "<-- ID de l'astronaute :",
-" ", fa_idAstronaute, " -->"
-                        DISPLAY "Nom de l'astronaute : ", fa_nom
-                        DISPLAY "Prénom de l'astronaute : ", fa_prenom
+                    IF fa_pays = Wfar_pays2 AND fa_actif = 1 THEN
+                        MOVE fa_idAstronaute TO wta_idAstronaute
+                        MOVE fa_nom TO wta_nom
+                        MOVE fa_prenom TO wta_prenom
+                        RELEASE wta_rec
                     END-IF
                 END-READ
             END-PERFORM
         END-START
         CLOSE Fastronautes.
 
+        RECHERCHE_ASTRONAUTE_PAYS_AFFICHER.
+        MOVE 0 TO Wtri_fin
+        PERFORM WITH TEST AFTER UNTIL Wtri_fin = 1
+            RETURN Wtri_astro
+                AT END MOVE 1 TO Wtri_fin
+                NOT AT END
+                    DISPLAY "#############"
+                    DISPLAY "<-- ID de l'astronaute :",
+" ", wta_idAstronaute, " -->"
+                    DISPLAY "Nom de l'astronaute : ", wta_nom
+                    DISPLAY "Prénom de l'astronaute : ", wta_prenom
+            END-RETURN
+        END-PERFORM.
+
         RECHERCHE_ASTRONAUTE_LIEU.
         DISPLAY "De quel lieu voulez-vous retrouver les astronautes ?"
         ACCEPT Wfar_nomLieu2
@@ -413,45 +933,19 @@
         INVALID KEY
             DISPLAY "Ce lieu n'existe pas."
         NOT INVALID KEY
-            OPEN INPUT Fmissions
-            MOVE fl_nomLieu TO fm_nomLieu
-            START Fmissions, KEY IS = fm_nomLieu
-            INVALID KEY
-                DISPLAY "Aucune mission n'est assignée à ce lieu."
-            NOT INVALID KEY
-                MOVE 0 TO Weq_fin
-                PERFORM WITH TEST AFTER UNTIL Weq_fin = 0
-                    READ Fmissions NEXT
-                    AT END
-                        MOVE 1 TO Weq_fin
-                    NOT AT END
-                        IF fl_nomLieu = fm_nomLieu THEN                
-                            OPEN INPUT Fequipes
-                            MOVE fm_idMission TO fe_idMission
-                            START Fequipes, KEY IS = fe_idMission
-                            INVALID KEY
-                                DISPLAY "Aucun résultat."
-                            NOT INVALID KEY
-                                MOVE 0 TO Wmi_fin
-                                PERFORM WITH TEST AFTER UNTIL Wmi_fin = 0
-                                    READ Fequipes NEXT
-                                    AT END
-                                        MOVE 1 TO Wmi_fin
-                                    NOT AT END
-         IF fm_idMission = fe_idMission THEN
             OPEN INPUT Fastronautes
-            MOVE fe_idEquipe TO fa_idEquipe
-            START Fastronautes, KEY IS = fa_idEquipe
+            MOVE fl_nomLieu TO fa_nomLieu
+            START Fastronautes, KEY IS = fa_nomLieu
             INVALID KEY
                 DISPLAY "Aucun résultat."
             NOT INVALID KEY
                 MOVE 0 TO Was_fin
-                PERFORM WITH TEST AFTER UNTIL Was_fin = 0
+                PERFORM WITH TEST AFTER UNTIL Was_fin = 1
                     READ Fastronautes NEXT
                     AT END
                         MOVE 1 TO Was_fin
                     NOT AT END
-                        IF fa_idEquipe = fe_idEquipe THEN
+                        IF fa_nomLieu = fl_nomLieu AND fa_actif = 1 THEN
                             DISPLAY "#############"
                             DISPLAY "<-- ID de l'astronaute :",
 " ", fa_idAstronaute, " -->"
@@ -461,23 +955,30 @@
                     END-READ
                 END-PERFORM
             END-START
-        END-IF
-                                    END-READ
-                                END-PERFORM
-                            END-START
-                        END-IF
-                    END-READ
-                END-PERFORM
-            END-START
+            CLOSE Fastronautes
         END-READ
-        CLOSE Fastronautes
-        CLOSE Fequipes
-        CLOSE Fmissions
-        CLOSE Flieux. 
+        CLOSE Flieux.
 
         RECHERCHE_ASTRONAUTE_EQUIPE.
         DISPLAY "De quelle équipe voulez-vous la liste des astronautes ?"
         ACCEPT Wfar_idEquipe
+        DISPLAY "Trier les résultats par ?"
+        DISPLAY "1 : par nom"
+        DISPLAY "2 : par identifiant"
+        PERFORM WITH TEST AFTER UNTIL Wtri_choix = 1 OR Wtri_choix = 2
+            ACCEPT Wtri_choix
+        END-PERFORM
+        IF Wtri_choix = 1 THEN
+            SORT Wtri_astro ON ASCENDING KEY wta_nom
+                INPUT PROCEDURE IS RECHERCHE_ASTRONAUTE_EQUIPE_ALIMENTER
+                OUTPUT PROCEDURE IS RECHERCHE_ASTRONAUTE_EQUIPE_AFFICHER
+        ELSE
+            SORT Wtri_astro ON ASCENDING KEY wta_idAstronaute
+                INPUT PROCEDURE IS RECHERCHE_ASTRONAUTE_EQUIPE_ALIMENTER
+                OUTPUT PROCEDURE IS RECHERCHE_ASTRONAUTE_EQUIPE_AFFICHER
+        END-IF.
+
+        RECHERCHE_ASTRONAUTE_EQUIPE_ALIMENTER.
         OPEN INPUT Fastronautes
         MOVE Wfar_idEquipe TO fa_idEquipe
         START Fastronautes, KEY IS = fa_idEquipe
@@ -489,53 +990,282 @@
                 READ Fastronautes NEXT
                 AT END MOVE 1 TO Wastro_fin
                 NOT AT END
-                    IF fa_idEquipe = Wfar_idEquipe THEN
-                        DISPLAY "#############"
-                        DISPLAY "<-- ID de l'astronaute :",
-" ", fa_idAstronaute, " -->"
-                        DISPLAY "Nom de l'astronaute : ", fa_nom
-                        DISPLAY "Prénom de l'astronaute : ", fa_prenom
+                    IF fa_idEquipe = Wfar_idEquipe AND fa_actif = 1 THEN
+                        MOVE fa_idAstronaute TO wta_idAstronaute
+                        MOVE fa_nom TO wta_nom
+                        MOVE fa_prenom TO wta_prenom
+                        RELEASE wta_rec
                     END-IF
                 END-READ
             END-PERFORM
         END-START
         CLOSE Fastronautes.
 
-        STAT_NB_ASTRONAUTES.
+        RECHERCHE_ASTRONAUTE_EQUIPE_AFFICHER.
+        MOVE 0 TO Wtri_fin
+        PERFORM WITH TEST AFTER UNTIL Wtri_fin = 1
+            RETURN Wtri_astro
+                AT END MOVE 1 TO Wtri_fin
+                NOT AT END
+                    DISPLAY "#############"
+                    DISPLAY "<-- ID de l'astronaute :",
+" ", wta_idAstronaute, " -->"
+                    DISPLAY "Nom de l'astronaute : ", wta_nom
+                    DISPLAY "Prénom de l'astronaute : ", wta_prenom
+            END-RETURN
+        END-PERFORM.
+
+        LISTER_ASTRONAUTES.
         OPEN INPUT Fastronautes
         MOVE 0 TO Wastro_fin
-        MOVE 0 TO WS_nbAstronautes
+        DISPLAY "#############"
+        DISPLAY "Liste complète des astronautes :"
         PERFORM WITH TEST AFTER UNTIL Wastro_fin = 1
             READ Fastronautes NEXT
             AT END
                 MOVE 1 TO Wastro_fin
             NOT AT END
-                ADD 1 TO WS_nbAstronautes
+              IF fa_actif = 1 THEN
+                IF fa_role = 1 THEN
+                    MOVE "Commandant" TO Wfa_roleECR
+                END-IF
+                IF fa_role = 2 THEN
+                    MOVE "Chef Scientifique" TO Wfa_roleECR
+                END-IF
+                IF fa_role = 3 THEN
+                    MOVE "Chef de Sécurité" TO Wfa_roleECR
+                END-IF
+                IF fa_role = 4 THEN
+                    MOVE "Ingénieur" TO Wfa_roleECR
+                END-IF
+                IF fa_role = 5 THEN
+                    MOVE "Infirmier" TO Wfa_roleECR
+                END-IF
+                IF fa_role = 6 THEN
+                    MOVE "Community Manager" TO Wfa_roleECR
+                END-IF
+                IF fa_role = 7 THEN
+                    MOVE "Navigateur" TO Wfa_roleECR
+                END-IF
+                IF fa_role = 8 THEN
+                    MOVE "Officier de Sécurité" TO Wfa_roleECR
+                END-IF
+                IF fa_role = 9 THEN
+                    MOVE "Scientifique" TO Wfa_roleECR
+                END-IF
+                DISPLAY "<-- ID de l'astronaute : ", fa_idAstronaute,
+" -->"
+                DISPLAY "Nom de l'astronaute : ", fa_nom
+                DISPLAY "Prénom de l'astronaute : ", fa_prenom
+                DISPLAY "Rôle de l'astronaute : ", Wfa_roleECR
+                DISPLAY "Pays de l'astronaute : ", fa_pays
+                DISPLAY "Équipe de l'astronaute : ", fa_idEquipe
+                DISPLAY "#############"
+              END-IF
             END-READ
         END-PERFORM
-        DISPLAY "Il y a ", WS_nbAstronautes, " astronaute(s) dans ",
-"les données."
         CLOSE Fastronautes.
 
-        STAT_NB_ASTROCHOMEURS.
+        STAT_SCAN_ASTRONAUTES.
         OPEN INPUT Fastronautes
         MOVE 0 TO Wastro_fin
+        MOVE 0 TO WS_nbAstronautes
         MOVE 0 TO WS_nbAstrochomeurs
         PERFORM WITH TEST AFTER UNTIL Wastro_fin = 1
             READ Fastronautes NEXT
             AT END
                 MOVE 1 TO Wastro_fin
             NOT AT END
+              IF fa_actif = 1 THEN
+                ADD 1 TO WS_nbAstronautes
                 IF fa_idEquipe = 0 THEN
                     ADD 1 TO WS_nbAstrochomeurs
                 END-IF
+              END-IF
             END-READ
         END-PERFORM
-        DISPLAY "Il y a ", WS_nbAstrochomeurs, " astro-chômeur(s) dans ",
+        CLOSE Fastronautes
+        DISPLAY "Il y a ", WS_nbAstronautes, " astronaute(s) dans ",
 "les données."
+        DISPLAY "Il y a ", WS_nbAstrochomeurs, " astro-chômeur(s) dans ",
+"les données.".
+
+        STAT_PAYS_ASTRONAUTES.
+        OPEN INPUT Fpays
+        MOVE 0 TO Wpays_fin
+        DISPLAY "Répartition des astronautes par pays :"
+        PERFORM WITH TEST AFTER UNTIL Wpays_fin = 1
+            READ Fpays NEXT
+            AT END
+                MOVE 1 TO Wpays_fin
+            NOT AT END
+              IF p_actif = 1 THEN
+                MOVE 0 TO WS_nbAstroPays
+                OPEN INPUT Fastronautes
+                MOVE p_nomPays TO fa_pays
+                START Fastronautes, KEY IS = fa_pays
+                INVALID KEY
+                    DISPLAY " "
+                NOT INVALID KEY
+                    MOVE 0 TO Wa_fin
+                    PERFORM WITH TEST AFTER UNTIL Wa_fin = 1
+                        READ Fastronautes NEXT
+                        AT END MOVE 1 TO Wa_fin
+                        NOT AT END
+                            IF fa_pays = p_nomPays AND fa_actif = 1 THEN
+                                ADD 1 TO WS_nbAstroPays
+                            END-IF
+                        END-READ
+                    END-PERFORM
+                END-START
+                CLOSE Fastronautes
+                DISPLAY "  ", p_nomPays, " : ", WS_nbAstroPays
+              END-IF
+            END-READ
+        END-PERFORM
+        CLOSE Fpays.
+
+        CLASSEMENT_EXPERIENCE_ASTRONAUTES.
+        SORT Wtri_experience
+            ON DESCENDING KEY wtri_missionsVolees
+            INPUT PROCEDURE IS CLASSEMENT_EXPERIENCE_ALIMENTER
+            OUTPUT PROCEDURE IS CLASSEMENT_EXPERIENCE_AFFICHER.
+
+        CLASSEMENT_EXPERIENCE_ALIMENTER.
+        OPEN INPUT Fastronautes
+        MOVE 0 TO Wastro_fin
+        PERFORM WITH TEST AFTER UNTIL Wastro_fin = 1
+            READ Fastronautes NEXT
+            AT END
+                MOVE 1 TO Wastro_fin
+            NOT AT END
+              IF fa_actif = 1 THEN
+                MOVE fa_missionsVolees TO wtri_missionsVolees
+                MOVE fa_idAstronaute TO wtri_idAstronaute
+                MOVE fa_nom TO wtri_nom
+                MOVE fa_prenom TO wtri_prenom
+                MOVE fa_role TO wtri_role
+                RELEASE wtri_rec
+              END-IF
+            END-READ
+        END-PERFORM
         CLOSE Fastronautes.
 
+        CLASSEMENT_EXPERIENCE_AFFICHER.
+        DISPLAY "#############"
+        DISPLAY "Classement des astronautes par expérience :"
+        MOVE 0 TO Wtri_fin
+        PERFORM WITH TEST AFTER UNTIL Wtri_fin = 1
+            RETURN Wtri_experience
+                AT END MOVE 1 TO Wtri_fin
+                NOT AT END
+                    DISPLAY "  - ", wtri_nom, " ", wtri_prenom,
+" (ID ", wtri_idAstronaute, ") : ", wtri_missionsVolees,
+" mission(s)"
+            END-RETURN
+        END-PERFORM.
+
+        COLLECTION_DONNEES_PAYS.
+        MOVE 0 TO Wimp_ok
+        MOVE 0 TO Wimp_skip
+        MOVE 1 TO p_actif
+        MOVE "france" TO p_nomPays
+        OPEN I-O Fpays
+            WRITE pTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
+        CLOSE Fpays
+
+        MOVE "maroc" TO p_nomPays
+        OPEN I-O Fpays
+            WRITE pTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
+        CLOSE Fpays
+
+        MOVE "azerbaïdjan" TO p_nomPays
+        OPEN I-O Fpays
+            WRITE pTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
+        CLOSE Fpays
+
+        MOVE "brésil" TO p_nomPays
+        OPEN I-O Fpays
+            WRITE pTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
+        CLOSE Fpays
+
+        MOVE "roumanie" TO p_nomPays
+        OPEN I-O Fpays
+            WRITE pTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
+        CLOSE Fpays
+
+        MOVE "croatie" TO p_nomPays
+        OPEN I-O Fpays
+            WRITE pTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
+        CLOSE Fpays
+
+        MOVE "argentine" TO p_nomPays
+        OPEN I-O Fpays
+            WRITE pTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
+        CLOSE Fpays
+
+        MOVE "grèce" TO p_nomPays
+        OPEN I-O Fpays
+            WRITE pTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
+        CLOSE Fpays
+
+        MOVE "uruguay" TO p_nomPays
+        OPEN I-O Fpays
+            WRITE pTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
+        CLOSE Fpays.
+
         COLLECTION_DONNEES_ASTRO.
+        MOVE 0 TO Wimp_ok
+        MOVE 0 TO Wimp_skip
+        MOVE 1 TO fa_actif
+        MOVE 1 TO fa_statut
+        MOVE 0 TO fa_missionsVolees
+        MOVE SPACES TO fa_nomLieu
         MOVE 101 TO fa_idAstronaute
         MOVE "CHAUVIERE" TO fa_nom
         MOVE "Jason" TO fa_prenom
@@ -543,7 +1273,14 @@
         MOVE "france" TO fa_pays
         MOVE 201 TO fa_idEquipe
         OPEN I-O Fastronautes
-            WRITE aTampon END-WRITE
+            WRITE aTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Astronaute ", fa_idAstronaute,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fastronautes
 
         MOVE 102 TO fa_idAstronaute
@@ -553,7 +1290,14 @@
         MOVE "maroc" TO fa_pays
         MOVE 61 TO fa_idEquipe
         OPEN I-O Fastronautes
-            WRITE aTampon END-WRITE
+            WRITE aTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Astronaute ", fa_idAstronaute,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fastronautes
 
         MOVE 103 TO fa_idAstronaute
@@ -563,7 +1307,14 @@
         MOVE "france" TO fa_pays
         MOVE 0 TO fa_idEquipe
         OPEN I-O Fastronautes
-            WRITE aTampon END-WRITE
+            WRITE aTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Astronaute ", fa_idAstronaute,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fastronautes
 
         MOVE 104 TO fa_idAstronaute
@@ -573,7 +1324,14 @@
         MOVE "france" TO fa_pays
         MOVE 0 TO fa_idEquipe
         OPEN I-O Fastronautes
-            WRITE aTampon END-WRITE
+            WRITE aTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Astronaute ", fa_idAstronaute,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fastronautes
 
         MOVE 105 TO fa_idAstronaute
@@ -583,7 +1341,14 @@
         MOVE "france" TO fa_pays
         MOVE 0 TO fa_idEquipe
         OPEN I-O Fastronautes
-            WRITE aTampon END-WRITE
+            WRITE aTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Astronaute ", fa_idAstronaute,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fastronautes
 
         MOVE 106 TO fa_idAstronaute
@@ -593,7 +1358,14 @@
         MOVE "france" TO fa_pays
         MOVE 0 TO fa_idEquipe
         OPEN I-O Fastronautes
-            WRITE aTampon END-WRITE
+            WRITE aTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Astronaute ", fa_idAstronaute,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fastronautes
 
         MOVE 107 TO fa_idAstronaute
@@ -603,7 +1375,14 @@
         MOVE "france" TO fa_pays
         MOVE 0 TO fa_idEquipe
         OPEN I-O Fastronautes
-            WRITE aTampon END-WRITE
+            WRITE aTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Astronaute ", fa_idAstronaute,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fastronautes
 
         MOVE 108 TO fa_idAstronaute
@@ -613,7 +1392,14 @@
         MOVE "azerbaïdjan" TO fa_pays
         MOVE 0 TO fa_idEquipe
         OPEN I-O Fastronautes
-            WRITE aTampon END-WRITE
+            WRITE aTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Astronaute ", fa_idAstronaute,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fastronautes
 
         MOVE 109 TO fa_idAstronaute
@@ -623,7 +1409,14 @@
         MOVE "france" TO fa_pays
         MOVE 0 TO fa_idEquipe
         OPEN I-O Fastronautes
-            WRITE aTampon END-WRITE
+            WRITE aTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Astronaute ", fa_idAstronaute,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fastronautes
 
         MOVE 110 TO fa_idAstronaute
@@ -633,7 +1426,14 @@
         MOVE "france" TO fa_pays
         MOVE 201 TO fa_idEquipe
         OPEN I-O Fastronautes
-            WRITE aTampon END-WRITE
+            WRITE aTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Astronaute ", fa_idAstronaute,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fastronautes
 
         MOVE 111 TO fa_idAstronaute
@@ -643,7 +1443,14 @@
         MOVE "brésil" TO fa_pays
         MOVE 201 TO fa_idEquipe
         OPEN I-O Fastronautes
-            WRITE aTampon END-WRITE
+            WRITE aTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Astronaute ", fa_idAstronaute,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fastronautes
 
         MOVE 112 TO fa_idAstronaute
@@ -653,7 +1460,14 @@
         MOVE "roumanie" TO fa_pays
         MOVE 201 TO fa_idEquipe
         OPEN I-O Fastronautes
-            WRITE aTampon END-WRITE
+            WRITE aTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Astronaute ", fa_idAstronaute,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fastronautes
 
         MOVE 113 TO fa_idAstronaute
@@ -663,7 +1477,14 @@
         MOVE "croatie" TO fa_pays
         MOVE 201 TO fa_idEquipe
         OPEN I-O Fastronautes
-            WRITE aTampon END-WRITE
+            WRITE aTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Astronaute ", fa_idAstronaute,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fastronautes
 
         MOVE 114 TO fa_idAstronaute
@@ -673,7 +1494,14 @@
         MOVE "argentine" TO fa_pays
         MOVE 201 TO fa_idEquipe
         OPEN I-O Fastronautes
-            WRITE aTampon END-WRITE
+            WRITE aTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Astronaute ", fa_idAstronaute,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fastronautes
 
         MOVE 115 TO fa_idAstronaute
@@ -683,7 +1511,14 @@
         MOVE "grèce" TO fa_pays
         MOVE 0 TO fa_idEquipe
         OPEN I-O Fastronautes
-            WRITE aTampon END-WRITE
+            WRITE aTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Astronaute ", fa_idAstronaute,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fastronautes
 
         MOVE 116 TO fa_idAstronaute
@@ -693,7 +1528,14 @@
         MOVE "france" TO fa_pays
         MOVE 0 TO fa_idEquipe
         OPEN I-O Fastronautes
-            WRITE aTampon END-WRITE
+            WRITE aTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Astronaute ", fa_idAstronaute,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fastronautes
 
         MOVE 117 TO fa_idAstronaute
@@ -703,7 +1545,14 @@
         MOVE "france" TO fa_pays
         MOVE 0 TO fa_idEquipe
         OPEN I-O Fastronautes
-            WRITE aTampon END-WRITE
+            WRITE aTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Astronaute ", fa_idAstronaute,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fastronautes
 
         MOVE 118 TO fa_idAstronaute
@@ -713,7 +1562,14 @@
         MOVE "france" TO fa_pays
         MOVE 61 TO fa_idEquipe
         OPEN I-O Fastronautes
-            WRITE aTampon END-WRITE
+            WRITE aTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Astronaute ", fa_idAstronaute,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fastronautes
 
         MOVE 119 TO fa_idAstronaute
@@ -723,8 +1579,79 @@
         MOVE "uruguay" TO fa_pays
         MOVE 61 TO fa_idEquipe
         OPEN I-O Fastronautes
-            WRITE aTampon END-WRITE
+            WRITE aTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Astronaute ", fa_idAstronaute,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fastronautes
 
         DISPLAY "SPACEX 2118 -- Génération de 19 astronautes ",
-"effectués !".
+"tentée : ", Wimp_ok, " chargé(s), ", Wimp_skip, " ignoré(s).".
+
+        EXPORT_CSV_ASTRONAUTES.
+        OPEN OUTPUT Fastronautes_csv
+        OPEN INPUT Fastronautes
+        MOVE 0 TO Wastro_fin
+        PERFORM WITH TEST AFTER UNTIL Wastro_fin = 1
+            READ Fastronautes NEXT
+            AT END
+                MOVE 1 TO Wastro_fin
+            NOT AT END
+              IF fa_actif = 1 THEN
+                STRING fa_idAstronaute DELIMITED BY SIZE
+                    ";" DELIMITED BY SIZE
+                    fa_nom DELIMITED BY SIZE
+                    ";" DELIMITED BY SIZE
+                    fa_prenom DELIMITED BY SIZE
+                    ";" DELIMITED BY SIZE
+                    fa_role DELIMITED BY SIZE
+                    ";" DELIMITED BY SIZE
+                    fa_pays DELIMITED BY SIZE
+                    ";" DELIMITED BY SIZE
+                    fa_idEquipe DELIMITED BY SIZE
+                    ";" DELIMITED BY SIZE
+                    fa_statut DELIMITED BY SIZE
+                    ";" DELIMITED BY SIZE
+                    fa_missionsVolees DELIMITED BY SIZE
+                    INTO aTamponCSV
+                END-STRING
+                WRITE aTamponCSV
+              END-IF
+            END-READ
+        END-PERFORM
+        CLOSE Fastronautes
+        CLOSE Fastronautes_csv
+        DISPLAY "Export CSV des astronautes terminé (astronautes.csv).".
+
+        RECONCILIATION_ASTRONAUTES.
+        OPEN INPUT Fastronautes
+        MOVE 0 TO Wastro_fin
+        PERFORM WITH TEST AFTER UNTIL Wastro_fin = 1
+            READ Fastronautes NEXT
+            AT END
+                MOVE 1 TO Wastro_fin
+            NOT AT END
+              IF fa_actif = 1 THEN
+                IF fa_idEquipe > 0 THEN
+                    OPEN INPUT Fequipes
+                    MOVE fa_idEquipe TO fe_idEquipe
+                    READ Fequipes
+                    INVALID KEY
+                        DISPLAY "Astronaute ", fa_idAstronaute,
+" référence une équipe inexistante (", fa_idEquipe, ")."
+                    NOT INVALID KEY
+                        IF fe_actif = 0 THEN
+                            DISPLAY "Astronaute ", fa_idAstronaute,
+" référence une équipe supprimée (", fa_idEquipe, ")."
+                        END-IF
+                    END-READ
+                    CLOSE Fequipes
+                END-IF
+              END-IF
+            END-READ
+        END-PERFORM
+        CLOSE Fastronautes.
