@@ -18,7 +18,12 @@
               MOVE 0 TO Wverif_l
               DISPLAY "Lieu inexistant !"
         NOT INVALID KEY
-              MOVE 1 TO Wverif_l
+              IF fl_actif = 0 THEN
+                  MOVE 0 TO Wverif_l
+                  DISPLAY "Lieu inexistant !"
+              ELSE
+                  MOVE 1 TO Wverif_l
+              END-IF
         END-READ
         CLOSE Flieux.
 
@@ -38,9 +43,44 @@
                     MOVE Wfm_nomLieu TO fm_nomLieu
                     DISPLAY "Description rapide de la mission ?"
                     ACCEPT fm_description
+                    DISPLAY "Date de début de la mission ? (AAAAMMJJ)"
+                    ACCEPT Wfm_dateDebut
+                    DISPLAY "Date de fin prévue de la mission ? (AAAAMMJJ)"
+                    ACCEPT Wfm_dateFin
+                    MOVE Wfm_dateDebut TO fm_dateDebut
+                    MOVE Wfm_dateFin TO fm_dateFin
+                    DISPLAY "Budget estimé pour cette mission ?"
+                    ACCEPT Wfm_budgetEstime
+                    MOVE Wfm_budgetEstime TO fm_budgetEstime
+                    MOVE 0 TO fm_coutReel
+                    MOVE 1 TO fm_actif
+                    MOVE 1 TO fm_statut
+                    DISPLAY "Type de la mission ?"
+                    DISPLAY "1 : Exploration (Navigateur + Ingénieur)"
+                    DISPLAY "2 : Ravitaillement (Ingénieur)"
+                    DISPLAY "3 : Sauvetage (Chef de Sécurité +",
+" Infirmier)"
+                    DISPLAY "4 : Diplomatique (Community Manager)"
+                    DISPLAY "5 : Recherche scientifique (Chef",
+" Scientifique + Scientifique)"
+                    PERFORM WITH TEST AFTER UNTIL
+                                    Wfm_typeMission < 6 AND
+                                    Wfm_typeMission > 0
+                        ACCEPT Wfm_typeMission
+                    END-PERFORM
+                    MOVE Wfm_typeMission TO fm_typeMission
                     OPEN I-O Fmissions
                     WRITE mTampon END-WRITE
+                    IF fm_stat NOT = 00 THEN
+                        MOVE fm_stat TO Wchk_stat
+                        MOVE "Fmissions" TO Wchk_label
+                        PERFORM VERIFIER_STATUT_FICHIER
+                    END-IF
                     CLOSE Fmissions
+                    MOVE "MISSIONS" TO Wau_module
+                    MOVE "AJOUT" TO Wau_action
+                    MOVE fm_idMission TO Wau_detail
+                    PERFORM ENREGISTRER_AUDIT
                     DISPLAY "Mission ajoutée avec succès."
                 END-IF
             END-IF
@@ -53,6 +93,8 @@
         END-PERFORM.
        
         SUPPRIMER_MISSION.
+        MOVE "missions.dat" TO Wsauv_src
+        PERFORM SAUVEGARDE_FICHIER
         OPEN I-O Fmissions
         DISPLAY 'Identifiant de la mission à détruire ?'
         PERFORM WITH TEST AFTER UNTIL Wfm_idMissionD > 0
@@ -63,8 +105,21 @@
         INVALID KEY
             DISPLAY "Cette mission n'existe pas, impossible à détruire !"
         NOT INVALID KEY
-            DELETE Fmissions RECORD END-DELETE
-            DISPLAY "Mission n°", Wfm_idMissionD, " détruite." 
+          IF fm_actif = 0 THEN
+            DISPLAY "Cette mission a déjà été détruite."
+          ELSE
+            MOVE 0 TO fm_actif
+            REWRITE mTampon END-REWRITE
+            IF fm_stat NOT = 00 THEN
+                MOVE fm_stat TO Wchk_stat
+                MOVE "Fmissions" TO Wchk_label
+                PERFORM VERIFIER_STATUT_FICHIER
+            END-IF
+            MOVE "MISSIONS" TO Wau_module
+            MOVE "SUPPRIMER" TO Wau_action
+            MOVE fm_idMission TO Wau_detail
+            PERFORM ENREGISTRER_AUDIT
+            DISPLAY "Mission n°", Wfm_idMissionD, " détruite."
             OPEN I-O Fequipes
             MOVE Wfm_idMissionD TO fe_idMission
             START Fequipes, KEY IS = fe_idMission
@@ -77,30 +132,233 @@
                     AT END MOVE 1 TO fe_fin
                     NOT AT END
                         IF Wfm_idMissionD = fe_idMission THEN
+                            MOVE fe_idEquipe TO Wsl_idEquipe
+                            MOVE SPACES TO Wsl_nomLieu
+                            PERFORM SYNCHRONISER_LIEU_EQUIPE
                             MOVE 0 TO fe_idMission
                             REWRITE eTampon END-REWRITE
+                            IF fe_stat NOT = 00 THEN
+                                MOVE fe_stat TO Wchk_stat
+                                MOVE "Fequipes" TO Wchk_label
+                                PERFORM VERIFIER_STATUT_FICHIER
+                            END-IF
                         END-IF
                     END-READ
                 END-PERFORM
-            END-START                                   
-        END-READ        
+            END-START
+          END-IF
+        END-READ
+        CLOSE Fmissions.
+
+        INCREMENTER_MISSIONS_VOLEES.
+        OPEN I-O Fastronautes
+        MOVE Wfe_idEquipe2 TO fa_idEquipe
+        START Fastronautes, KEY IS = fa_idEquipe
+        INVALID KEY
+            DISPLAY " "
+        NOT INVALID KEY
+            MOVE 0 TO Wastro_fin2
+            PERFORM WITH TEST AFTER UNTIL Wastro_fin2 = 1
+                READ Fastronautes NEXT
+                AT END MOVE 1 TO Wastro_fin2
+                NOT AT END
+                    IF fa_idEquipe = Wfe_idEquipe2 THEN
+                        IF fa_actif = 1 THEN
+                            ADD 1 TO fa_missionsVolees
+                            REWRITE aTampon END-REWRITE
+                            IF fa_stat NOT = 00 THEN
+                                MOVE fa_stat TO Wchk_stat
+                                MOVE "Fastronautes" TO Wchk_label
+                                PERFORM VERIFIER_STATUT_FICHIER
+                            END-IF
+                        END-IF
+                    END-IF
+                END-READ
+            END-PERFORM
+        END-START
+        CLOSE Fastronautes.
+
+        CLOTURER_MISSION.
+        MOVE "missions.dat" TO Wsauv_src
+        PERFORM SAUVEGARDE_FICHIER
+        OPEN I-O Fmissions
+        DISPLAY "Identifiant de la mission à clôturer ?"
+        ACCEPT Wfm_idMission
+        MOVE Wfm_idMission TO fm_idMission
+        READ Fmissions
+        INVALID KEY
+            DISPLAY "Cette mission n'existe pas."
+        NOT INVALID KEY
+          IF fm_actif = 0 THEN
+            DISPLAY "Cette mission n'existe pas."
+          ELSE
+            DISPLAY "Motif de clôture ? (3 : Terminée // 4 : Annulée)"
+            PERFORM WITH TEST AFTER UNTIL
+                    Wcl_choix = 3 OR
+                    Wcl_choix = 4
+                ACCEPT Wcl_choix
+            END-PERFORM
+            MOVE Wcl_choix TO fm_statut
+            REWRITE mTampon END-REWRITE
+            IF fm_stat NOT = 00 THEN
+                MOVE fm_stat TO Wchk_stat
+                MOVE "Fmissions" TO Wchk_label
+                PERFORM VERIFIER_STATUT_FICHIER
+            END-IF
+            OPEN EXTEND Fmissions_hist
+            STRING fm_idMission DELIMITED BY SIZE
+                ";" DELIMITED BY SIZE
+                fm_nomLieu DELIMITED BY SIZE
+                ";" DELIMITED BY SIZE
+                fm_description DELIMITED BY SIZE
+                ";" DELIMITED BY SIZE
+                fm_dateDebut DELIMITED BY SIZE
+                ";" DELIMITED BY SIZE
+                fm_dateFin DELIMITED BY SIZE
+                ";" DELIMITED BY SIZE
+                fm_statut DELIMITED BY SIZE
+                INTO hTampon
+            END-STRING
+            WRITE hTampon
+            CLOSE Fmissions_hist
+            MOVE 0 TO fm_actif
+            REWRITE mTampon END-REWRITE
+            IF fm_stat NOT = 00 THEN
+                MOVE fm_stat TO Wchk_stat
+                MOVE "Fmissions" TO Wchk_label
+                PERFORM VERIFIER_STATUT_FICHIER
+            END-IF
+            DISPLAY "Mission n°", Wfm_idMission,
+" clôturée et archivée dans l'historique."
+            MOVE 0 TO fe_fin
+            PERFORM WITH TEST AFTER UNTIL fe_fin = 1
+                OPEN INPUT Fequipes
+                MOVE Wfm_idMission TO fe_idMission
+                START Fequipes, KEY IS = fe_idMission
+                INVALID KEY
+                    MOVE 1 TO fe_fin
+                NOT INVALID KEY
+                    READ Fequipes NEXT
+                    AT END
+                        MOVE 1 TO fe_fin
+                    NOT AT END
+                        IF fe_idMission NOT = Wfm_idMission THEN
+                            MOVE 1 TO fe_fin
+                        ELSE
+                            MOVE fe_idEquipe TO Wfe_idEquipe2
+                        END-IF
+                    END-READ
+                END-START
+                CLOSE Fequipes
+                IF fe_fin = 0 THEN
+                    IF Wcl_choix = 3 THEN
+                        PERFORM INCREMENTER_MISSIONS_VOLEES
+                    END-IF
+                    MOVE Wfe_idEquipe2 TO Wsl_idEquipe
+                    MOVE SPACES TO Wsl_nomLieu
+                    PERFORM SYNCHRONISER_LIEU_EQUIPE
+                    OPEN I-O Fequipes
+                    MOVE Wfe_idEquipe2 TO fe_idEquipe
+                    READ Fequipes WITH LOCK
+                    INVALID KEY
+                        DISPLAY "Impossible"
+                    NOT INVALID KEY
+                        MOVE 0 TO fe_idMission
+                        REWRITE eTampon END-REWRITE
+                        IF fe_stat NOT = 00 THEN
+                            MOVE fe_stat TO Wchk_stat
+                            MOVE "Fequipes" TO Wchk_label
+                            PERFORM VERIFIER_STATUT_FICHIER
+                        END-IF
+                        UNLOCK Fequipes
+                    END-READ
+                    CLOSE Fequipes
+                END-IF
+            END-PERFORM
+            IF Wcl_choix = 3 THEN
+                MOVE 0 TO Wl_reclass
+                OPEN INPUT Flieux
+                MOVE fm_nomLieu TO fl_nomLieu
+                READ Flieux
+                INVALID KEY
+                    DISPLAY " "
+                NOT INVALID KEY
+                    IF fl_actif = 1 AND fl_typeLieu = 5 THEN
+                        MOVE 1 TO Wl_reclass
+                    END-IF
+                END-READ
+                CLOSE Flieux
+                IF Wl_reclass = 1 THEN
+                    DISPLAY "Le lieu ", fm_nomLieu,
+" était classé Non identifié."
+                    DISPLAY "Résultat de la mission : quel type de lieu",
+" est-ce en réalité ?"
+                    DISPLAY "1 : Étoile"
+                    DISPLAY "2 : Planète"
+                    DISPLAY "3 : Astéroïde"
+                    DISPLAY "4 : Trou noir"
+                    DISPLAY "5 : Rester Non identifié pour le moment"
+                    PERFORM WITH TEST AFTER UNTIL
+                                    Wl_typeL < 6 AND Wl_typeL > 0
+                        ACCEPT Wl_typeL
+                    END-PERFORM
+                    IF Wl_typeL NOT = 5 THEN
+                        DISPLAY "Ce lieu est-il habitable ? ",
+"(0 : Non // 1 : Oui)"
+                        PERFORM WITH TEST AFTER UNTIL
+                                        Wl_hab = 0 OR Wl_hab = 1
+                            ACCEPT Wl_hab
+                        END-PERFORM
+                        OPEN I-O Flieux
+                        MOVE fm_nomLieu TO fl_nomLieu
+                        READ Flieux
+                        INVALID KEY
+                            DISPLAY "Impossible"
+                        NOT INVALID KEY
+                            MOVE Wl_typeL TO fl_typeLieu
+                            MOVE Wl_hab TO fl_habitable
+                            REWRITE lTampon END-REWRITE
+                            IF fl_stat NOT = 00 THEN
+                                MOVE fl_stat TO Wchk_stat
+                                MOVE "Flieux" TO Wchk_label
+                                PERFORM VERIFIER_STATUT_FICHIER
+                            END-IF
+                            DISPLAY "Lieu ", fl_nomLieu,
+" reclassé suite au résultat de la mission."
+                        END-READ
+                        CLOSE Flieux
+                    END-IF
+                END-IF
+            END-IF
+          END-IF
+        END-READ
         CLOSE Fmissions.
-       	
+
         MODIFIER_MISSION.
         DISPLAY "Identifiant de la mission à modifier ?"
         ACCEPT Wfm_idMission
-        OPEN I-O Fmissions        
+        MOVE "missions.dat" TO Wsauv_src
+        PERFORM SAUVEGARDE_FICHIER
+        OPEN I-O Fmissions
         MOVE Wfm_idMission TO fm_idMission
         READ Fmissions
         INVALID KEY
             DISPLAY "ERREUR ! Identifiant inconnu !"
-        NOT INVALID KEY    
+        NOT INVALID KEY
+          IF fm_actif = 0 THEN
+              DISPLAY "ERREUR ! Identifiant inconnu !"
+          ELSE
             DISPLAY "Que souhaitez-vous modifier ?"
-            DISPLAY "1 : Description // 2 : Lieu"
+            DISPLAY "1 : Description // 2 : Lieu // 3 : Dates // ",
+"4 : Statut // 5 : Budget estimé // 6 : Enregistrer une dépense"
             MOVE 0 TO Wfmodif_m
             PERFORM WITH TEST AFTER UNTIL
                     Wfmodif_m = 1 OR
-                    Wfmodif_m = 2           
+                    Wfmodif_m = 2 OR
+                    Wfmodif_m = 3 OR
+                    Wfmodif_m = 4 OR
+                    Wfmodif_m = 5 OR
+                    Wfmodif_m = 6
               ACCEPT Wfmodif_m
             END-PERFORM
             IF Wfmodif_m = 1 THEN
@@ -108,25 +366,145 @@
                 ACCEPT Wfm_description
                 MOVE Wfm_description TO fm_description
                 REWRITE mTampon END-REWRITE
+                IF fm_stat NOT = 00 THEN
+                    MOVE fm_stat TO Wchk_stat
+                    MOVE "Fmissions" TO Wchk_label
+                    PERFORM VERIFIER_STATUT_FICHIER
+                END-IF
+                MOVE "MISSIONS" TO Wau_module
+                MOVE "MODIFIER" TO Wau_action
+                MOVE fm_idMission TO Wau_detail
+                PERFORM ENREGISTRER_AUDIT
                 DISPLAY "Mission modifiée."
             END-IF
             IF Wfmodif_m = 2 THEN
                 DISPLAY "Nouveau lieu ?"
                 ACCEPT Wfm_lieu2
                 MOVE FUNCTION LOWER-CASE(Wfm_lieu2) TO Wfm_lieu
-                OPEN INPUT Flieux        
+                OPEN INPUT Flieux
                 MOVE Wfm_lieu TO fl_nomLieu
                 READ Flieux
                 INVALID KEY
                       DISPLAY "ERREUR ! Lieu inexistant !"
                 NOT INVALID KEY
-                      REWRITE mTampon END-REWRITE
-                      DISPLAY "Mission modifiée."
+                      IF fl_actif = 0 THEN
+                          DISPLAY "ERREUR ! Lieu inexistant !"
+                      ELSE
+                          MOVE Wfm_lieu TO fm_nomLieu
+                          REWRITE mTampon END-REWRITE
+                          IF fm_stat NOT = 00 THEN
+                              MOVE fm_stat TO Wchk_stat
+                              MOVE "Fmissions" TO Wchk_label
+                              PERFORM VERIFIER_STATUT_FICHIER
+                          END-IF
+                          MOVE 0 TO fe_fin
+                          OPEN INPUT Fequipes
+                          MOVE fm_idMission TO fe_idMission
+                          START Fequipes, KEY IS = fe_idMission
+                          INVALID KEY
+                              MOVE 1 TO fe_fin
+                          NOT INVALID KEY
+                              PERFORM WITH TEST AFTER UNTIL fe_fin = 1
+                                  READ Fequipes NEXT
+                                  AT END
+                                      MOVE 1 TO fe_fin
+                                  NOT AT END
+                                      IF fe_idMission NOT = fm_idMission
+                                      THEN
+                                          MOVE 1 TO fe_fin
+                                      ELSE
+                                          MOVE fe_idEquipe TO Wsl_idEquipe
+                                          MOVE fm_nomLieu TO Wsl_nomLieu
+                                          PERFORM SYNCHRONISER_LIEU_EQUIPE
+                                      END-IF
+                              END-READ
+                              END-PERFORM
+                          END-START
+                          CLOSE Fequipes
+                          MOVE "MISSIONS" TO Wau_module
+                          MOVE "MODIFIER" TO Wau_action
+                          MOVE fm_idMission TO Wau_detail
+                          PERFORM ENREGISTRER_AUDIT
+                          DISPLAY "Mission modifiée."
+                      END-IF
                 END-READ
                 CLOSE Flieux
             END-IF
+            IF Wfmodif_m = 3 THEN
+                DISPLAY "Nouvelle date de début ? (AAAAMMJJ)"
+                ACCEPT Wfm_dateDebut
+                DISPLAY "Nouvelle date de fin prévue ? (AAAAMMJJ)"
+                ACCEPT Wfm_dateFin
+                MOVE Wfm_dateDebut TO fm_dateDebut
+                MOVE Wfm_dateFin TO fm_dateFin
+                REWRITE mTampon END-REWRITE
+                IF fm_stat NOT = 00 THEN
+                    MOVE fm_stat TO Wchk_stat
+                    MOVE "Fmissions" TO Wchk_label
+                    PERFORM VERIFIER_STATUT_FICHIER
+                END-IF
+                MOVE "MISSIONS" TO Wau_module
+                MOVE "MODIFIER" TO Wau_action
+                MOVE fm_idMission TO Wau_detail
+                PERFORM ENREGISTRER_AUDIT
+                DISPLAY "Mission modifiée."
+            END-IF
+            IF Wfmodif_m = 4 THEN
+                DISPLAY "Nouveau statut ? (1 : Planifiée // 2 : En cours)"
+                PERFORM WITH TEST AFTER UNTIL
+                        Wfm_statut = 1 OR
+                        Wfm_statut = 2
+                    ACCEPT Wfm_statut
+                END-PERFORM
+                MOVE Wfm_statut TO fm_statut
+                REWRITE mTampon END-REWRITE
+                IF fm_stat NOT = 00 THEN
+                    MOVE fm_stat TO Wchk_stat
+                    MOVE "Fmissions" TO Wchk_label
+                    PERFORM VERIFIER_STATUT_FICHIER
+                END-IF
+                MOVE "MISSIONS" TO Wau_module
+                MOVE "MODIFIER" TO Wau_action
+                MOVE fm_idMission TO Wau_detail
+                PERFORM ENREGISTRER_AUDIT
+                DISPLAY "Mission modifiée."
+            END-IF
+            IF Wfmodif_m = 5 THEN
+                DISPLAY "Nouveau budget estimé ?"
+                ACCEPT Wfm_budgetEstime
+                MOVE Wfm_budgetEstime TO fm_budgetEstime
+                REWRITE mTampon END-REWRITE
+                IF fm_stat NOT = 00 THEN
+                    MOVE fm_stat TO Wchk_stat
+                    MOVE "Fmissions" TO Wchk_label
+                    PERFORM VERIFIER_STATUT_FICHIER
+                END-IF
+                MOVE "MISSIONS" TO Wau_module
+                MOVE "MODIFIER" TO Wau_action
+                MOVE fm_idMission TO Wau_detail
+                PERFORM ENREGISTRER_AUDIT
+                DISPLAY "Mission modifiée."
+            END-IF
+            IF Wfmodif_m = 6 THEN
+                DISPLAY "Montant de la dépense à enregistrer ?"
+                ACCEPT Wfm_depense
+                ADD Wfm_depense TO fm_coutReel
+                REWRITE mTampon END-REWRITE
+                IF fm_stat NOT = 00 THEN
+                    MOVE fm_stat TO Wchk_stat
+                    MOVE "Fmissions" TO Wchk_label
+                    PERFORM VERIFIER_STATUT_FICHIER
+                END-IF
+                MOVE "MISSIONS" TO Wau_module
+                MOVE "MODIFIER" TO Wau_action
+                MOVE fm_idMission TO Wau_detail
+                PERFORM ENREGISTRER_AUDIT
+                DISPLAY "Dépense enregistrée. Coût réel cumulé : ",
+fm_coutReel
+            END-IF
+          END-IF
         END-READ
-        CLOSE Fmissions.                 
+        CLOSE Fmissions.
 
         AFFICHER_MISSION.
         OPEN INPUT Fmissions
@@ -137,13 +515,56 @@
         INVALID KEY
             DISPLAY "Cet identifiant de mission est inexistant."
         NOT INVALID KEY
+          IF fm_actif = 0 THEN
+              DISPLAY "Cet identifiant de mission est inexistant."
+          ELSE
             DISPLAY "#############"
             DISPLAY "<-- ID de la mission : ", fm_idMission, " -->"
             DISPLAY "Nom du lieu de la mission : ", fm_nomLieu
             DISPLAY "Description de la mission : ", fm_description
+            DISPLAY "Date de début : ", fm_dateDebut
+            DISPLAY "Date de fin prévue : ", fm_dateFin
+            PERFORM ECRIRE_STATUT_MISSION
+            DISPLAY "Statut de la mission : ", Wfm_statutECR
+            DISPLAY "Budget estimé : ", fm_budgetEstime
+            DISPLAY "Coût réel à ce jour : ", fm_coutReel
+            PERFORM ECRIRE_TYPE_MISSION
+            DISPLAY "Type de la mission : ", Wfm_typeECR
+          END-IF
         END-READ
         CLOSE Fmissions.
 
+        ECRIRE_TYPE_MISSION.
+        IF fm_typeExploration THEN
+            MOVE "Exploration" TO Wfm_typeECR
+        END-IF
+        IF fm_typeRavitaillement THEN
+            MOVE "Ravitaillement" TO Wfm_typeECR
+        END-IF
+        IF fm_typeSauvetage THEN
+            MOVE "Sauvetage" TO Wfm_typeECR
+        END-IF
+        IF fm_typeDiplomatique THEN
+            MOVE "Diplomatique" TO Wfm_typeECR
+        END-IF
+        IF fm_typeRecherche THEN
+            MOVE "Recherche scientifique" TO Wfm_typeECR
+        END-IF.
+
+        ECRIRE_STATUT_MISSION.
+        IF fm_planifiee THEN
+            MOVE "Planifiée" TO Wfm_statutECR
+        END-IF
+        IF fm_enCours THEN
+            MOVE "En cours" TO Wfm_statutECR
+        END-IF
+        IF fm_terminee THEN
+            MOVE "Terminée" TO Wfm_statutECR
+        END-IF
+        IF fm_annulee THEN
+            MOVE "Annulée" TO Wfm_statutECR
+        END-IF.
+
         RECHERCHE_MISSION.
         MOVE 0 TO Wfmr_choix
         DISPLAY "Vous voulez savoir..."
@@ -166,13 +587,39 @@
         DISPLAY " "
         DISPLAY "De quelle mission (identifiant) ?"
         ACCEPT Wfm_idMission
+        DISPLAY "Distance de trajet maximale pour considérer un lieu",
+" comme voisin ?"
+        PERFORM WITH TEST AFTER UNTIL Wfd_seuil > 0
+            ACCEPT Wfd_seuil
+        END-PERFORM
+        DISPLAY "Trier les résultats par ?"
+        DISPLAY "1 : par description"
+        DISPLAY "2 : par identifiant"
+        PERFORM WITH TEST AFTER UNTIL Wtri_choix = 1 OR Wtri_choix = 2
+            ACCEPT Wtri_choix
+        END-PERFORM
+        IF Wtri_choix = 1 THEN
+            SORT Wtri_equipe ON ASCENDING KEY wte_description
+                INPUT PROCEDURE IS REC_MIS_VOISINS_EQUIPE_ALIMENTER
+                OUTPUT PROCEDURE IS REC_MIS_VOISINS_EQUIPE_AFFICHER
+        ELSE
+            SORT Wtri_equipe ON ASCENDING KEY wte_idEquipe
+                INPUT PROCEDURE IS REC_MIS_VOISINS_EQUIPE_ALIMENTER
+                OUTPUT PROCEDURE IS REC_MIS_VOISINS_EQUIPE_AFFICHER
+        END-IF.
+
+        REC_MIS_VOISINS_EQUIPE_ALIMENTER.
         MOVE Wfm_idMission TO fm_idMission
         OPEN INPUT Fmissions
         READ Fmissions
         INVALID KEY
             DISPLAY "Cette mission n'existe pas."
         NOT INVALID KEY
-            MOVE fm_nomLieu TO LieuEquipe
+            IF fm_actif = 0 THEN
+                DISPLAY "Cette mission n'existe pas."
+            ELSE
+                MOVE fm_nomLieu TO LieuEquipe
+            END-IF
         END-READ
         CLOSE Fmissions
         OPEN INPUT Fmissions
@@ -182,11 +629,14 @@
             DISPLAY " "
         NOT INVALID KEY
             MOVE 0 TO Wm_fin
-            PERFORM WITH TEST AFTER UNTIL Wm_fin = 0
+            PERFORM WITH TEST AFTER UNTIL Wm_fin = 1
                 READ Fmissions NEXT
                 AT END MOVE 1 TO Wm_fin
                 NOT AT END
-                    IF LieuEquipe = fm_nomLieu THEN
+                    MOVE LieuEquipe TO Wfd_lieuA
+                    MOVE fm_nomLieu TO Wfd_lieuB
+                    PERFORM VERIF_LIEU_VOISIN
+                    IF Wfd_trouve = 1 AND fm_actif = 1 THEN
                         OPEN INPUT Fequipes
                         MOVE fm_idMission TO fe_idMission
                         START Fequipes, KEY IS = fe_idMission
@@ -194,16 +644,18 @@
                             DISPLAY " "
                         NOT INVALID KEY
                             MOVE 0 TO We_fin
-                            PERFORM WITH TEST AFTER UNTIL We_fin = 0
+                            PERFORM WITH TEST AFTER UNTIL We_fin = 1
                                 READ Fequipes NEXT
                                 AT END MOVE 1 TO We_fin
                                 NOT AT END
-                                    IF fm_idMission = fe_idMission THEN
-                                        DISPLAY "#############"
-            DISPLAY "<-- ID de l'équipe : ", fe_idEquipe, " -->"
-            DISPLAY "Nombre d'astronautes : ", fe_nbAstronautes
-            DISPLAY "Description de l'équipe : ", fe_description
-            DISPLAY "Mission de l'équipe : ", fe_idMission
+                                    IF fm_idMission = fe_idMission AND fe_actif = 1 THEN
+                                        MOVE fe_idEquipe TO wte_idEquipe
+                                        MOVE fe_nbAstronautes TO
+                                            wte_nbAstronautes
+                                        MOVE fe_description TO
+                                            wte_description
+                                        MOVE fe_idMission TO wte_idMission
+                                        RELEASE wte_rec
                                     END-IF
                                 END-READ
                             END-PERFORM
@@ -215,17 +667,59 @@
         END-START
         CLOSE Fmissions.
 
+        REC_MIS_VOISINS_EQUIPE_AFFICHER.
+        MOVE 0 TO Wtri_fin
+        PERFORM WITH TEST AFTER UNTIL Wtri_fin = 1
+            RETURN Wtri_equipe
+                AT END MOVE 1 TO Wtri_fin
+                NOT AT END
+                    DISPLAY "#############"
+                    DISPLAY "<-- ID de l'équipe : ", wte_idEquipe, " -->"
+                    DISPLAY "Nombre d'astronautes : ",
+wte_nbAstronautes
+                    DISPLAY "Description de l'équipe : ",
+wte_description
+                    DISPLAY "Mission de l'équipe : ", wte_idMission
+            END-RETURN
+        END-PERFORM.
+
         REC_MIS_VOISINS_ASTRONAUTES.
         DISPLAY " "
         DISPLAY "De quelle mission (identifiant) ?"
         ACCEPT Wfm_idMission
+        DISPLAY "Distance de trajet maximale pour considérer un lieu",
+" comme voisin ?"
+        PERFORM WITH TEST AFTER UNTIL Wfd_seuil > 0
+            ACCEPT Wfd_seuil
+        END-PERFORM
+        DISPLAY "Trier les résultats par ?"
+        DISPLAY "1 : par nom"
+        DISPLAY "2 : par identifiant"
+        PERFORM WITH TEST AFTER UNTIL Wtri_choix = 1 OR Wtri_choix = 2
+            ACCEPT Wtri_choix
+        END-PERFORM
+        IF Wtri_choix = 1 THEN
+            SORT Wtri_astro ON ASCENDING KEY wta_nom
+                INPUT PROCEDURE IS REC_MIS_VOISINS_ASTRO_ALIMENTER
+                OUTPUT PROCEDURE IS REC_MIS_VOISINS_ASTRO_AFFICHER
+        ELSE
+            SORT Wtri_astro ON ASCENDING KEY wta_idAstronaute
+                INPUT PROCEDURE IS REC_MIS_VOISINS_ASTRO_ALIMENTER
+                OUTPUT PROCEDURE IS REC_MIS_VOISINS_ASTRO_AFFICHER
+        END-IF.
+
+        REC_MIS_VOISINS_ASTRO_ALIMENTER.
         MOVE Wfm_idMission TO fm_idMission
         OPEN INPUT Fmissions
         READ Fmissions
         INVALID KEY
             DISPLAY "Cette mission n'existe pas."
         NOT INVALID KEY
-            MOVE fm_nomLieu TO LieuEquipe
+            IF fm_actif = 0 THEN
+                DISPLAY "Cette mission n'existe pas."
+            ELSE
+                MOVE fm_nomLieu TO LieuEquipe
+            END-IF
         END-READ
         CLOSE Fmissions
         OPEN INPUT Fmissions
@@ -235,11 +729,14 @@
             DISPLAY " "
         NOT INVALID KEY
             MOVE 0 TO Wm_fin
-            PERFORM WITH TEST AFTER UNTIL Wm_fin = 0
+            PERFORM WITH TEST AFTER UNTIL Wm_fin = 1
                 READ Fmissions NEXT
                 AT END MOVE 1 TO Wm_fin
                 NOT AT END
-                    IF LieuEquipe = fm_nomLieu THEN
+                    MOVE LieuEquipe TO Wfd_lieuA
+                    MOVE fm_nomLieu TO Wfd_lieuB
+                    PERFORM VERIF_LIEU_VOISIN
+                    IF Wfd_trouve = 1 AND fm_actif = 1 THEN
                         OPEN INPUT Fequipes
                         MOVE fm_idMission TO fe_idMission
                         START Fequipes, KEY IS = fe_idMission
@@ -247,11 +744,11 @@
                             DISPLAY " "
                         NOT INVALID KEY
                             MOVE 0 TO We_fin
-                            PERFORM WITH TEST AFTER UNTIL We_fin = 0
+                            PERFORM WITH TEST AFTER UNTIL We_fin = 1
                                 READ Fequipes NEXT
                                 AT END MOVE 1 TO We_fin
                                 NOT AT END
-                                    IF fm_idMission = fe_idMission THEN
+                                    IF fm_idMission = fe_idMission AND fe_actif = 1 THEN
           OPEN INPUT Fastronautes
           MOVE fe_idEquipe TO fa_idEquipe
           START Fastronautes, KEY IS = fa_idEquipe
@@ -263,12 +760,11 @@
                   READ Fastronautes NEXT
                   AT END MOVE 1 TO Wa_fin
                   NOT AT END
-                      IF fe_idEquipe = fa_idEquipe THEN
-                          DISPLAY "#############"
-                          DISPLAY "<-- ID de l'astronaute :",
-" ", fa_idAstronaute, " -->"
-                          DISPLAY "Nom de l'astronaute : ", fa_nom
-                          DISPLAY "Prénom de l'astronaute : ", fa_prenom
+                      IF fe_idEquipe = fa_idEquipe AND fa_actif = 1 THEN
+                          MOVE fa_idAstronaute TO wta_idAstronaute
+                          MOVE fa_nom TO wta_nom
+                          MOVE fa_prenom TO wta_prenom
+                          RELEASE wta_rec
                        END-IF
                   END-READ
               END-PERFORM
@@ -285,7 +781,324 @@
         END-START
         CLOSE Fmissions.
 
-        STAT_NB_MISSIONS.
+        REC_MIS_VOISINS_ASTRO_AFFICHER.
+        MOVE 0 TO Wtri_fin
+        PERFORM WITH TEST AFTER UNTIL Wtri_fin = 1
+            RETURN Wtri_astro
+                AT END MOVE 1 TO Wtri_fin
+                NOT AT END
+                    DISPLAY "#############"
+                    DISPLAY "<-- ID de l'astronaute :",
+" ", wta_idAstronaute, " -->"
+                    DISPLAY "Nom de l'astronaute : ", wta_nom
+                    DISPLAY "Prénom de l'astronaute : ", wta_prenom
+            END-RETURN
+        END-PERFORM.
+
+        DOSSIER_MISSION.
+        DISPLAY "Identifiant de la mission ?"
+        ACCEPT Wfm_idMission
+        MOVE Wfm_idMission TO fm_idMission
+        OPEN INPUT Fmissions
+        READ Fmissions
+        INVALID KEY
+            DISPLAY "Cette mission n'existe pas."
+        NOT INVALID KEY
+          IF fm_actif = 0 THEN
+            DISPLAY "Cette mission n'existe pas."
+          ELSE
+            DISPLAY "====================================="
+            DISPLAY "DOSSIER MISSION n°", fm_idMission
+            DISPLAY "====================================="
+            DISPLAY "Lieu de la mission : ", fm_nomLieu
+            DISPLAY "Description de la mission : ", fm_description
+            DISPLAY "Date de début : ", fm_dateDebut
+            DISPLAY "Date de fin prévue : ", fm_dateFin
+            PERFORM ECRIRE_STATUT_MISSION
+            DISPLAY "Statut de la mission : ", Wfm_statutECR
+            DISPLAY "Budget estimé : ", fm_budgetEstime
+            DISPLAY "Coût réel à ce jour : ", fm_coutReel
+            MOVE fm_nomLieu TO LieuEquipe
+            DISPLAY "-------------------------------------"
+            DISPLAY "Équipe(s) affectée(s) :"
+            OPEN INPUT Fequipes
+            MOVE fm_idMission TO fe_idMission
+            START Fequipes, KEY IS = fe_idMission
+            INVALID KEY
+                DISPLAY "Aucune équipe affectée à cette mission."
+            NOT INVALID KEY
+                MOVE 0 TO We_fin
+                PERFORM WITH TEST AFTER UNTIL We_fin = 1
+                    READ Fequipes NEXT
+                    AT END MOVE 1 TO We_fin
+                    NOT AT END
+                        IF fe_idMission = fm_idMission AND fe_actif = 1 THEN
+                            DISPLAY "#############"
+                            DISPLAY "<-- ID de l'équipe : ",
+fe_idEquipe, " -->"
+                            DISPLAY "Nombre d'astronautes : ",
+fe_nbAstronautes
+                            DISPLAY "Description de l'équipe : ",
+fe_description
+                            DISPLAY "Membres :"
+                            OPEN INPUT Fastronautes
+                            MOVE fe_idEquipe TO fa_idEquipe
+                            START Fastronautes, KEY IS = fa_idEquipe
+                            INVALID KEY
+                                DISPLAY "Aucun membre."
+                            NOT INVALID KEY
+                                MOVE 0 TO Wa_fin
+                                PERFORM WITH TEST AFTER UNTIL
+                                            Wa_fin = 1
+                                    READ Fastronautes NEXT
+                                    AT END MOVE 1 TO Wa_fin
+                                    NOT AT END
+                                        IF fa_idEquipe = fe_idEquipe
+                                        AND fa_actif = 1
+                                        THEN
+                DISPLAY "   - ", fa_nom, " ", fa_prenom,
+" (rôle ", fa_role, ")"
+                                        END-IF
+                                    END-READ
+                                END-PERFORM
+                            END-START
+                            CLOSE Fastronautes
+                        END-IF
+                    END-READ
+                END-PERFORM
+            END-START
+            CLOSE Fequipes
+            DISPLAY "-------------------------------------"
+            DISPLAY "Vaisseau(x) présent(s) sur ce lieu :"
+            OPEN INPUT Fvaisseaux
+            MOVE LieuEquipe TO fv_nomLieu
+            START Fvaisseaux, KEY IS = fv_nomLieu
+            INVALID KEY
+                DISPLAY "Aucun vaisseau présent sur ce lieu."
+            NOT INVALID KEY
+                MOVE 0 TO Wvaiss_fin
+                PERFORM WITH TEST AFTER UNTIL Wvaiss_fin = 1
+                    READ Fvaisseaux NEXT
+                    AT END MOVE 1 TO Wvaiss_fin
+                    NOT AT END
+                        IF fv_nomLieu = LieuEquipe AND fv_actif = 1 THEN
+                            DISPLAY "#############"
+                            DISPLAY "<-- Nom du vaisseau : ",
+fv_nomVaisseau, " -->"
+                            DISPLAY "Type de vaisseau : ",
+fv_typeVaisseau
+                            DISPLAY "Capacité du vaisseau : ",
+fv_capacite
+                            IF fv_enService THEN
+                                DISPLAY "Disponible pour affectation."
+                            ELSE
+                                DISPLAY "En maintenance, ",
+"indisponible pour affectation."
+                            END-IF
+                        END-IF
+                    END-READ
+                END-PERFORM
+            END-START
+            CLOSE Fvaisseaux
+            DISPLAY "====================================="
+          END-IF
+        END-READ
+        CLOSE Fmissions.
+
+        MANIFESTE_LANCEMENT.
+        DISPLAY "Identifiant de la mission ?"
+        ACCEPT Wfm_idMission
+        MOVE Wfm_idMission TO fm_idMission
+        OPEN INPUT Fmissions
+        READ Fmissions
+        INVALID KEY
+            DISPLAY "Cette mission n'existe pas."
+        NOT INVALID KEY
+          IF fm_actif = 0 THEN
+            DISPLAY "Cette mission n'existe pas."
+          ELSE
+            MOVE 0 TO Wman_equipeTrouvee
+            MOVE 0 TO Wman_vaisseauTrouve
+            OPEN OUTPUT Fmanifeste
+            STRING "=====================================" DELIMITED BY SIZE
+                INTO maTampon
+            END-STRING
+            WRITE maTampon
+            STRING "MANIFESTE DE LANCEMENT - MISSION N" DELIMITED BY SIZE
+                fm_idMission DELIMITED BY SIZE
+                INTO maTampon
+            END-STRING
+            WRITE maTampon
+            STRING "=====================================" DELIMITED BY SIZE
+                INTO maTampon
+            END-STRING
+            WRITE maTampon
+            STRING "Lieu de la mission : " DELIMITED BY SIZE
+                fm_nomLieu DELIMITED BY SIZE
+                INTO maTampon
+            END-STRING
+            WRITE maTampon
+            STRING "Description de la mission : " DELIMITED BY SIZE
+                fm_description DELIMITED BY SIZE
+                INTO maTampon
+            END-STRING
+            WRITE maTampon
+            STRING "-------------------------------------" DELIMITED BY SIZE
+                INTO maTampon
+            END-STRING
+            WRITE maTampon
+            STRING "EQUIPAGE" DELIMITED BY SIZE
+                INTO maTampon
+            END-STRING
+            WRITE maTampon
+            OPEN INPUT Fequipes
+            MOVE fm_idMission TO fe_idMission
+            START Fequipes, KEY IS = fe_idMission
+            INVALID KEY
+                STRING "Aucune équipe affectée à cette mission." DELIMITED BY SIZE
+                    INTO maTampon
+                END-STRING
+                WRITE maTampon
+                END-WRITE
+            NOT INVALID KEY
+                MOVE 0 TO We_fin
+                PERFORM WITH TEST AFTER UNTIL We_fin = 1
+                    READ Fequipes NEXT
+                    AT END MOVE 1 TO We_fin
+                    NOT AT END
+                        IF fe_idMission = fm_idMission AND fe_actif = 1 THEN
+                            MOVE 1 TO Wman_equipeTrouvee
+                            STRING "Équipe n" DELIMITED BY SIZE
+                                fe_idEquipe DELIMITED BY SIZE
+                                " (" DELIMITED BY SIZE
+                                fe_nbAstronautes DELIMITED BY SIZE
+                                " membre(s)) :" DELIMITED BY SIZE
+                                INTO maTampon
+                            END-STRING
+                            WRITE maTampon
+                            OPEN INPUT Fastronautes
+                            MOVE fe_idEquipe TO fa_idEquipe
+                            START Fastronautes, KEY IS = fa_idEquipe
+                            INVALID KEY
+                                STRING "  Aucun membre." DELIMITED BY SIZE
+                                    INTO maTampon
+                                END-STRING
+                                WRITE maTampon
+                                END-WRITE
+                            NOT INVALID KEY
+                                MOVE 0 TO Wa_fin
+                                PERFORM WITH TEST AFTER UNTIL Wa_fin = 1
+                                    READ Fastronautes NEXT
+                                    AT END MOVE 1 TO Wa_fin
+                                    NOT AT END
+                                        IF fa_idEquipe = fe_idEquipe
+                                        AND fa_actif = 1
+                                        THEN
+                                            IF fa_role = 1 THEN
+                                                MOVE "Commandant" TO Wfa_roleECR
+                                            END-IF
+                                            IF fa_role = 2 THEN
+                                                MOVE "Chef Scientifique" TO Wfa_roleECR
+                                            END-IF
+                                            IF fa_role = 3 THEN
+                                                MOVE "Chef de Sécurité" TO Wfa_roleECR
+                                            END-IF
+                                            IF fa_role = 4 THEN
+                                                MOVE "Ingénieur" TO Wfa_roleECR
+                                            END-IF
+                                            IF fa_role = 5 THEN
+                                                MOVE "Infirmier" TO Wfa_roleECR
+                                            END-IF
+                                            IF fa_role = 6 THEN
+                                                MOVE "Community Manager" TO Wfa_roleECR
+                                            END-IF
+                                            IF fa_role = 7 THEN
+                                                MOVE "Navigateur" TO Wfa_roleECR
+                                            END-IF
+                                            IF fa_role = 8 THEN
+                                                MOVE "Officier de Sécurité" TO Wfa_roleECR
+                                            END-IF
+                                            IF fa_role = 9 THEN
+                                                MOVE "Scientifique" TO Wfa_roleECR
+                                            END-IF
+                                            STRING "  - " DELIMITED BY SIZE
+                                                fa_nom DELIMITED BY SIZE
+                                                " " DELIMITED BY SIZE
+                                                fa_prenom DELIMITED BY SIZE
+                                                " (" DELIMITED BY SIZE
+                                                Wfa_roleECR DELIMITED BY SIZE
+                                                ")" DELIMITED BY SIZE
+                                                INTO maTampon
+                                            END-STRING
+                                            WRITE maTampon
+                                        END-IF
+                                    END-READ
+                                END-PERFORM
+                            END-START
+                            CLOSE Fastronautes
+                            STRING "-------------------------------------" DELIMITED BY SIZE
+                                INTO maTampon
+                            END-STRING
+                            WRITE maTampon
+                            STRING "VAISSEAU" DELIMITED BY SIZE
+                                INTO maTampon
+                            END-STRING
+                            WRITE maTampon
+                            OPEN INPUT Fvaisseaux
+                            MOVE fe_nomVaisseau TO fv_nomVaisseau
+                            READ Fvaisseaux
+                            INVALID KEY
+                                STRING "Vaisseau introuvable." DELIMITED BY SIZE
+                                    INTO maTampon
+                                END-STRING
+                                WRITE maTampon
+                                END-WRITE
+                            NOT INVALID KEY
+                                MOVE 1 TO Wman_vaisseauTrouve
+                                STRING "Nom du vaisseau : " DELIMITED BY SIZE
+                                    fv_nomVaisseau DELIMITED BY SIZE
+                                    INTO maTampon
+                                END-STRING
+                                WRITE maTampon
+                                STRING "Type de vaisseau : " DELIMITED BY SIZE
+                                    fv_typeVaisseau DELIMITED BY SIZE
+                                    INTO maTampon
+                                END-STRING
+                                WRITE maTampon
+                                STRING "Capacité du vaisseau : " DELIMITED BY SIZE
+                                    fv_capacite DELIMITED BY SIZE
+                                    INTO maTampon
+                                END-STRING
+                                WRITE maTampon
+                            END-READ
+                            CLOSE Fvaisseaux
+                        END-IF
+                    END-READ
+                END-PERFORM
+            END-START
+            CLOSE Fequipes
+            IF Wman_equipeTrouvee = 0 THEN
+                STRING "Aucune équipe ni vaisseau à consigner pour cette mission." DELIMITED BY SIZE
+                    INTO maTampon
+                END-STRING
+                WRITE maTampon
+            END-IF
+            STRING "=====================================" DELIMITED BY SIZE
+                INTO maTampon
+            END-STRING
+            WRITE maTampon
+            CLOSE Fmanifeste
+            MOVE "MISSIONS" TO Wau_module
+            MOVE "MANIFESTE" TO Wau_action
+            MOVE fm_idMission TO Wau_detail
+            PERFORM ENREGISTRER_AUDIT
+            DISPLAY "Manifeste de lancement généré ",
+                "(manifeste_lancement.txt)."
+          END-IF
+        END-READ
+        CLOSE Fmissions.
+
+        STAT_SCAN_MISSIONS.
         OPEN INPUT Fmissions
         MOVE 0 TO Wmiss_fin
         MOVE 0 TO WS_nbMissions
@@ -294,26 +1107,146 @@
             AT END
                 MOVE 1 TO Wmiss_fin
             NOT AT END
-                ADD 1 TO WS_nbMissions
+                IF fm_actif = 1 THEN
+                    ADD 1 TO WS_nbMissions
+                END-IF
             END-READ
         END-PERFORM
         DISPLAY "Il y a ", WS_nbMissions, " mission(s) dans ",
 "les données."
         CLOSE Fmissions.
 
+        BUDGET_MISSIONS.
+        OPEN INPUT Fmissions
+        MOVE 0 TO Wmiss_fin
+        MOVE 0 TO Wtot_budget
+        MOVE 0 TO Wtot_cout
+        DISPLAY "#############"
+        DISPLAY "Suivi budgétaire des missions :"
+        PERFORM WITH TEST AFTER UNTIL Wmiss_fin = 1
+            READ Fmissions NEXT
+            AT END
+                MOVE 1 TO Wmiss_fin
+            NOT AT END
+                IF fm_actif = 1 THEN
+                    DISPLAY "  - Mission n°", fm_idMission,
+" : estimé ", fm_budgetEstime, " / réel ", fm_coutReel
+                    ADD fm_budgetEstime TO Wtot_budget
+                    ADD fm_coutReel TO Wtot_cout
+                END-IF
+            END-READ
+        END-PERFORM
+        DISPLAY "Total budget estimé : ", Wtot_budget
+        DISPLAY "Total coût réel : ", Wtot_cout
+        CLOSE Fmissions.
+
         COLLECTION_DONNEES_MISSION.
+        MOVE 0 TO Wimp_ok
+        MOVE 0 TO Wimp_skip
         MOVE 301 TO fm_idMission
         MOVE "venus" TO fm_nomLieu
         MOVE "Exploration de Vénus" TO fm_description
+        MOVE 1 TO fm_actif
+        MOVE 20180601 TO fm_dateDebut
+        MOVE 20181201 TO fm_dateFin
+        MOVE 2 TO fm_statut
+        MOVE 5000000.00 TO fm_budgetEstime
+        MOVE 3250000.00 TO fm_coutReel
+        MOVE 1 TO fm_typeMission
         OPEN I-O Fmissions
-            WRITE mTampon END-WRITE
+            WRITE mTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Mission ", fm_idMission,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fmissions
 
         MOVE 302 TO fm_idMission
         MOVE "pallas" TO fm_nomLieu
         MOVE "Destruction de Pallas" TO fm_description
+        MOVE 20190301 TO fm_dateDebut
+        MOVE 20190901 TO fm_dateFin
+        MOVE 1 TO fm_statut
+        MOVE 1200000.00 TO fm_budgetEstime
+        MOVE 0 TO fm_coutReel
+        MOVE 3 TO fm_typeMission
         OPEN I-O Fmissions
-            WRITE mTampon END-WRITE
+            WRITE mTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Mission ", fm_idMission,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fmissions
 
-        DISPLAY "SPACEX 2118 -- Génération de 2 missions effectuées !".
+        DISPLAY "SPACEX 2118 -- Génération de 2 missions tentée : ",
+Wimp_ok, " chargée(s), ", Wimp_skip, " ignorée(s).".
+
+        EXPORT_CSV_MISSIONS.
+        OPEN OUTPUT Fmissions_csv
+        OPEN INPUT Fmissions
+        MOVE 0 TO Wmiss_fin
+        PERFORM WITH TEST AFTER UNTIL Wmiss_fin = 1
+            READ Fmissions NEXT
+            AT END
+                MOVE 1 TO Wmiss_fin
+            NOT AT END
+                IF fm_actif = 1 THEN
+                    STRING fm_idMission DELIMITED BY SIZE
+                        ";" DELIMITED BY SIZE
+                        fm_nomLieu DELIMITED BY SIZE
+                        ";" DELIMITED BY SIZE
+                        fm_description DELIMITED BY SIZE
+                        ";" DELIMITED BY SIZE
+                        fm_dateDebut DELIMITED BY SIZE
+                        ";" DELIMITED BY SIZE
+                        fm_dateFin DELIMITED BY SIZE
+                        ";" DELIMITED BY SIZE
+                        fm_statut DELIMITED BY SIZE
+                        ";" DELIMITED BY SIZE
+                        fm_budgetEstime DELIMITED BY SIZE
+                        ";" DELIMITED BY SIZE
+                        fm_coutReel DELIMITED BY SIZE
+                        ";" DELIMITED BY SIZE
+                        fm_typeMission DELIMITED BY SIZE
+                        INTO mTamponCSV
+                    END-STRING
+                    WRITE mTamponCSV
+                END-IF
+            END-READ
+        END-PERFORM
+        CLOSE Fmissions
+        CLOSE Fmissions_csv
+        DISPLAY "Export CSV des missions terminé (missions.csv).".
+
+        RECONCILIATION_MISSIONS.
+        OPEN INPUT Fmissions
+        MOVE 0 TO Wmiss_fin
+        PERFORM WITH TEST AFTER UNTIL Wmiss_fin = 1
+            READ Fmissions NEXT
+            AT END
+                MOVE 1 TO Wmiss_fin
+            NOT AT END
+              IF fm_actif = 1 THEN
+                OPEN INPUT Flieux
+                MOVE fm_nomLieu TO fl_nomLieu
+                READ Flieux
+                INVALID KEY
+                    DISPLAY "Mission ", fm_idMission,
+" référence un lieu inexistant (", fm_nomLieu, ")."
+                NOT INVALID KEY
+                    IF fl_actif = 0 THEN
+                        DISPLAY "Mission ", fm_idMission,
+" référence un lieu archivé (", fm_nomLieu, ")."
+                    END-IF
+                END-READ
+                CLOSE Flieux
+              END-IF
+            END-READ
+        END-PERFORM
+        CLOSE Fmissions.
