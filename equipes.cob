@@ -1,5 +1,5 @@
         VERIF_EQUIPE.
-        OPEN INPUT Fequipes        
+        OPEN INPUT Fequipes
         MOVE Wfe_idEquipe TO fe_idEquipe
         READ Fequipes
         INVALID KEY
@@ -13,15 +13,27 @@
         VERIF_COMMANDANT.
         OPEN I-O Fastronautes
         MOVE Wfe_idCdt TO fa_idAstronaute
-        READ Fastronautes
+        READ Fastronautes WITH LOCK
         INVALID KEY
             DISPLAY "Cet identifiant d'astronaute est inexistant."
             MOVE 1 TO Wverif_cdt
         NOT INVALID KEY
+            IF fa_actif = 0 THEN
+                DISPLAY "Cet identifiant d'astronaute est inexistant."
+                MOVE 1 TO Wverif_cdt
+            ELSE
             IF fa_role = 1 THEN
                 IF fa_idEquipe = 0 THEN
                     MOVE Wfe_idEquipe TO fa_idEquipe
+                    MOVE Wfe_idEquipe TO Wsl_idEquipe
+                    PERFORM DETERMINER_LIEU_EQUIPE
+                    MOVE Wsl_nomLieu TO fa_nomLieu
                     REWRITE aTampon END-REWRITE
+                    IF fa_stat NOT = 00 THEN
+                        MOVE fa_stat TO Wchk_stat
+                        MOVE "Fastronautes" TO Wchk_label
+                        PERFORM VERIFIER_STATUT_FICHIER
+                    END-IF
                     MOVE 0 TO Wverif_cdt
                 ELSE
                     DISPLAY "Ce commandant a d�j� une �quipe."
@@ -31,9 +43,269 @@
                 DISPLAY "Cet astronaute n'est pas commandant."
                 MOVE 1 TO Wverif_cdt
             END-IF
+            END-IF
+            UNLOCK Fastronautes
         END-READ
         CLOSE Fastronautes.
 
+        SUCCESSION_COMMANDANT.
+        DISPLAY " "
+        DISPLAY "Identifiant de l'équipe ?"
+        ACCEPT Wfe_idEquipe
+        OPEN I-O Fequipes
+        MOVE Wfe_idEquipe TO fe_idEquipe
+        READ Fequipes WITH LOCK
+        INVALID KEY
+            DISPLAY "ERREUR ! Équipe inexistante !"
+            CLOSE Fequipes
+        NOT INVALID KEY
+            IF fe_actif = 0 THEN
+                DISPLAY "ERREUR ! Équipe inexistante !"
+                UNLOCK Fequipes
+                CLOSE Fequipes
+            ELSE
+                UNLOCK Fequipes
+                CLOSE Fequipes
+                DISPLAY "Identifiant du nouveau commandant ?"
+                ACCEPT Wfe_idCdt
+                PERFORM VERIF_COMMANDANT
+                IF Wverif_cdt = 0 THEN
+                    MOVE Wfe_idCdt TO Wmh_idAstronaute
+                    MOVE Wfe_idEquipe TO Wmh_idEquipe
+                    MOVE "ENTREE" TO Wmh_action
+                    PERFORM ENREGISTRER_HISTORIQUE_EQUIPE
+                    OPEN INPUT Fastronautes
+                    MOVE Wfe_idEquipe TO fa_idEquipe
+                    START Fastronautes, KEY IS = fa_idEquipe
+                    INVALID KEY
+                        DISPLAY " "
+                    NOT INVALID KEY
+                        MOVE 0 TO Wsc_fin
+                        PERFORM WITH TEST AFTER UNTIL Wsc_fin = 1
+                            READ Fastronautes NEXT
+                            AT END MOVE 1 TO Wsc_fin
+                            NOT AT END
+                                IF fa_idEquipe NOT = Wfe_idEquipe THEN
+                                    MOVE 1 TO Wsc_fin
+                                ELSE
+                                    IF fa_role = 1 AND fa_actif = 1
+                                       AND fa_idAstronaute NOT = Wfe_idCdt
+                                    THEN
+                                        MOVE fa_idAstronaute TO
+                                            Wfa_idAstronaute
+                                        CLOSE Fastronautes
+                                        OPEN I-O Fastronautes
+                                        MOVE Wfa_idAstronaute TO
+                                            fa_idAstronaute
+                                        READ Fastronautes WITH LOCK
+                                        NOT INVALID KEY
+                                            MOVE 0 TO fa_idEquipe
+                                            REWRITE aTampon END-REWRITE
+                                            IF fa_stat NOT = 00 THEN
+                                                MOVE fa_stat TO Wchk_stat
+                                                MOVE "Fastronautes" TO
+                                                    Wchk_label
+                                                PERFORM
+                                                 VERIFIER_STATUT_FICHIER
+                                            END-IF
+                                            UNLOCK Fastronautes
+                                        END-READ
+                                        CLOSE Fastronautes
+                                        MOVE Wfa_idAstronaute TO
+                                            Wmh_idAstronaute
+                                        MOVE Wfe_idEquipe TO Wmh_idEquipe
+                                        MOVE "SORTIE" TO Wmh_action
+                                        PERFORM
+                                            ENREGISTRER_HISTORIQUE_EQUIPE
+                                        OPEN INPUT Fastronautes
+                                        MOVE Wfe_idEquipe TO fa_idEquipe
+                                        START Fastronautes,
+                                            KEY IS = fa_idEquipe
+                                        INVALID KEY
+                                            MOVE 1 TO Wsc_fin
+                                        END-START
+                                    END-IF
+                                END-IF
+                            END-READ
+                        END-PERFORM
+                    END-START
+                    CLOSE Fastronautes
+                    DISPLAY "Succession effectuée : l'astronaute n°",
+Wfe_idCdt, " est le nouveau commandant de l'équipe n°", Wfe_idEquipe,
+"."
+                END-IF
+            END-IF
+        END-READ.
+
+        VERIFIER_PREPARATION_EQUIPE.
+        EVALUATE Wfm_typeMission
+            WHEN 1
+                MOVE 7 TO Wcfg_role1
+                MOVE 4 TO Wcfg_role2
+            WHEN 2
+                MOVE 4 TO Wcfg_role1
+                MOVE 0 TO Wcfg_role2
+            WHEN 3
+                MOVE 3 TO Wcfg_role1
+                MOVE 5 TO Wcfg_role2
+            WHEN 4
+                MOVE 6 TO Wcfg_role1
+                MOVE 0 TO Wcfg_role2
+            WHEN 5
+                MOVE 2 TO Wcfg_role1
+                MOVE 9 TO Wcfg_role2
+            WHEN OTHER
+                MOVE 0 TO Wcfg_role1
+                MOVE 0 TO Wcfg_role2
+        END-EVALUATE
+        MOVE 0 TO Wprep_role1
+        MOVE 0 TO Wprep_role2
+        OPEN INPUT Fastronautes
+        MOVE Wfe_idEquipe TO fa_idEquipe
+        START Fastronautes, KEY IS = fa_idEquipe
+        INVALID KEY
+            DISPLAY " "
+        NOT INVALID KEY
+            MOVE 0 TO Wprep_fin
+            PERFORM WITH TEST AFTER UNTIL Wprep_fin = 1
+                READ Fastronautes NEXT
+                AT END MOVE 1 TO Wprep_fin
+                NOT AT END
+                    IF fa_idEquipe NOT = Wfe_idEquipe THEN
+                        MOVE 1 TO Wprep_fin
+                    ELSE
+                        IF fa_actif = 1 THEN
+                            IF fa_role = Wcfg_role1 THEN
+                                MOVE 1 TO Wprep_role1
+                            END-IF
+                            IF fa_role = Wcfg_role2 THEN
+                                MOVE 1 TO Wprep_role2
+                            END-IF
+                        END-IF
+                    END-IF
+                END-READ
+            END-PERFORM
+        END-START
+        CLOSE Fastronautes
+        MOVE 1 TO Wverif_prep
+        IF Wcfg_role1 > 0 AND Wprep_role1 = 0 THEN
+            MOVE 0 TO Wverif_prep
+        END-IF
+        IF Wcfg_role2 > 0 AND Wprep_role2 = 0 THEN
+            MOVE 0 TO Wverif_prep
+        END-IF
+        IF Wverif_prep = 0 THEN
+            DISPLAY "Composition de l'équipe insuffisante pour ce",
+" type de mission (rôles requis manquants)."
+        END-IF.
+
+        VERIFIER_EFFECTIF_EQUIPE.
+        MOVE 1 TO Wverif_effectif
+        IF fe_nbAstronautes < Wcfg_effectifMin THEN
+            MOVE 0 TO Wverif_effectif
+            DISPLAY "Effectif de l'équipe insuffisant pour partir en",
+" mission (minimum ", Wcfg_effectifMin, " astronaute(s))."
+        END-IF.
+
+        DETERMINER_LIEU_EQUIPE.
+        MOVE SPACES TO Wsl_nomLieu
+        OPEN INPUT Fequipes
+        MOVE Wsl_idEquipe TO fe_idEquipe
+        READ Fequipes
+        INVALID KEY
+            DISPLAY " "
+        NOT INVALID KEY
+            IF fe_actif = 1 AND fe_idMission > 0 THEN
+                OPEN INPUT Fmissions
+                MOVE fe_idMission TO fm_idMission
+                READ Fmissions
+                INVALID KEY
+                    DISPLAY " "
+                NOT INVALID KEY
+                    IF fm_actif = 1 THEN
+                        MOVE fm_nomLieu TO Wsl_nomLieu
+                    END-IF
+                END-READ
+                CLOSE Fmissions
+            END-IF
+        END-READ
+        CLOSE Fequipes.
+
+        SYNCHRONISER_LIEU_EQUIPE.
+        OPEN I-O Fastronautes
+        MOVE Wsl_idEquipe TO fa_idEquipe
+        START Fastronautes, KEY IS = fa_idEquipe
+        INVALID KEY
+            DISPLAY " "
+        NOT INVALID KEY
+            MOVE 0 TO Wastro_fin3
+            PERFORM WITH TEST AFTER UNTIL Wastro_fin3 = 1
+                READ Fastronautes NEXT WITH LOCK
+                AT END MOVE 1 TO Wastro_fin3
+                NOT AT END
+                    IF fa_idEquipe = Wsl_idEquipe THEN
+                        IF fa_actif = 1 THEN
+                            MOVE Wsl_nomLieu TO fa_nomLieu
+                            REWRITE aTampon END-REWRITE
+                            IF fa_stat NOT = 00 THEN
+                                MOVE fa_stat TO Wchk_stat
+                                MOVE "Fastronautes" TO Wchk_label
+                                PERFORM VERIFIER_STATUT_FICHIER
+                            END-IF
+                        END-IF
+                    END-IF
+                    UNLOCK Fastronautes
+                END-READ
+            END-PERFORM
+        END-START
+        CLOSE Fastronautes.
+
+        VERIF_VAISSEAU2.
+        OPEN INPUT Fvaisseaux
+        MOVE Wfv_nomVaisseau TO fv_nomVaisseau
+        READ Fvaisseaux
+        INVALID KEY
+              MOVE 0 TO Wverif_v2
+        NOT INVALID KEY
+              IF fv_actif = 0 THEN
+                  MOVE 0 TO Wverif_v2
+              ELSE
+                  MOVE 1 TO Wverif_v2
+              END-IF
+        END-READ
+        CLOSE Fvaisseaux.
+
+        AFFECTER_VAISSEAU_EQUIPE.
+        MOVE 0 TO Wvaisseau
+        IF fv_capacite < fe_nbAstronautes THEN
+            DISPLAY "Capacité insuffisante sur ce vaisseau pour cette",
+" équipe."
+        ELSE
+            OPEN INPUT Fequipes
+            MOVE Wfv_nomVaisseau TO fe_nomVaisseau
+            START Fequipes, KEY IS = fe_nomVaisseau
+            INVALID KEY
+                MOVE 1 TO Wvaisseau
+            NOT INVALID KEY
+                MOVE 1 TO Wvaisseau
+                MOVE 0 TO Wm_fin
+                PERFORM WITH TEST AFTER UNTIL Wm_fin = 1
+                    READ Fequipes NEXT
+                    AT END MOVE 1 TO Wm_fin
+                    NOT AT END
+                      IF fe_nomVaisseau = Wfv_nomVaisseau
+                      AND fe_actif = 1
+                      AND fe_idEquipe NOT = Wfe_idEquipe THEN
+                        DISPLAY "Ce vaisseau est déjà occupé par une",
+" autre équipe."
+                        MOVE 0 TO Wvaisseau
+                      END-IF
+                    END-READ
+                END-PERFORM
+            END-START
+            CLOSE Fequipes
+        END-IF.
+
         AJOUT_EQUIPE.
         PERFORM WITH TEST AFTER UNTIL Waj_e = 0
             DISPLAY ' '
@@ -52,9 +324,36 @@
                     MOVE Wfe_idEquipe TO fe_idEquipe
                     MOVE 1 TO fe_nbAstronautes
                     MOVE 0 TO fe_idMission
+                    MOVE 1 TO fe_actif
+                    MOVE SPACES TO fe_nomVaisseau
+                    DISPLAY "Vaisseau attribué à l'équipe ? ",
+"(aucun si non attribué)"
+                    ACCEPT Wfv_nomVaisseau2
+                    MOVE FUNCTION LOWER-CASE(Wfv_nomVaisseau2)
+                        TO Wfv_nomVaisseau
+                    IF Wfv_nomVaisseau NOT = "aucun" THEN
+                        PERFORM VERIF_VAISSEAU2
+                        IF Wverif_v2 = 0 THEN
+                            DISPLAY "Vaisseau inexistant."
+                        ELSE
+                            PERFORM AFFECTER_VAISSEAU_EQUIPE
+                            IF Wvaisseau = 1 THEN
+                                MOVE Wfv_nomVaisseau TO fe_nomVaisseau
+                            END-IF
+                        END-IF
+                    END-IF
                     OPEN I-O Fequipes
                     WRITE eTampon END-WRITE
+                    IF fe_stat NOT = 00 THEN
+                        MOVE fe_stat TO Wchk_stat
+                        MOVE "Fequipes" TO Wchk_label
+                        PERFORM VERIFIER_STATUT_FICHIER
+                    END-IF
                     CLOSE Fequipes
+                    MOVE "EQUIPES" TO Wau_module
+                    MOVE "AJOUT" TO Wau_action
+                    MOVE fe_idEquipe TO Wau_detail
+                    PERFORM ENREGISTRER_AUDIT
                     DISPLAY "�quipe ajout�e avec succ�s."
                 END-IF
             END-IF
@@ -67,6 +366,8 @@
         END-PERFORM.
 
         SUPPRIMER_EQUIPE.
+        MOVE "equipes.dat" TO Wsauv_src
+        PERFORM SAUVEGARDE_FICHIER
         OPEN I-O Fequipes
         DISPLAY "Identifiant de l'�quipe � d�truire ?"
         ACCEPT Wfe_idEquipe
@@ -75,44 +376,175 @@
         INVALID KEY
             DISPLAY "Cette �quipe n'existe pas, impossible � d�truire !"
         NOT INVALID KEY
-            OPEN I-O Fastronautes
-            MOVE Wfe_idEquipe TO fa_idEquipe
-            START Fastronautes, KEY IS = fa_idEquipe
-            INVALID KEY
-                DISPLAY "Impossible"
-            NOT INVALID KEY
-                MOVE 0 TO Was_fin
-                PERFORM WITH TEST AFTER UNTIL Was_fin = 0
+          IF fe_actif = 0 THEN
+            DISPLAY "Cette �quipe a d�j� �t� supprim�e."
+          ELSE
+            DISPLAY "Transférer les membres vers une autre équipe ?"
+            DISPLAY "(identifiant de l'équipe de destination, ",
+"0 pour les laisser sans équipe)"
+            MOVE 0 TO Wfe_idDest
+            ACCEPT Wfe_idDest
+            MOVE 0 TO Wverif_dest
+            IF Wfe_idDest > 0 AND Wfe_idDest NOT = Wfe_idEquipe THEN
+                CLOSE Fequipes
+                OPEN INPUT Fequipes
+                MOVE Wfe_idDest TO fe_idEquipe
+                READ Fequipes
+                INVALID KEY
+                    DISPLAY "Équipe de destination inexistante."
+                NOT INVALID KEY
+                    IF fe_actif = 0 THEN
+                        DISPLAY "Équipe de destination inexistante."
+                    ELSE
+                        MOVE 1 TO Wverif_dest
+                    END-IF
+                END-READ
+                CLOSE Fequipes
+                OPEN I-O Fequipes
+                MOVE Wfe_idEquipe TO fe_idEquipe
+                READ Fequipes WITH LOCK
+                INVALID KEY
+                    DISPLAY "Impossible"
+                END-READ
+                UNLOCK Fequipes
+            END-IF
+            CLOSE Fequipes
+            MOVE 0 TO Wnb_transferes
+            MOVE 0 TO Wfin_transfert
+            PERFORM WITH TEST AFTER UNTIL Wfin_transfert = 1
+                OPEN INPUT Fastronautes
+                MOVE Wfe_idEquipe TO fa_idEquipe
+                START Fastronautes, KEY IS = fa_idEquipe
+                INVALID KEY
+                    MOVE 1 TO Wfin_transfert
+                NOT INVALID KEY
                     READ Fastronautes NEXT
                     AT END
-                        MOVE 1 TO Was_fin
+                        MOVE 1 TO Wfin_transfert
                     NOT AT END
                         IF fa_idEquipe = Wfe_idEquipe THEN
+                            MOVE fa_idAstronaute TO Wfa_idAstronaute
+                            MOVE fa_role TO Wfa_role2
+                        ELSE
+                            MOVE 1 TO Wfin_transfert
+                        END-IF
+                    END-READ
+                END-START
+                CLOSE Fastronautes
+                IF Wfin_transfert = 0 THEN
+                    MOVE fa_idAstronaute TO Wmh_idAstronaute
+                    MOVE Wfe_idEquipe TO Wmh_idEquipe
+                    MOVE "SORTIE" TO Wmh_action
+                    PERFORM ENREGISTRER_HISTORIQUE_EQUIPE
+                    PERFORM ENREGISTRER_COMPO_EQUIPE
+                    MOVE 0 TO Wtransf_ok
+                    IF Wverif_dest = 1 THEN
+                        MOVE Wfe_idDest TO Wfa_idEquipe
+                        PERFORM VERIF_EQUIPEA
+                        IF Wechec = 0 THEN
+                            MOVE 1 TO Wtransf_ok
+                        END-IF
+                    END-IF
+                    OPEN I-O Fastronautes
+                    MOVE Wfa_idAstronaute TO fa_idAstronaute
+                    READ Fastronautes WITH LOCK
+                    INVALID KEY
+                        DISPLAY "Impossible"
+                    NOT INVALID KEY
+                        IF Wtransf_ok = 1 THEN
+                            MOVE Wfe_idDest TO fa_idEquipe
+                        ELSE
                             MOVE 0 TO fa_idEquipe
-                            REWRITE aTampon END-REWRITE
                         END-IF
+                        MOVE fa_idEquipe TO Wsl_idEquipe
+                        PERFORM DETERMINER_LIEU_EQUIPE
+                        MOVE Wsl_nomLieu TO fa_nomLieu
+                        REWRITE aTampon END-REWRITE
+                        IF fa_stat NOT = 00 THEN
+                            MOVE fa_stat TO Wchk_stat
+                            MOVE "Fastronautes" TO Wchk_label
+                            PERFORM VERIFIER_STATUT_FICHIER
+                        END-IF
+                        UNLOCK Fastronautes
                     END-READ
-                END-PERFORM
-            END-START
-            DELETE Fequipes RECORD END-DELETE
-            DISPLAY "�quipe n�", Wfe_idEquipe, " d�truite."
-        END-READ    
+                    CLOSE Fastronautes
+                    IF Wtransf_ok = 1 THEN
+                        ADD 1 TO Wnb_transferes
+                        MOVE Wfa_idAstronaute TO Wmh_idAstronaute
+                        MOVE Wfe_idDest TO Wmh_idEquipe
+                        MOVE "ENTREE" TO Wmh_action
+                        PERFORM ENREGISTRER_HISTORIQUE_EQUIPE
+                        PERFORM ENREGISTRER_COMPO_EQUIPE
+                        OPEN I-O Fequipes
+                        MOVE Wfe_idDest TO fe_idEquipe
+                        READ Fequipes WITH LOCK
+                        INVALID KEY
+                            DISPLAY "Impossible"
+                        NOT INVALID KEY
+                            ADD 1 TO fe_nbAstronautes
+                            REWRITE eTampon END-REWRITE
+                            IF fe_stat NOT = 00 THEN
+                                MOVE fe_stat TO Wchk_stat
+                                MOVE "Fequipes" TO Wchk_label
+                                PERFORM VERIFIER_STATUT_FICHIER
+                            END-IF
+                            UNLOCK Fequipes
+                        END-READ
+                        CLOSE Fequipes
+                    END-IF
+                END-IF
+            END-PERFORM
+            IF Wnb_transferes > 0 THEN
+                DISPLAY Wnb_transferes,
+" membre(s) transféré(s) vers l'équipe n°", Wfe_idDest, "."
+            END-IF
+            OPEN I-O Fequipes
+            MOVE Wfe_idEquipe TO fe_idEquipe
+            READ Fequipes WITH LOCK
+            INVALID KEY
+                DISPLAY "Impossible"
+            NOT INVALID KEY
+                MOVE 0 TO fe_actif
+                REWRITE eTampon END-REWRITE
+                IF fe_stat NOT = 00 THEN
+                    MOVE fe_stat TO Wchk_stat
+                    MOVE "Fequipes" TO Wchk_label
+                    PERFORM VERIFIER_STATUT_FICHIER
+                END-IF
+                MOVE "EQUIPES" TO Wau_module
+                MOVE "SUPPRIMER" TO Wau_action
+                MOVE fe_idEquipe TO Wau_detail
+                PERFORM ENREGISTRER_AUDIT
+                DISPLAY "�quipe n�", Wfe_idEquipe, " d�truite."
+                UNLOCK Fequipes
+            END-READ
+            CLOSE Fequipes
+          END-IF
+        END-READ
         CLOSE Fequipes.
 
         MODIFIER_EQUIPE.
         MOVE 0 TO Wmission
         DISPLAY "Identifiant de l'�quipe � modifier ?"
         ACCEPT Wfe_idEquipe
-        OPEN I-O Fequipes        
+        MOVE "equipes.dat" TO Wsauv_src
+        PERFORM SAUVEGARDE_FICHIER
+        OPEN I-O Fequipes
         MOVE Wfe_idEquipe TO fe_idEquipe
-        READ Fequipes
+        READ Fequipes WITH LOCK
         INVALID KEY
               DISPLAY "ERREUR ! �quipe inexistante !"
         NOT INVALID KEY
+          IF fe_actif = 0 THEN
+              DISPLAY "ERREUR ! �quipe inexistante !"
+          ELSE
               DISPLAY "Que souhaitez-vous modifier ?"
-              DISPLAY "1 : Description // 2 : Mission"
+              DISPLAY "1 : Description // 2 : Mission // 3 : Vaisseau"
               MOVE 0 TO Wfmodif
-              PERFORM WITH TEST AFTER UNTIL Wfmodif = 1 OR Wfmodif = 2
+              PERFORM WITH TEST AFTER UNTIL
+                      Wfmodif = 1 OR
+                      Wfmodif = 2 OR
+                      Wfmodif = 3
                 ACCEPT Wfmodif
               END-PERFORM
               IF Wfmodif = 1 THEN
@@ -120,8 +552,17 @@
                 ACCEPT Wfm_description
                 MOVE Wfm_description TO fe_description
                 REWRITE eTampon END-REWRITE
+                IF fe_stat NOT = 00 THEN
+                    MOVE fe_stat TO Wchk_stat
+                    MOVE "Fequipes" TO Wchk_label
+                    PERFORM VERIFIER_STATUT_FICHIER
+                END-IF
+                MOVE "EQUIPES" TO Wau_module
+                MOVE "MODIFIER" TO Wau_action
+                MOVE fe_idEquipe TO Wau_detail
+                PERFORM ENREGISTRER_AUDIT
                 DISPLAY "�quipe modifi�e."
-              END-IF  
+              END-IF
               IF Wfmodif = 2 THEN
                 DISPLAY "Nouvelle mission ?"
                 ACCEPT Wfm_idMission
@@ -131,9 +572,27 @@
                 INVALID KEY
                     DISPLAY "Cette mission n'existe pas."
                 NOT INVALID KEY
-                    MOVE 1 TO Wmission
+                    IF fm_actif = 0 THEN
+                        DISPLAY "Cette mission n'existe pas."
+                    ELSE
+                        MOVE 1 TO Wmission
+                        MOVE fm_nomLieu TO Wsl_nomLieu
+                        MOVE fm_typeMission TO Wfm_typeMission
+                    END-IF
                 END-READ
                 CLOSE Fmissions
+                IF Wmission = 1 THEN
+                    PERFORM VERIFIER_EFFECTIF_EQUIPE
+                    IF Wverif_effectif = 0 THEN
+                        MOVE 0 TO Wmission
+                    END-IF
+                END-IF
+                IF Wmission = 1 THEN
+                    PERFORM VERIFIER_PREPARATION_EQUIPE
+                    IF Wverif_prep = 0 THEN
+                        MOVE 0 TO Wmission
+                    END-IF
+                END-IF
                 IF Wmission = 1 THEN
                     CLOSE Fequipes
                     OPEN INPUT Fequipes
@@ -147,8 +606,10 @@
                             READ Fequipes NEXT
                             AT END MOVE 1 TO Wm_fin
                             NOT AT END
-                              DISPLAY "Cette mission est d�j� attribu�e."
-                              MOVE 0 TO Wmission
+                              IF fe_actif = 1 THEN
+                                DISPLAY "Cette mission est d�j� attribu�e."
+                                MOVE 0 TO Wmission
+                              END-IF
                             END-READ
                         END-PERFORM
                     END-START
@@ -156,20 +617,90 @@
                     IF Wmission = 1 THEN
                         OPEN I-O Fequipes
                         MOVE Wfe_idEquipe TO fe_idEquipe
-                        READ Fequipes
+                        READ Fequipes WITH LOCK
                         INVALID KEY
                             DISPLAY "Impossible"
                         NOT INVALID KEY
+                            MOVE fe_idMission TO Wmh_idMissionAnc
                             MOVE Wfm_idMission TO fe_idMission
                             REWRITE eTampon END-REWRITE
+                            IF fe_stat NOT = 00 THEN
+                                MOVE fe_stat TO Wchk_stat
+                                MOVE "Fequipes" TO Wchk_label
+                                PERFORM VERIFIER_STATUT_FICHIER
+                            END-IF
+                            MOVE Wfe_idEquipe TO Wmh_idEquipe
+                            MOVE Wfm_idMission TO Wmh_idMissionNouv
+                            PERFORM ENREGISTRER_REAFFECTATION_EQUIPE
+                            MOVE "EQUIPES" TO Wau_module
+                            MOVE "MODIFIER" TO Wau_action
+                            MOVE fe_idEquipe TO Wau_detail
+                            PERFORM ENREGISTRER_AUDIT
                             DISPLAY "�quipe modifi�e."
+                            UNLOCK Fequipes
+                            CLOSE Fequipes
+                            MOVE Wfe_idEquipe TO Wsl_idEquipe
+                            PERFORM SYNCHRONISER_LIEU_EQUIPE
+                            OPEN I-O Fequipes
+                        END-READ
+                    END-IF
+                END-IF
+            END-IF
+            IF Wfmodif = 3 THEN
+                DISPLAY "Nouveau vaisseau ? (aucun pour retirer)"
+                ACCEPT Wfv_nomVaisseau2
+                MOVE FUNCTION LOWER-CASE(Wfv_nomVaisseau2)
+                    TO Wfv_nomVaisseau
+                IF Wfv_nomVaisseau = "aucun" THEN
+                    MOVE SPACES TO fe_nomVaisseau
+                    REWRITE eTampon END-REWRITE
+                    IF fe_stat NOT = 00 THEN
+                        MOVE fe_stat TO Wchk_stat
+                        MOVE "Fequipes" TO Wchk_label
+                        PERFORM VERIFIER_STATUT_FICHIER
+                    END-IF
+                    MOVE "EQUIPES" TO Wau_module
+                    MOVE "MODIFIER" TO Wau_action
+                    MOVE fe_idEquipe TO Wau_detail
+                    PERFORM ENREGISTRER_AUDIT
+                    DISPLAY "Équipe modifiée."
+                ELSE
+                    PERFORM VERIF_VAISSEAU2
+                    IF Wverif_v2 = 0 THEN
+                        DISPLAY "Vaisseau inexistant."
+                    ELSE
+                        UNLOCK Fequipes
+                        CLOSE Fequipes
+                        PERFORM AFFECTER_VAISSEAU_EQUIPE
+                        OPEN I-O Fequipes
+                        MOVE Wfe_idEquipe TO fe_idEquipe
+                        READ Fequipes WITH LOCK
+                        INVALID KEY
+                            DISPLAY "Impossible"
+                        NOT INVALID KEY
+                            IF Wvaisseau = 1 THEN
+                                MOVE Wfv_nomVaisseau TO fe_nomVaisseau
+                                REWRITE eTampon END-REWRITE
+                                IF fe_stat NOT = 00 THEN
+                                    MOVE fe_stat TO Wchk_stat
+                                    MOVE "Fequipes" TO Wchk_label
+                                    PERFORM VERIFIER_STATUT_FICHIER
+                                END-IF
+                                MOVE "EQUIPES" TO Wau_module
+                                MOVE "MODIFIER" TO Wau_action
+                                MOVE fe_idEquipe TO Wau_detail
+                                PERFORM ENREGISTRER_AUDIT
+                                DISPLAY "Équipe modifiée."
+                            END-IF
                         END-READ
                     END-IF
                 END-IF
             END-IF
+          END-IF
+          UNLOCK Fequipes
         END-READ
         CLOSE Fequipes.
-        
+
         AFFICHER_EQUIPE.
         OPEN INPUT Fequipes
         DISPLAY "Identifiant de l'�quipe ?"
@@ -179,11 +710,109 @@
         INVALID KEY
             DISPLAY "Cet identifiant d'�quipe est inexistant."
         NOT INVALID KEY
+            IF fe_actif = 0 THEN
+                DISPLAY "Cette �quipe a été supprimée."
+            ELSE
             DISPLAY "#############"
             DISPLAY "<-- ID de l'�quipe : ", fe_idEquipe, " -->"
             DISPLAY "Nombre d'astronautes : ", fe_nbAstronautes
             DISPLAY "Description de l'�quipe : ", fe_description
             DISPLAY "Mission de l'�quipe : ", fe_idMission
+            IF fe_nomVaisseau = SPACES THEN
+                DISPLAY "Vaisseau attribué : Aucun"
+            ELSE
+                DISPLAY "Vaisseau attribué : ", fe_nomVaisseau
+            END-IF
+            DISPLAY "Membres de l'équipe :"
+            MOVE fe_idEquipe TO Wfe_idEquipe
+            OPEN INPUT Fastronautes
+            MOVE Wfe_idEquipe TO fa_idEquipe
+            START Fastronautes, KEY IS = fa_idEquipe
+            INVALID KEY
+                DISPLAY "  (aucun astronaute affecté)"
+            NOT INVALID KEY
+                MOVE 0 TO Was_fin
+                PERFORM WITH TEST AFTER UNTIL Was_fin = 1
+                    READ Fastronautes NEXT
+                    AT END
+                        MOVE 1 TO Was_fin
+                    NOT AT END
+                        IF fa_idEquipe = Wfe_idEquipe AND fa_actif = 1 THEN
+                            DISPLAY "  - ", fa_nom, " ", fa_prenom,
+" (ID ", fa_idAstronaute, ")"
+                        END-IF
+                    END-READ
+                END-PERFORM
+            END-START
+            CLOSE Fastronautes
+            END-IF
+        END-READ
+        CLOSE Fequipes.
+
+        ORGANIGRAMME_EQUIPE.
+        DISPLAY "Identifiant de l'équipe ?"
+        ACCEPT Wfe_idEquipe
+        OPEN INPUT Fequipes
+        MOVE Wfe_idEquipe TO fe_idEquipe
+        READ Fequipes
+        INVALID KEY
+            DISPLAY "Cette équipe n'existe pas."
+        NOT INVALID KEY
+          IF fe_actif = 0 THEN
+            DISPLAY "Cette équipe n'existe pas."
+          ELSE
+            MOVE 0 TO Worg_cdt
+            MOVE 0 TO Worg_sci
+            MOVE 0 TO Worg_sec
+            MOVE 0 TO Worg_autres
+            OPEN INPUT Fastronautes
+            MOVE Wfe_idEquipe TO fa_idEquipe
+            START Fastronautes, KEY IS = fa_idEquipe
+            INVALID KEY
+                DISPLAY " "
+            NOT INVALID KEY
+                MOVE 0 TO Was_fin
+                PERFORM WITH TEST AFTER UNTIL Was_fin = 1
+                    READ Fastronautes NEXT
+                    AT END MOVE 1 TO Was_fin
+                    NOT AT END
+                        IF fa_idEquipe = Wfe_idEquipe AND fa_actif = 1 THEN
+                            IF fa_role = 1 THEN
+                                MOVE 1 TO Worg_cdt
+                            END-IF
+                            IF fa_role = 2 THEN
+                                MOVE 1 TO Worg_sci
+                            END-IF
+                            IF fa_role = 3 THEN
+                                MOVE 1 TO Worg_sec
+                            END-IF
+                            IF fa_role > 3 THEN
+                                ADD 1 TO Worg_autres
+                            END-IF
+                        END-IF
+                    END-READ
+                END-PERFORM
+            END-START
+            CLOSE Fastronautes
+            DISPLAY "#############"
+            DISPLAY "Organigramme de l'équipe n°", Wfe_idEquipe, " :"
+            IF Worg_cdt = 1 THEN
+                DISPLAY "  Commandant : pourvu"
+            ELSE
+                DISPLAY "  Commandant : vacant"
+            END-IF
+            IF Worg_sci = 1 THEN
+                DISPLAY "  Chef Scientifique : pourvu"
+            ELSE
+                DISPLAY "  Chef Scientifique : vacant"
+            END-IF
+            IF Worg_sec = 1 THEN
+                DISPLAY "  Chef de Sécurité : pourvu"
+            ELSE
+                DISPLAY "  Chef de Sécurité : vacant"
+            END-IF
+            DISPLAY "  Autres membres (rôles de soutien) : ", Worg_autres
+          END-IF
         END-READ
         CLOSE Fequipes.
 
@@ -192,9 +821,11 @@
         DISPLAY "Vous voulez savoir..."
         DISPLAY "1 : o� se trouve une �quipe (le lieu) ?"
         DISPLAY "2 : les �quipes-voisines d'une �quipe donn�e ? "
+        DISPLAY "3 : les équipes disponibles (sans mission) ?"
         PERFORM WITH TEST AFTER UNTIL
                     Wfer_choix = 1 OR
-                    Wfer_choix = 2              
+                    Wfer_choix = 2 OR
+                    Wfer_choix = 3
                 ACCEPT Wfer_choix
         END-PERFORM
         IF Wfer_choix = 1 THEN
@@ -202,8 +833,29 @@
         END-IF
         IF Wfer_choix = 2 THEN
                 PERFORM RECHERCHE_EQUIPE_VOISINS
+        END-IF
+        IF Wfer_choix = 3 THEN
+                PERFORM LISTER_EQUIPES_DISPONIBLES
         END-IF.
 
+        LISTER_EQUIPES_DISPONIBLES.
+        OPEN INPUT Fequipes
+        MOVE 0 TO Weq_fin
+        DISPLAY "#############"
+        DISPLAY "Équipes disponibles (sans mission) :"
+        PERFORM WITH TEST AFTER UNTIL Weq_fin = 1
+            READ Fequipes NEXT
+            AT END
+                MOVE 1 TO Weq_fin
+            NOT AT END
+              IF fe_actif = 1 AND fe_idMission = 0 THEN
+                DISPLAY "  - Équipe n°", fe_idEquipe,
+" : ", fe_description
+              END-IF
+            END-READ
+        END-PERFORM
+        CLOSE Fequipes.
+
         RECHERCHE_EQUIPE_LIEU.
         DISPLAY " "
         DISPLAY "De quelle �quipe (identifiant) ?"
@@ -216,6 +868,9 @@
         INVALID KEY
             DISPLAY "Cette �quipe n'existe pas."
         NOT INVALID KEY
+            IF fe_actif = 0 THEN
+                DISPLAY "Cette �quipe a été supprimée."
+            ELSE
             IF fe_idMission = 0 THEN
                 DISPLAY "Cette �quipe n'est pas en mission."
             ELSE
@@ -225,11 +880,16 @@
                 INVALID KEY
                     DISPLAY "Impossible"
                 NOT INVALID KEY
+                    IF fm_actif = 0 THEN
+                        DISPLAY "Cette mission a été archivée."
+                    ELSE
                     DISPLAY "#############"
                     DISPLAY "L'�quipe n�", fe_idEquipe, " se trouve",
 " dans le lieu ", fm_nomLieu, "."
+                    END-IF
                 END-READ
             END-IF
+            END-IF
         END-READ
         CLOSE Fmissions
         CLOSE Fequipes.
@@ -240,12 +900,37 @@
         PERFORM WITH TEST AFTER UNTIL Wfe_idEquipe > 0
             ACCEPT Wfe_idEquipe
         END-PERFORM
+        DISPLAY "Distance de trajet maximale pour considérer un lieu",
+" comme voisin ?"
+        PERFORM WITH TEST AFTER UNTIL Wfd_seuil > 0
+            ACCEPT Wfd_seuil
+        END-PERFORM
+        DISPLAY "Trier les résultats par ?"
+        DISPLAY "1 : par description"
+        DISPLAY "2 : par identifiant"
+        PERFORM WITH TEST AFTER UNTIL Wtri_choix = 1 OR Wtri_choix = 2
+            ACCEPT Wtri_choix
+        END-PERFORM
+        IF Wtri_choix = 1 THEN
+            SORT Wtri_equipe ON ASCENDING KEY wte_description
+                INPUT PROCEDURE IS RECHERCHE_EQUIPE_VOISINS_ALIMENTER
+                OUTPUT PROCEDURE IS RECHERCHE_EQUIPE_VOISINS_AFFICHER
+        ELSE
+            SORT Wtri_equipe ON ASCENDING KEY wte_idEquipe
+                INPUT PROCEDURE IS RECHERCHE_EQUIPE_VOISINS_ALIMENTER
+                OUTPUT PROCEDURE IS RECHERCHE_EQUIPE_VOISINS_AFFICHER
+        END-IF.
+
+        RECHERCHE_EQUIPE_VOISINS_ALIMENTER.
         MOVE Wfe_idEquipe TO fe_idEquipe
         OPEN INPUT Fequipes
         READ Fequipes
         INVALID KEY
             DISPLAY "Cette �quipe n'existe pas."
-        NOT INVALID KEY   
+        NOT INVALID KEY
+            IF fe_actif = 0 THEN
+                DISPLAY "Cette �quipe a été supprimée."
+            ELSE
             IF fe_idMission = 0 THEN
                 DISPLAY "Cette �quipe n'est pas en mission."
             ELSE
@@ -255,10 +940,13 @@
                 INVALID KEY
                     DISPLAY "Impossible"
                 NOT INVALID KEY
+                    IF fm_actif = 1 THEN
                     MOVE fm_nomLieu TO LieuEquipe
+                    END-IF
                 END-READ
                 CLOSE Fmissions
             END-IF
+            END-IF
         END-READ
         CLOSE Fequipes
         OPEN INPUT Fmissions
@@ -268,11 +956,14 @@
             DISPLAY " "
         NOT INVALID KEY
             MOVE 0 TO Wm_fin
-            PERFORM WITH TEST AFTER UNTIL Wm_fin = 0
+            PERFORM WITH TEST AFTER UNTIL Wm_fin = 1
                 READ Fmissions NEXT
                 AT END MOVE 1 TO Wm_fin
                 NOT AT END
-                    IF LieuEquipe = fm_nomLieu THEN
+                    MOVE LieuEquipe TO Wfd_lieuA
+                    MOVE fm_nomLieu TO Wfd_lieuB
+                    PERFORM VERIF_LIEU_VOISIN
+                    IF Wfd_trouve = 1 AND fm_actif = 1 THEN
                         OPEN INPUT Fequipes
                         MOVE fm_idMission TO fe_idMission
                         START Fequipes, KEY IS = fe_idMission
@@ -280,16 +971,18 @@
                             DISPLAY " "
                         NOT INVALID KEY
                             MOVE 0 TO We_fin
-                            PERFORM WITH TEST AFTER UNTIL We_fin = 0
+                            PERFORM WITH TEST AFTER UNTIL We_fin = 1
                                 READ Fequipes NEXT
                                 AT END MOVE 1 TO We_fin
                                 NOT AT END
-                                    IF fm_idMission = fe_idMission THEN
-                                        DISPLAY "#############"
-            DISPLAY "<-- ID de l'�quipe : ", fe_idEquipe, " -->"
-            DISPLAY "Nombre d'astronautes : ", fe_nbAstronautes
-            DISPLAY "Description de l'�quipe : ", fe_description
-            DISPLAY "Mission de l'�quipe : ", fe_idMission
+                                    IF fm_idMission = fe_idMission AND fe_actif = 1 THEN
+                                        MOVE fe_idEquipe TO wte_idEquipe
+                                        MOVE fe_nbAstronautes TO
+                                            wte_nbAstronautes
+                                        MOVE fe_description TO
+                                            wte_description
+                                        MOVE fe_idMission TO wte_idMission
+                                        RELEASE wte_rec
                                     END-IF
                                 END-READ
                             END-PERFORM
@@ -301,7 +994,23 @@
         END-START
         CLOSE Fmissions.
 
-        STAT_NB_EQUIPES.
+        RECHERCHE_EQUIPE_VOISINS_AFFICHER.
+        MOVE 0 TO Wtri_fin
+        PERFORM WITH TEST AFTER UNTIL Wtri_fin = 1
+            RETURN Wtri_equipe
+                AT END MOVE 1 TO Wtri_fin
+                NOT AT END
+                    DISPLAY "#############"
+                    DISPLAY "<-- ID de l'�quipe : ", wte_idEquipe, " -->"
+                    DISPLAY "Nombre d'astronautes : ",
+wte_nbAstronautes
+                    DISPLAY "Description de l'�quipe : ",
+wte_description
+                    DISPLAY "Mission de l'�quipe : ", wte_idMission
+            END-RETURN
+        END-PERFORM.
+
+        STAT_SCAN_EQUIPES.
         OPEN INPUT Fequipes
         MOVE 0 TO Weq_fin
         MOVE 0 TO WS_nbEquipes
@@ -310,19 +1019,32 @@
             AT END
                 MOVE 1 TO Weq_fin
             NOT AT END
+                IF fe_actif = 1 THEN
                 ADD 1 TO WS_nbEquipes
+                END-IF
             END-READ
         END-PERFORM
         DISPLAY "Il y a ", WS_nbEquipes, " �quipe(s) dans les donn�es."
         CLOSE Fequipes.
 
         COLLECTION_DONNEES_EQUIPE.
+        MOVE 0 TO Wimp_ok
+        MOVE 0 TO Wimp_skip
+        MOVE 1 TO fe_actif
         MOVE 201 TO fe_idEquipe
         MOVE 5 TO fe_nbAstronautes
         MOVE "FCNantes" TO fe_description
         MOVE 302 TO fe_idMission
+        MOVE SPACES TO fe_nomVaisseau
         OPEN I-O Fequipes
-            WRITE eTampon END-WRITE
+            WRITE eTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Équipe ", fe_idEquipe,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fequipes
 
         MOVE 61 TO fe_idEquipe
@@ -330,7 +1052,112 @@
         MOVE "ParisSG" TO fe_description
         MOVE 0 TO fe_idMission
         OPEN I-O Fequipes
-            WRITE eTampon END-WRITE
+            WRITE eTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Équipe ", fe_idEquipe,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
+        CLOSE Fequipes
+
+        DISPLAY "SPACEX 2118 -- G�n�ration de 2 �quipes tent�e : ",
+Wimp_ok, " charg�e(s), ", Wimp_skip, " ignor�e(s).".
+
+        EXPORT_CSV_EQUIPES.
+        OPEN OUTPUT Fequipes_csv
+        OPEN INPUT Fequipes
+        MOVE 0 TO Weq_fin
+        PERFORM WITH TEST AFTER UNTIL Weq_fin = 1
+            READ Fequipes NEXT
+            AT END
+                MOVE 1 TO Weq_fin
+            NOT AT END
+                IF fe_actif = 1 THEN
+                STRING fe_idEquipe DELIMITED BY SIZE
+                    ";" DELIMITED BY SIZE
+                    fe_nbAstronautes DELIMITED BY SIZE
+                    ";" DELIMITED BY SIZE
+                    fe_description DELIMITED BY SIZE
+                    ";" DELIMITED BY SIZE
+                    fe_idMission DELIMITED BY SIZE
+                    ";" DELIMITED BY SIZE
+                    fe_nomVaisseau DELIMITED BY SIZE
+                    INTO eTamponCSV
+                END-STRING
+                WRITE eTamponCSV
+                END-IF
+            END-READ
+        END-PERFORM
         CLOSE Fequipes
+        CLOSE Fequipes_csv
+        DISPLAY "Export CSV des équipes terminé (equipes.csv).".
 
-        DISPLAY "SPACEX 2118 -- G�n�ration de 2 �quipes effectu�es !".   
+        RECONCILIATION_EQUIPES.
+        OPEN INPUT Fequipes
+        MOVE 0 TO Weq_fin
+        PERFORM WITH TEST AFTER UNTIL Weq_fin = 1
+            READ Fequipes NEXT
+            AT END
+                MOVE 1 TO Weq_fin
+            NOT AT END
+                IF fe_actif = 1 THEN
+                IF fe_idMission > 0 THEN
+                    OPEN INPUT Fmissions
+                    MOVE fe_idMission TO fm_idMission
+                    READ Fmissions
+                    INVALID KEY
+                        DISPLAY "Équipe ", fe_idEquipe,
+" référence une mission inexistante (", fe_idMission, ")."
+                    NOT INVALID KEY
+                        IF fm_actif = 0 THEN
+                            DISPLAY "Équipe ", fe_idEquipe,
+" référence une mission archivée (", fe_idMission, ")."
+                        END-IF
+                    END-READ
+                    CLOSE Fmissions
+                END-IF
+                IF fe_nomVaisseau NOT = SPACES THEN
+                    OPEN INPUT Fvaisseaux
+                    MOVE fe_nomVaisseau TO fv_nomVaisseau
+                    READ Fvaisseaux
+                    INVALID KEY
+                        DISPLAY "Équipe ", fe_idEquipe,
+" référence un vaisseau inexistant (", fe_nomVaisseau, ")."
+                    NOT INVALID KEY
+                        IF fv_actif = 0 THEN
+                            DISPLAY "Équipe ", fe_idEquipe,
+" référence un vaisseau archivé (", fe_nomVaisseau, ")."
+                        END-IF
+                    END-READ
+                    CLOSE Fvaisseaux
+                END-IF
+                MOVE 0 TO Wverif_cdt2
+                OPEN INPUT Fastronautes
+                MOVE fe_idEquipe TO fa_idEquipe
+                START Fastronautes, KEY IS = fa_idEquipe
+                INVALID KEY
+                    DISPLAY " "
+                NOT INVALID KEY
+                    MOVE 0 TO Was_fin
+                    PERFORM WITH TEST AFTER UNTIL Was_fin = 1
+                        READ Fastronautes NEXT
+                        AT END MOVE 1 TO Was_fin
+                        NOT AT END
+                          IF fa_idEquipe = fe_idEquipe AND fa_actif = 1
+                          AND fa_role = 1 THEN
+                              MOVE 1 TO Wverif_cdt2
+                          END-IF
+                    END-READ
+                    END-PERFORM
+                END-START
+                CLOSE Fastronautes
+                IF Wverif_cdt2 = 0 THEN
+                    DISPLAY "Équipe ", fe_idEquipe,
+" n'a pas de commandant actif rattaché."
+                END-IF
+                END-IF
+            END-READ
+        END-PERFORM
+        CLOSE Fequipes.
