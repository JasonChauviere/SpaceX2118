@@ -7,18 +7,22 @@ FILE-CONTROL.
 SELECT Fastronautes ASSIGN TO "astronautes.dat"
         ORGANIZATION indexed
         ACCESS IS dynamic
+        LOCK MODE IS MANUAL
         FILE STATUS IS fa_stat
         RECORD KEY fa_idAstronaute
         ALTERNATE RECORD KEY fa_pays WITH DUPLICATES
         ALTERNATE RECORD KEY fa_role WITH DUPLICATES
-        ALTERNATE RECORD KEY fa_idEquipe WITH DUPLICATES.
+        ALTERNATE RECORD KEY fa_idEquipe WITH DUPLICATES
+        ALTERNATE RECORD KEY fa_nomLieu WITH DUPLICATES.
 
 SELECT Fequipes ASSIGN TO "equipes.dat"
         ORGANIZATION indexed
         ACCESS IS dynamic
+        LOCK MODE IS MANUAL
         FILE STATUS IS fe_stat
         RECORD KEY fe_idEquipe
-        ALTERNATE RECORD KEY fe_idMission WITH DUPLICATES.
+        ALTERNATE RECORD KEY fe_idMission WITH DUPLICATES
+        ALTERNATE RECORD KEY fe_nomVaisseau WITH DUPLICATES.
 
 SELECT Fmissions ASSIGN TO "missions.dat"
         ORGANIZATION indexed
@@ -32,7 +36,36 @@ SELECT Flieux ASSIGN TO "lieux.dat"
         ACCESS IS dynamic
         FILE STATUS IS fl_stat
         RECORD KEY fl_nomLieu
-        ALTERNATE RECORD KEY fl_typeLieu WITH DUPLICATES.
+        ALTERNATE RECORD KEY fl_typeLieu WITH DUPLICATES
+        ALTERNATE RECORD KEY fl_lieuParent WITH DUPLICATES.
+
+SELECT Fdistances ASSIGN TO "distances.dat"
+        ORGANIZATION indexed
+        ACCESS IS dynamic
+        FILE STATUS IS fd_stat
+        RECORD KEY fd_cle
+        ALTERNATE RECORD KEY fd_lieuB WITH DUPLICATES.
+
+SELECT Fpays ASSIGN TO "pays.dat"
+        ORGANIZATION indexed
+        ACCESS IS dynamic
+        FILE STATUS IS fp_stat
+        RECORD KEY p_nomPays.
+
+SELECT Fcompo_equipes ASSIGN TO "compo_equipes.dat"
+        ORGANIZATION indexed
+        ACCESS IS dynamic
+        FILE STATUS IS fce_stat
+        RECORD KEY fce_cle
+        ALTERNATE RECORD KEY fce_idEquipe WITH DUPLICATES
+        ALTERNATE RECORD KEY fce_idAstronaute WITH DUPLICATES.
+
+SELECT Fcargo ASSIGN TO "cargo.dat"
+        ORGANIZATION indexed
+        ACCESS IS dynamic
+        FILE STATUS IS fcg_stat
+        RECORD KEY fcg_cle
+        ALTERNATE RECORD KEY fcg_nomVaisseau WITH DUPLICATES.
 
 SELECT Fvaisseaux ASSIGN TO "vaisseaux.dat"
         ORGANIZATION indexed
@@ -40,7 +73,70 @@ SELECT Fvaisseaux ASSIGN TO "vaisseaux.dat"
         FILE STATUS IS fv_stat
         RECORD KEY fv_nomVaisseau
         ALTERNATE RECORD KEY fv_nomLieu WITH DUPLICATES
-        ALTERNATE RECORD KEY fv_typeVaisseau WITH DUPLICATES.
+        ALTERNATE RECORD KEY fv_typeVaisseau WITH DUPLICATES
+        ALTERNATE RECORD KEY fv_idMission WITH DUPLICATES.
+
+SELECT Fimport ASSIGN TO "import.ctl"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS fi_stat.
+
+SELECT Fmissions_hist ASSIGN TO "missions_hist.dat"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS fh_stat.
+
+SELECT Fvaisseaux_hist ASSIGN TO "vaisseaux_hist.dat"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS fvh_stat.
+
+SELECT Fastronautes_hist ASSIGN TO "astronautes_hist.dat"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS fah_stat.
+
+SELECT Fequipes_hist ASSIGN TO "equipes_hist.dat"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS feh_stat.
+
+SELECT Fastronautes_csv ASSIGN TO "astronautes.csv"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS fac_stat.
+
+SELECT Fequipes_csv ASSIGN TO "equipes.csv"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS fec_stat.
+
+SELECT Fmissions_csv ASSIGN TO "missions.csv"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS fmc_stat.
+
+SELECT Fvaisseaux_csv ASSIGN TO "vaisseaux.csv"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS fvc_stat.
+
+SELECT Flieux_csv ASSIGN TO "lieux.csv"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS flc_stat.
+
+SELECT Wtri_experience ASSIGN TO "tri_experience.tmp".
+
+SELECT Wtri_astro ASSIGN TO "tri_astro.tmp".
+
+SELECT Wtri_equipe ASSIGN TO "tri_equipe.tmp".
+
+SELECT Fstat_hist ASSIGN TO "stat_hist.dat"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS fsh_stat.
+
+SELECT Faudit ASSIGN TO "audit.dat"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS fau_stat.
+
+SELECT Fastro_bulk ASSIGN TO "astro_bulk.dat"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS fab_stat.
+
+SELECT Fmanifeste ASSIGN TO "manifeste_lancement.txt"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS fma_stat.
 
 DATA DIVISION.
 FILE SECTION.
@@ -53,6 +149,13 @@ FILE SECTION.
                 02 fa_role PIC 9.
                 02 fa_pays PIC A(30).
                 02 fa_idEquipe PIC 9(5).
+                02 fa_actif PIC 9.
+                02 fa_statut PIC 9.
+                        88 fa_apte VALUE 1.
+                        88 fa_convalescence VALUE 2.
+                        88 fa_indisponible VALUE 3.
+                02 fa_missionsVolees PIC 9(3).
+                02 fa_nomLieu PIC X(30).
 
         FD Fequipes.
         01 eTampon.
@@ -60,18 +163,72 @@ FILE SECTION.
                 02 fe_nbAstronautes PIC 9(5).
                 02 fe_description PIC X(50).
                 02 fe_idMission PIC 9(5).
+                02 fe_actif PIC 9.
+                02 fe_nomVaisseau PIC X(30).
 
         FD Fmissions.
         01 mTampon.
                 02 fm_idMission PIC 9(5).
                 02 fm_nomLieu PIC X(30).
                 02 fm_description PIC X(30).
+                02 fm_actif PIC 9.
+                02 fm_dateDebut PIC 9(8).
+                02 fm_dateFin PIC 9(8).
+                02 fm_statut PIC 9.
+                        88 fm_planifiee VALUE 1.
+                        88 fm_enCours VALUE 2.
+                        88 fm_terminee VALUE 3.
+                        88 fm_annulee VALUE 4.
+                02 fm_budgetEstime PIC 9(9)V99.
+                02 fm_coutReel PIC 9(9)V99.
+                02 fm_typeMission PIC 9.
+                        88 fm_typeExploration VALUE 1.
+                        88 fm_typeRavitaillement VALUE 2.
+                        88 fm_typeSauvetage VALUE 3.
+                        88 fm_typeDiplomatique VALUE 4.
+                        88 fm_typeRecherche VALUE 5.
 
         FD Flieux.
         01 lTampon.
                 02 fl_nomLieu PIC X(30).
                 02 fl_typeLieu PIC 9.
                 02 fl_habitable PIC 9.
+                02 fl_actif PIC 9.
+                02 fl_lieuParent PIC X(30).
+
+        FD Fdistances.
+        01 fdTampon.
+                02 fd_cle.
+                        03 fd_lieuA PIC X(30).
+                        03 fd_lieuB PIC X(30).
+                02 fd_distance PIC 9(6).
+
+        FD Fpays.
+        01 pTampon.
+                02 p_nomPays PIC X(30).
+                02 p_actif PIC 9.
+
+        FD Fcompo_equipes.
+        01 compoTamp.
+                02 fce_cle.
+                        03 fce_idAstronaute PIC 9(5).
+                        03 fce_idEquipe PIC 9(5).
+                02 fce_actif PIC 9.
+                02 fce_dateDebut PIC 9(8).
+                02 fce_dateFin PIC 9(8).
+
+        FD Fcargo.
+        01 cgTampon.
+                02 fcg_cle.
+                        03 fcg_nomVaisseau PIC X(30).
+                        03 fcg_item PIC X(30).
+                02 fcg_typeVaisseau PIC 9.
+                02 fcg_categorie PIC 9.
+                        88 fcg_ravitaillement VALUE 1.
+                        88 fcg_equipement VALUE 2.
+                        88 fcg_scientifique VALUE 3.
+                02 fcg_quantite PIC 9(5).
+                02 fcg_actif PIC 9.
 
         FD Fvaisseaux.
         01 vTampon.
@@ -79,6 +236,75 @@ FILE SECTION.
                 02 fv_typeVaisseau PIC 9.
                 02 fv_capacite PIC 9(2).
                 02 fv_nomLieu PIC X(30).
+                02 fv_actif PIC 9.
+                02 fv_disponible PIC 9.
+                        88 fv_enService VALUE 1.
+                        88 fv_enMaintenance VALUE 0.
+                02 fv_idMission PIC 9(5).
+                02 fv_dateArrivee PIC 9(8).
+
+        FD Fimport.
+        01 iTampon PIC X(30).
+
+        FD Fmissions_hist.
+        01 hTampon PIC X(150).
+
+        FD Fvaisseaux_hist.
+        01 vhTampon PIC X(150).
+
+        FD Fastronautes_hist.
+        01 ahTampon PIC X(150).
+
+        FD Fequipes_hist.
+        01 heTampon PIC X(150).
+
+        FD Fastronautes_csv.
+        01 aTamponCSV PIC X(150).
+
+        FD Fequipes_csv.
+        01 eTamponCSV PIC X(150).
+
+        FD Fmissions_csv.
+        01 mTamponCSV PIC X(150).
+
+        FD Fvaisseaux_csv.
+        01 vTamponCSV PIC X(150).
+
+        FD Flieux_csv.
+        01 lTamponCSV PIC X(150).
+
+        FD Fstat_hist.
+        01 shTampon PIC X(150).
+
+        FD Faudit.
+        01 auTampon PIC X(150).
+
+        FD Fastro_bulk.
+        01 abTampon PIC X(150).
+
+        FD Fmanifeste.
+        01 maTampon PIC X(150).
+
+        SD Wtri_experience.
+        01 wtri_rec.
+                02 wtri_missionsVolees PIC 9(3).
+                02 wtri_idAstronaute PIC 9(5).
+                02 wtri_nom PIC A(30).
+                02 wtri_prenom PIC A(30).
+                02 wtri_role PIC 9.
+
+        SD Wtri_astro.
+        01 wta_rec.
+                02 wta_idAstronaute PIC 9(5).
+                02 wta_nom PIC A(30).
+                02 wta_prenom PIC A(30).
+
+        SD Wtri_equipe.
+        01 wte_rec.
+                02 wte_idEquipe PIC 9(5).
+                02 wte_nbAstronautes PIC 9(5).
+                02 wte_description PIC X(50).
+                02 wte_idMission PIC 9(5).
 
 WORKING-STORAGE SECTION.
 
@@ -89,12 +315,47 @@ WORKING-STORAGE SECTION.
         77 choixV PIC 9(2).
         77 choixL PIC 9(2).
         77 choixS PIC 9(2).
+        77 choixP PIC 9(2).
+        77 choixCG PIC 9(2).
         77 fa_stat PIC 9(2).
         77 fe_stat PIC 9(2).
         77 fm_stat PIC 9(2).
         77 fv_stat PIC 9(2).
         77 fl_stat PIC 9(2).
+        77 fp_stat PIC 9(2).
+        77 fd_stat PIC 9(2).
+        77 fce_stat PIC 9(2).
+        77 fcg_stat PIC 9(2).
+        77 fi_stat PIC 9(2).
+        77 fh_stat PIC 9(2).
+        77 fvh_stat PIC 9(2).
+        77 fah_stat PIC 9(2).
+        77 feh_stat PIC 9(2).
+        77 fac_stat PIC 9(2).
+        77 fec_stat PIC 9(2).
+        77 fmc_stat PIC 9(2).
+        77 fvc_stat PIC 9(2).
+        77 flc_stat PIC 9(2).
+        77 fsh_stat PIC 9(2).
+        77 fau_stat PIC 9(2).
+        77 fab_stat PIC 9(2).
+        77 fma_stat PIC 9(2).
+        77 Wsauv_src PIC X(30).
+        77 Wsauv_dst PIC X(50).
+        77 Wsauv_date PIC 9(8).
+        77 Wsauv_heure PIC 9(8).
         77 stoppy PIC 9.
+        77 Wimp_ok PIC 9(2).
+        77 Wimp_skip PIC 9(2).
+        77 Wimp_fin PIC 9.
+        77 Wimp_faitPays PIC 9.
+        77 Wimp_faitAstro PIC 9.
+        77 Wimp_faitEquipe PIC 9.
+        77 Wimp_faitMission PIC 9.
+        77 Wimp_faitVaisseau PIC 9.
+        77 Wimp_faitLieu PIC 9.
+        77 Wchk_stat PIC 9(2).
+        77 Wchk_label PIC X(30).
         77 fa_idAstronaute2 PIC 9(5).
         77 fa_nom2 PIC A(30).
         77 fa_prenom2 PIC A(30).
@@ -129,10 +390,18 @@ WORKING-STORAGE SECTION.
         77 Wfm_idMission PIC 9(5).
         77 Waj_e PIC 9.
         77 Wverif_cdt PIC 9.
+        77 Wverif_cdt2 PIC 9.
+        77 Wfe_idDest PIC 9(5).
+        77 Wverif_dest PIC 9.
+        77 Wfin_transfert PIC 9.
+        77 Wnb_transferes PIC 9(3).
+        77 Wtransf_ok PIC 9.
         77 Wfar_pays2 PIC A(30).
         77 Wfar_nomLieu PIC X(30).
         77 Wfar_nomLieu2 PIC X(30).
         77 Wmission PIC 9.
+        77 Wvaisseau PIC 9.
+        77 Wverif_v2 PIC 9.
         77 Wfar_idEquipe PIC 9(5).
         77 Wfe_idCdt PIC 9(5).
         77 Wid_equipe PIC 9(5).
@@ -141,6 +410,11 @@ WORKING-STORAGE SECTION.
         77 Waj_m PIC 9.
         77 Wfm_nomLieu PIC X(30).
         77 Wfm_nomLieu2 PIC X(30).
+        77 Wfm_dateDebut PIC 9(8).
+        77 Wfm_dateFin PIC 9(8).
+        77 Wfm_statut PIC 9.
+        77 Wfm_statutECR PIC X(15).
+        77 Wcl_choix PIC 9.
         77 Wfm_idMissionD PIC 9(5).
         77 fe_fin PIC 9.
         77 Wfmodif_m PIC 9.
@@ -156,6 +430,17 @@ WORKING-STORAGE SECTION.
         77 Wfl_habitableECR PIC X(30).
         77 Wl_NOTALLOW PIC 9.
         77 Waj_l PIC 9.
+        77 Wfl_lieuParent PIC X(30).
+        77 Wfl_lieuParent2 PIC X(30).
+        77 Wverif_lp PIC 9.
+        77 Wfd_lieuA PIC X(30).
+        77 Wfd_lieuA2 PIC X(30).
+        77 Wfd_lieuB PIC X(30).
+        77 Wfd_lieuB2 PIC X(30).
+        77 Wfd_distance PIC 9(6).
+        77 Wfd_seuil PIC 9(6).
+        77 Wfd_fin PIC 9.
+        77 Wfd_trouve PIC 9.
         77 Wfm_lieu PIC X(30).
         77 Wfm_lieu2 PIC X(30).
         77 Wid_mission PIC 9(5).
@@ -163,10 +448,75 @@ WORKING-STORAGE SECTION.
         77 Wfmodif_v PIC 9.
         77 Wl_typeL PIC 9.
         77 Wl_hab PIC 9.
+        77 Wl_reclass PIC 9.
+        77 Wvh_lieuDepart PIC X(30).
+        77 Wvh_date PIC 9(8).
+        77 Wvh_heure PIC 9(8).
+        77 Wvh_joursEcoules PIC 9(5).
+        77 Wvh_nomVaisseau2 PIC X(30).
+        77 Wvh_fin PIC 9.
+        77 Wvh_pDate PIC X(8).
+        77 Wvh_pHeure PIC X(8).
+        77 Wvh_pNav PIC X(30).
+        77 Wvh_pDepart PIC X(30).
+        77 Wvh_pArrivee PIC X(30).
+        77 Wvh_pJours PIC X(5).
+        77 Wfcg_nomVaisseau PIC X(30).
+        77 Wfcg_nomVaisseau2 PIC X(30).
+        77 Wfcg_item PIC X(30).
+        77 Wfcg_item2 PIC X(30).
+        77 Wfcg_categorie PIC 9.
+        77 Wfcg_quantite PIC 9(5).
+        77 Waj_cg PIC 9.
+        77 Wverif_cg PIC 9.
+        77 Wcg_fin PIC 9.
+        77 Wfcg_categorieECR PIC X(15).
+        77 Wfm_budgetEstime PIC 9(9)V99.
+        77 Wfm_depense PIC 9(9)V99.
+        77 Wfm_typeMission PIC 9.
+        77 Wfm_typeECR PIC X(30).
+        77 Wtot_budget PIC 9(11)V99.
+        77 Wtot_cout PIC 9(11)V99.
+        77 Wfa_statut PIC 9.
+        77 Wfa_statutECR PIC X(17).
+        77 Wah_commentaire PIC X(50).
+        77 Wah_date PIC 9(8).
+        77 Wah_heure PIC 9(8).
+        77 Wfe_idEquipe2 PIC 9(5).
+        77 Wastro_fin2 PIC 9.
+        77 Wtri_fin PIC 9.
+        77 Wtri_choix PIC 9.
+        77 Wsl_idEquipe PIC 9(5).
+        77 Wsl_nomLieu PIC X(30).
+        77 Wastro_fin3 PIC 9.
+        77 Wsc_fin PIC 9.
+        77 Wcfg_role1 PIC 9.
+        77 Wcfg_role2 PIC 9.
+        77 Wprep_role1 PIC 9.
+        77 Wprep_role2 PIC 9.
+        77 Wprep_fin PIC 9.
+        77 Wverif_prep PIC 9.
+        77 Wcfg_effectifMin PIC 9 VALUE 3.
+        77 Wverif_effectif PIC 9.
+        77 Wop_id PIC X(10).
+        77 Wau_date PIC 9(8).
+        77 Wau_heure PIC 9(8).
+        77 Wau_module PIC X(12).
+        77 Wau_action PIC X(10).
+        77 Wau_detail PIC X(60).
+        77 Worg_cdt PIC 9.
+        77 Worg_sci PIC 9.
+        77 Worg_sec PIC 9.
+        77 Worg_autres PIC 9(3).
+        77 Wutil_used PIC 9(5).
+        77 Wutil_fin PIC 9.
+        77 Wsh_date PIC 9(8).
+        77 Wsh_heure PIC 9(8).
         77 Wm_fin PIC 9.
         77 fm_fin PIC 9.
         77 Wfmodif_l PIC 9.
         77 Wfv_typeVM PIC 9(2).
+        77 Wfv_dispoECR PIC X(15).
         77 fv_capacite2 PIC 9(2).
         77 LieuEquipe PIC X(30).
         77 Wfer_choix PIC 9.
@@ -182,6 +532,7 @@ WORKING-STORAGE SECTION.
         77 Wvaiss_fin PIC 9.
         77 Wlieu_fin PIC 9.
         77 WS_nbAstrochomeurs PIC 9(3).
+        77 WS_nbAstroPays PIC 9(3).
         77 WS_nbLieuxHab PIC 9(3).
         77 Ws_nbLieuxEto PIC 9(3).
         77 Ws_nbLieuxPla PIC 9(3).
@@ -190,41 +541,185 @@ WORKING-STORAGE SECTION.
         77 WS_nbVaisseaux1 PIC 9(3).
         77 WS_nbVaisseaux2 PIC 9(3).
         77 WS_nbVaisseaux3 PIC 9(3).
+        77 Wfvr_choix PIC 9.
+        77 Wfvr_type PIC 9.
+        77 Wfvr_nomLieu PIC X(30).
+        77 Wfvr_nomLieu2 PIC X(30).
+        77 Wflr_choix PIC 9.
+        77 Wflr_type PIC 9.
+        77 Wflr_hab PIC 9.
+        77 Wfvr_recherche PIC X(30).
+        77 Wfvr_rechercheL PIC X(30).
+        77 Wfvr_len PIC 9(2).
+        77 Wfvr_cnt PIC 9(3).
+        77 Wflr_recherche PIC X(30).
+        77 Wflr_rechercheL PIC X(30).
+        77 Wflr_len PIC 9(2).
+        77 Wflr_cnt PIC 9(3).
+        77 Wcfg_maxEquipe PIC 9(3) VALUE 8.
+        77 Wverif_pays PIC 9.
+        77 Wpays_fin PIC 9.
+        77 Wce_fin PIC 9.
+        77 Waj_p PIC 9.
+        77 Wmh_idAstronaute PIC 9(5).
+        77 Wmh_idEquipe PIC 9(5).
+        77 Wmh_action PIC X(6).
+        77 Wmh_date PIC 9(8).
+        77 Wmh_heure PIC 9(8).
+        77 Wmh_idMissionAnc PIC 9(5).
+        77 Wmh_idMissionNouv PIC 9(5).
+        77 Wab_ligne PIC 9(5).
+        77 Wab_idAstronaute PIC 9(5).
+        77 Wab_nom PIC A(30).
+        77 Wab_prenom PIC A(30).
+        77 Wab_role PIC 9.
+        77 Wab_pays PIC A(30).
+        77 Wab_idEquipe PIC 9(5).
+        77 Wab_fin PIC 9.
+        77 Wab_nbOk PIC 9(5).
+        77 Wab_nbRejet PIC 9(5).
+        77 Wv_NOTALLOW PIC 9.
+        77 Wvs_fin PIC 9.
+        77 Wman_equipeTrouvee PIC 9.
+        77 Wman_vaisseauTrouve PIC 9.
 
 PROCEDURE DIVISION.
 
         OPEN I-O Fastronautes
         IF fa_stat=35 THEN
                 OPEN OUTPUT Fastronautes
+        ELSE
+                IF fa_stat NOT = 00 THEN
+                    MOVE fa_stat TO Wchk_stat
+                    MOVE "Fastronautes" TO Wchk_label
+                    PERFORM VERIFIER_STATUT_FICHIER
+                END-IF
         END-IF
         CLOSE Fastronautes
 
         OPEN I-O Fequipes
         IF fe_stat=35 THEN
                 OPEN OUTPUT Fequipes
+        ELSE
+                IF fe_stat NOT = 00 THEN
+                    MOVE fe_stat TO Wchk_stat
+                    MOVE "Fequipes" TO Wchk_label
+                    PERFORM VERIFIER_STATUT_FICHIER
+                END-IF
         END-IF
         CLOSE Fequipes
-       
+
         OPEN I-O Fmissions
         IF fm_stat=35 THEN
                 OPEN OUTPUT Fmissions
+        ELSE
+                IF fm_stat NOT = 00 THEN
+                    MOVE fm_stat TO Wchk_stat
+                    MOVE "Fmissions" TO Wchk_label
+                    PERFORM VERIFIER_STATUT_FICHIER
+                END-IF
         END-IF
         CLOSE Fmissions
 
         OPEN I-O Fvaisseaux
         IF fv_stat=35 THEN
                 OPEN OUTPUT Fvaisseaux
+        ELSE
+                IF fv_stat NOT = 00 THEN
+                    MOVE fv_stat TO Wchk_stat
+                    MOVE "Fvaisseaux" TO Wchk_label
+                    PERFORM VERIFIER_STATUT_FICHIER
+                END-IF
         END-IF
         CLOSE Fvaisseaux
 
         OPEN I-O Flieux
         IF fl_stat=35 THEN
                 OPEN OUTPUT Flieux
+        ELSE
+                IF fl_stat NOT = 00 THEN
+                    MOVE fl_stat TO Wchk_stat
+                    MOVE "Flieux" TO Wchk_label
+                    PERFORM VERIFIER_STATUT_FICHIER
+                END-IF
         END-IF
         CLOSE Flieux
-        
-        PERFORM WITH TEST AFTER UNTIL choix = 0 
-        PERFORM WITH TEST AFTER UNTIL choix < 8
+
+        OPEN I-O Fpays
+        IF fp_stat=35 THEN
+                OPEN OUTPUT Fpays
+        END-IF
+        CLOSE Fpays
+
+        OPEN I-O Fdistances
+        IF fd_stat=35 THEN
+                OPEN OUTPUT Fdistances
+        END-IF
+        CLOSE Fdistances
+
+        OPEN I-O Fcompo_equipes
+        IF fce_stat=35 THEN
+                OPEN OUTPUT Fcompo_equipes
+        END-IF
+        CLOSE Fcompo_equipes
+
+        OPEN I-O Fcargo
+        IF fcg_stat=35 THEN
+                OPEN OUTPUT Fcargo
+        END-IF
+        CLOSE Fcargo
+
+        MOVE 0 TO stoppy
+        MOVE 0 TO Wimp_faitPays
+        MOVE 0 TO Wimp_faitAstro
+        MOVE 0 TO Wimp_faitEquipe
+        MOVE 0 TO Wimp_faitMission
+        MOVE 0 TO Wimp_faitVaisseau
+        MOVE 0 TO Wimp_faitLieu
+        OPEN INPUT Fimport
+        IF fi_stat = 35 THEN
+                CONTINUE
+        ELSE
+                MOVE 0 TO Wimp_fin
+                PERFORM WITH TEST AFTER UNTIL Wimp_fin = 1
+                    READ Fimport NEXT
+                    AT END
+                        MOVE 1 TO Wimp_fin
+                    NOT AT END
+                        IF iTampon = "PAYS" THEN
+                            MOVE 1 TO Wimp_faitPays
+                        END-IF
+                        IF iTampon = "ASTRO" THEN
+                            MOVE 1 TO Wimp_faitAstro
+                        END-IF
+                        IF iTampon = "EQUIPE" THEN
+                            MOVE 1 TO Wimp_faitEquipe
+                        END-IF
+                        IF iTampon = "MISSION" THEN
+                            MOVE 1 TO Wimp_faitMission
+                        END-IF
+                        IF iTampon = "VAISSEAU" THEN
+                            MOVE 1 TO Wimp_faitVaisseau
+                        END-IF
+                        IF iTampon = "LIEU" THEN
+                            MOVE 1 TO Wimp_faitLieu
+                        END-IF
+                        IF iTampon = "SUPER-BASE IMPORTEE" THEN
+                            MOVE 1 TO stoppy
+                        END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE Fimport
+        END-IF
+
+        DISPLAY ' '
+        DISPLAY "Identifiant de l'opérateur ?"
+        PERFORM WITH TEST AFTER UNTIL Wop_id NOT = SPACES
+            ACCEPT Wop_id
+        END-PERFORM
+
+        PERFORM WITH TEST AFTER UNTIL choix = 0
+        PERFORM WITH TEST AFTER UNTIL choix < 11
         DISPLAY ' '
         DISPLAY '  ---------------------------------------  '
         DISPLAY '                SPACEX 2118                '
@@ -240,7 +735,11 @@ PROCEDURE DIVISION.
         DISPLAY '  ---------------------------------------  '
         DISPLAY ' SPACEX 2118 - IMPORTER LA SUPER-BASE : 7  '
         DISPLAY '       (disponible une seule fois)         '
-        DISPLAY '  ---------------------------------------  '        
+        DISPLAY '  ---------------------------------------  '
+        DISPLAY ' EXPORTER LES DONNÉES EN CSV : 8           '
+        DISPLAY ' CONTRÔLE DE COHÉRENCE DES DONNÉES : 9     '
+        DISPLAY ' RAPPORT STATISTIQUE DU JOUR (fichier) : 10'
+        DISPLAY '  ---------------------------------------  '
         DISPLAY ' '
         ACCEPT choix
         EVALUATE choix
@@ -251,14 +750,17 @@ PROCEDURE DIVISION.
         WHEN 5 PERFORM MENU_LIEUX
         WHEN 6 PERFORM MENU_STAT
         WHEN 7 PERFORM SUPER_IMPORT
+        WHEN 8 PERFORM EXPORT_CSV
+        WHEN 9 PERFORM RECONCILIATION
+        WHEN 10 PERFORM RAPPORT_STAT_QUOTIDIEN
         END-EVALUATE
         END-PERFORM
         END-PERFORM
         STOP RUN.
 
         MENU_ASTRONAUTES.
-        PERFORM WITH TEST AFTER UNTIL choixA = 0 
-        PERFORM WITH TEST AFTER UNTIL choixA < 6
+        PERFORM WITH TEST AFTER UNTIL choixA = 0
+        PERFORM WITH TEST AFTER UNTIL choixA < 10
         DISPLAY ' '
         DISPLAY '  ---------------------------------------  '
         DISPLAY '          SPACEX 2118 - ASTRONAUTES        '
@@ -270,6 +772,11 @@ PROCEDURE DIVISION.
         DISPLAY ' Supprimer un astronaute : 3               '
         DISPLAY ' Afficher un astronaute : 4                '
         DISPLAY ' Rechercher un ou des astronaute(s) : 5    '
+        DISPLAY ' Lister tous les astronautes : 6           '
+        DISPLAY ' Gérer les pays autorisés : 7              '
+        DISPLAY ' Historique d''équipes d''un astronaute : 8 '
+        DISPLAY ' Importer un fichier de nouveaux',
+' astronautes : 9          '
         DISPLAY '  ---------------------------------------  '
         DISPLAY ' '
         ACCEPT choixA
@@ -279,13 +786,38 @@ PROCEDURE DIVISION.
         WHEN 3 PERFORM SUPPRIMER_ASTRONAUTE
         WHEN 4 PERFORM AFFICHER_ASTRONAUTE
         WHEN 5 PERFORM RECHERCHE_ASTRONAUTE
+        WHEN 6 PERFORM LISTER_ASTRONAUTES
+        WHEN 7 PERFORM MENU_PAYS
+        WHEN 8 PERFORM HISTORIQUE_EQUIPES_ASTRONAUTE
+        WHEN 9 PERFORM IMPORT_MASSE_ASTRONAUTES
+        END-EVALUATE
+        END-PERFORM
+        END-PERFORM.
+
+        MENU_PAYS.
+        PERFORM WITH TEST AFTER UNTIL choixP = 0
+        PERFORM WITH TEST AFTER UNTIL choixP < 3
+        DISPLAY ' '
+        DISPLAY '  ---------------------------------------  '
+        DISPLAY '     SPACEX 2118 - PAYS AUTORISÉS          '
+        DISPLAY '  ---------------------------------------  '
+        DISPLAY ' Quitter le menu : 0                       '
+        DISPLAY '  ---------------------------------------  '
+        DISPLAY ' Ajouter un pays autorisé : 1               '
+        DISPLAY ' Lister les pays autorisés : 2              '
+        DISPLAY '  ---------------------------------------  '
+        DISPLAY ' '
+        ACCEPT choixP
+        EVALUATE choixP
+        WHEN 1 PERFORM AJOUT_PAYS
+        WHEN 2 PERFORM LISTER_PAYS
         END-EVALUATE
         END-PERFORM
         END-PERFORM.
 
         MENU_EQUIPES.
-        PERFORM WITH TEST AFTER UNTIL choixE = 0 
-        PERFORM WITH TEST AFTER UNTIL choixE < 6
+        PERFORM WITH TEST AFTER UNTIL choixE = 0
+        PERFORM WITH TEST AFTER UNTIL choixE < 8
         DISPLAY ' '
         DISPLAY '  ---------------------------------------  '
         DISPLAY '            SPACEX 2118 - EQUIPES          '
@@ -297,7 +829,9 @@ PROCEDURE DIVISION.
         DISPLAY ' Supprimer une équipe : 3                  '
         DISPLAY ' Afficher une équipe : 4                   '
         DISPLAY ' Rechercher une ou des équipe(s) : 5       '
-        DISPLAY '  ---------------------------------------  ' 
+        DISPLAY ' Organigramme d''une équipe : 6             '
+        DISPLAY ' Succession de commandant : 7              '
+        DISPLAY '  ---------------------------------------  '
         DISPLAY ' '
         ACCEPT choixE
         EVALUATE choixE
@@ -306,13 +840,15 @@ PROCEDURE DIVISION.
         WHEN 3 PERFORM SUPPRIMER_EQUIPE
         WHEN 4 PERFORM AFFICHER_EQUIPE
         WHEN 5 PERFORM RECHERCHE_EQUIPE
+        WHEN 6 PERFORM ORGANIGRAMME_EQUIPE
+        WHEN 7 PERFORM SUCCESSION_COMMANDANT
         END-EVALUATE
         END-PERFORM
         END-PERFORM.
 
         MENU_MISSIONS.
-        PERFORM WITH TEST AFTER UNTIL choixM = 0 
-        PERFORM WITH TEST AFTER UNTIL choixM < 6
+        PERFORM WITH TEST AFTER UNTIL choixM = 0
+        PERFORM WITH TEST AFTER UNTIL choixM < 9
         DISPLAY ' '
         DISPLAY '  ---------------------------------------  '
         DISPLAY '           SPACEX 2118 - MISSIONS          '
@@ -324,7 +860,10 @@ PROCEDURE DIVISION.
         DISPLAY ' Supprimer une mission : 3                 '
         DISPLAY ' Afficher une mission : 4                  '
         DISPLAY ' Rechercher une ou des mission(s) : 5      '
-        DISPLAY '  ---------------------------------------  ' 
+        DISPLAY ' Dossier complet de la mission : 6         '
+        DISPLAY ' Clôturer une mission : 7                  '
+        DISPLAY ' Manifeste de lancement : 8                '
+        DISPLAY '  ---------------------------------------  '
         DISPLAY ' '
         ACCEPT choixM
         EVALUATE choixM
@@ -333,13 +872,16 @@ PROCEDURE DIVISION.
         WHEN 3 PERFORM SUPPRIMER_MISSION
         WHEN 4 PERFORM AFFICHER_MISSION
         WHEN 5 PERFORM RECHERCHE_MISSION
+        WHEN 6 PERFORM DOSSIER_MISSION
+        WHEN 7 PERFORM CLOTURER_MISSION
+        WHEN 8 PERFORM MANIFESTE_LANCEMENT
         END-EVALUATE
         END-PERFORM
         END-PERFORM.
 
         MENU_VAISSEAUX.
-        PERFORM WITH TEST AFTER UNTIL choixV = 0 
-        PERFORM WITH TEST AFTER UNTIL choixV < 5
+        PERFORM WITH TEST AFTER UNTIL choixV = 0
+        PERFORM WITH TEST AFTER UNTIL choixV < 9
         DISPLAY ' '
         DISPLAY '  ---------------------------------------  '
         DISPLAY '           SPACEX 2118 - VAISSEAUX         '
@@ -350,7 +892,11 @@ PROCEDURE DIVISION.
         DISPLAY ' Modifier un vaisseau : 2                  '
         DISPLAY ' Supprimer un vaisseau : 3                 '
         DISPLAY ' Afficher un vaisseau : 4                  '
-        DISPLAY '  ---------------------------------------  '       
+        DISPLAY ' Rechercher un ou des vaisseau(x) : 5      '
+        DISPLAY ' Maintenance / remise en service : 6       '
+        DISPLAY ' Historique des voyages : 7                '
+        DISPLAY ' Manifeste de cargaison : 8                '
+        DISPLAY '  ---------------------------------------  '
         DISPLAY ' '
         ACCEPT choixV
         EVALUATE choixV
@@ -358,13 +904,42 @@ PROCEDURE DIVISION.
         WHEN 2 PERFORM MODIFIER_VAISSEAU
         WHEN 3 PERFORM SUPPRIMER_VAISSEAU
         WHEN 4 PERFORM AFFICHER_VAISSEAU
+        WHEN 5 PERFORM RECHERCHE_VAISSEAU
+        WHEN 6 PERFORM MAINTENANCE_VAISSEAU
+        WHEN 7 PERFORM HISTORIQUE_VAISSEAU
+        WHEN 8 PERFORM MENU_CARGO
+        END-EVALUATE
+        END-PERFORM
+        END-PERFORM.
+
+        MENU_CARGO.
+        PERFORM WITH TEST AFTER UNTIL choixCG = 0
+        PERFORM WITH TEST AFTER UNTIL choixCG < 5
+        DISPLAY ' '
+        DISPLAY '  ---------------------------------------  '
+        DISPLAY '        SPACEX 2118 - CARGAISON            '
+        DISPLAY '  ---------------------------------------  '
+        DISPLAY ' Quitter le menu : 0                       '
+        DISPLAY '  ---------------------------------------  '
+        DISPLAY ' Ajouter un article au manifeste : 1       '
+        DISPLAY ' Modifier la quantité d''un article : 2     '
+        DISPLAY ' Retirer un article du manifeste : 3       '
+        DISPLAY ' Afficher le manifeste d''un vaisseau : 4   '
+        DISPLAY '  ---------------------------------------  '
+        DISPLAY ' '
+        ACCEPT choixCG
+        EVALUATE choixCG
+        WHEN 1 PERFORM AJOUT_CARGO
+        WHEN 2 PERFORM MODIFIER_CARGO
+        WHEN 3 PERFORM SUPPRIMER_CARGO
+        WHEN 4 PERFORM AFFICHER_CARGO
         END-EVALUATE
         END-PERFORM
         END-PERFORM.
 
         MENU_LIEUX.
-        PERFORM WITH TEST AFTER UNTIL choixL = 0 
-        PERFORM WITH TEST AFTER UNTIL choixL < 6
+        PERFORM WITH TEST AFTER UNTIL choixL = 0
+        PERFORM WITH TEST AFTER UNTIL choixL < 7
         DISPLAY ' '
         DISPLAY '  ---------------------------------------  '
         DISPLAY '            SPACEX 2118 - LIEUX            '
@@ -375,7 +950,9 @@ PROCEDURE DIVISION.
         DISPLAY ' Modifier un lieu : 2                      '
         DISPLAY ' Supprimer un lieu : 3                     '
         DISPLAY ' Afficher un lieu : 4                      '
-        DISPLAY '  ---------------------------------------  '  
+        DISPLAY ' Rechercher un ou des lieu(x) : 5          '
+        DISPLAY ' Relier deux lieux (distance) : 6          '
+        DISPLAY '  ---------------------------------------  '
         DISPLAY ' '
         ACCEPT choixL
         EVALUATE choixL
@@ -383,6 +960,8 @@ PROCEDURE DIVISION.
         WHEN 2 PERFORM MODIFIER_LIEU
         WHEN 3 PERFORM SUPPRIMER_LIEU
         WHEN 4 PERFORM AFFICHER_LIEU
+        WHEN 5 PERFORM RECHERCHE_LIEU
+        WHEN 6 PERFORM AJOUT_DISTANCE_LIEU
         END-EVALUATE
         END-PERFORM
         END-PERFORM.
@@ -392,31 +971,233 @@ PROCEDURE DIVISION.
         DISPLAY '  ---------------------------------------  '
         DISPLAY '         SPACEX 2118 - STATISTIQUES        '
         DISPLAY '  ---------------------------------------  '
-        PERFORM STAT_NB_ASTRONAUTES
-        PERFORM STAT_NB_ASTROCHOMEURS
-        PERFORM STAT_NB_EQUIPES
-        PERFORM STAT_NB_MISSIONS
-        PERFORM STAT_NB_VAISSEAUX
-        PERFORM STAT_NB_VAISSEAUX_1
-        PERFORM STAT_NB_VAISSEAUX_2
-        PERFORM STAT_NB_VAISSEAUX_3
-        PERFORM STAT_NB_LIEUX
-        PERFORM STAT_NB_LIEUX_HAB
-        PERFORM STAT_NB_ETOILES
-        PERFORM STAT_NB_PLANETES
-        PERFORM STAT_NB_ASTEROIDES
-        PERFORM STAT_NB_TROUS_NOIRS.  
+        PERFORM STAT_SCAN_ASTRONAUTES
+        PERFORM STAT_PAYS_ASTRONAUTES
+        PERFORM CLASSEMENT_EXPERIENCE_ASTRONAUTES
+        PERFORM STAT_SCAN_EQUIPES
+        PERFORM LISTER_EQUIPES_DISPONIBLES
+        PERFORM STAT_SCAN_MISSIONS
+        PERFORM BUDGET_MISSIONS
+        PERFORM STAT_SCAN_VAISSEAUX
+        PERFORM UTILISATION_FLOTTE
+        PERFORM STAT_SCAN_LIEUX.
+
+        RAPPORT_STAT_QUOTIDIEN.
+        PERFORM STAT_SCAN_ASTRONAUTES
+        PERFORM STAT_SCAN_EQUIPES
+        PERFORM STAT_SCAN_MISSIONS
+        PERFORM STAT_SCAN_VAISSEAUX
+        PERFORM STAT_SCAN_LIEUX
+        ACCEPT Wsh_date FROM DATE YYYYMMDD
+        ACCEPT Wsh_heure FROM TIME
+        OPEN EXTEND Fstat_hist
+        STRING Wsh_date DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            Wsh_heure DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            WS_nbAstronautes DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            WS_nbAstrochomeurs DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            WS_nbEquipes DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            WS_nbMissions DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            WS_nbVaisseaux DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            WS_nbLieux DELIMITED BY SIZE
+            INTO shTampon
+        END-STRING
+        WRITE shTampon
+        CLOSE Fstat_hist
+        DISPLAY "Rapport statistique du jour enregistré dans ",
+"stat_hist.dat.".
+
+        VERIFIER_STATUT_FICHIER.
+        DISPLAY "ATTENTION : statut fichier inattendu (", Wchk_stat,
+") sur ", Wchk_label.
 
         SUPER_IMPORT.
         IF stoppy = 0 THEN
-        PERFORM COLLECTION_DONNEES_ASTRO
-        PERFORM COLLECTION_DONNEES_EQUIPE
-        PERFORM COLLECTION_DONNEES_MISSION
-        PERFORM COLLECTION_DONNEES_VAISSEAU
-        PERFORM COLLECTION_DONNEES_LIEU
-        MOVE 1 TO stoppy
+            IF Wimp_faitPays = 0 THEN
+                PERFORM COLLECTION_DONNEES_PAYS
+                OPEN EXTEND Fimport
+                MOVE "PAYS" TO iTampon
+                WRITE iTampon
+                CLOSE Fimport
+                MOVE 1 TO Wimp_faitPays
+            END-IF
+            IF Wimp_faitAstro = 0 THEN
+                PERFORM COLLECTION_DONNEES_ASTRO
+                OPEN EXTEND Fimport
+                MOVE "ASTRO" TO iTampon
+                WRITE iTampon
+                CLOSE Fimport
+                MOVE 1 TO Wimp_faitAstro
+            END-IF
+            IF Wimp_faitEquipe = 0 THEN
+                PERFORM COLLECTION_DONNEES_EQUIPE
+                OPEN EXTEND Fimport
+                MOVE "EQUIPE" TO iTampon
+                WRITE iTampon
+                CLOSE Fimport
+                MOVE 1 TO Wimp_faitEquipe
+            END-IF
+            IF Wimp_faitMission = 0 THEN
+                PERFORM COLLECTION_DONNEES_MISSION
+                OPEN EXTEND Fimport
+                MOVE "MISSION" TO iTampon
+                WRITE iTampon
+                CLOSE Fimport
+                MOVE 1 TO Wimp_faitMission
+            END-IF
+            IF Wimp_faitVaisseau = 0 THEN
+                PERFORM COLLECTION_DONNEES_VAISSEAU
+                OPEN EXTEND Fimport
+                MOVE "VAISSEAU" TO iTampon
+                WRITE iTampon
+                CLOSE Fimport
+                MOVE 1 TO Wimp_faitVaisseau
+            END-IF
+            IF Wimp_faitLieu = 0 THEN
+                PERFORM COLLECTION_DONNEES_LIEU
+                OPEN EXTEND Fimport
+                MOVE "LIEU" TO iTampon
+                WRITE iTampon
+                CLOSE Fimport
+                MOVE 1 TO Wimp_faitLieu
+            END-IF
+            MOVE 1 TO stoppy
+            OPEN EXTEND Fimport
+            MOVE "SUPER-BASE IMPORTEE" TO iTampon
+            WRITE iTampon
+            CLOSE Fimport
+        ELSE
+        DISPLAY "La super-base a déjà été importée."
         END-IF.
 
+        RECONCILIATION.
+        DISPLAY ' '
+        DISPLAY '  ---------------------------------------  '
+        DISPLAY '   SPACEX 2118 - CONTRÔLE DE COHÉRENCE     '
+        DISPLAY '  ---------------------------------------  '
+        PERFORM RECONCILIATION_ASTRONAUTES
+        PERFORM RECONCILIATION_EQUIPES
+        PERFORM RECONCILIATION_MISSIONS
+        PERFORM RECONCILIATION_VAISSEAUX
+        DISPLAY '  ---------------------------------------  '
+        DISPLAY ' Contrôle de cohérence terminé.             '
+        DISPLAY '  ---------------------------------------  '.
+
+        EXPORT_CSV.
+        DISPLAY ' '
+        DISPLAY '  ---------------------------------------  '
+        DISPLAY '       SPACEX 2118 - EXPORT CSV            '
+        DISPLAY '  ---------------------------------------  '
+        PERFORM EXPORT_CSV_ASTRONAUTES
+        PERFORM EXPORT_CSV_EQUIPES
+        PERFORM EXPORT_CSV_MISSIONS
+        PERFORM EXPORT_CSV_VAISSEAUX
+        PERFORM EXPORT_CSV_LIEUX.
+
+        SAUVEGARDE_FICHIER.
+        ACCEPT Wsauv_date FROM DATE YYYYMMDD
+        ACCEPT Wsauv_heure FROM TIME
+        MOVE SPACES TO Wsauv_dst
+        STRING Wsauv_src DELIMITED BY SPACE
+            "." DELIMITED BY SIZE
+            Wsauv_date DELIMITED BY SIZE
+            Wsauv_heure DELIMITED BY SIZE
+            ".bak" DELIMITED BY SIZE
+            INTO Wsauv_dst
+        END-STRING
+        CALL "CBL_COPY_FILE" USING Wsauv_src Wsauv_dst
+        END-CALL.
+
+        ENREGISTRER_HISTORIQUE_EQUIPE.
+        ACCEPT Wmh_date FROM DATE YYYYMMDD
+        ACCEPT Wmh_heure FROM TIME
+        OPEN EXTEND Fequipes_hist
+        STRING Wmh_date DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            Wmh_heure DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            Wmh_idAstronaute DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            Wmh_idEquipe DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            Wmh_action DELIMITED BY SIZE
+            INTO heTampon
+        END-STRING
+        WRITE heTampon
+        CLOSE Fequipes_hist.
+
+        ENREGISTRER_AUDIT.
+        ACCEPT Wau_date FROM DATE YYYYMMDD
+        ACCEPT Wau_heure FROM TIME
+        OPEN EXTEND Faudit
+        STRING Wau_date DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            Wau_heure DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            Wop_id DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            Wau_module DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            Wau_action DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            Wau_detail DELIMITED BY SIZE
+            INTO auTampon
+        END-STRING
+        WRITE auTampon
+        CLOSE Faudit.
+
+        ENREGISTRER_REAFFECTATION_EQUIPE.
+        ACCEPT Wmh_date FROM DATE YYYYMMDD
+        ACCEPT Wmh_heure FROM TIME
+        OPEN EXTEND Fequipes_hist
+        STRING Wmh_date DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            Wmh_heure DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            Wmh_idEquipe DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            Wmh_idMissionAnc DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            Wmh_idMissionNouv DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            "REAFFECT" DELIMITED BY SIZE
+            INTO heTampon
+        END-STRING
+        WRITE heTampon
+        CLOSE Fequipes_hist.
+
+        ENREGISTRER_COMPO_EQUIPE.
+        MOVE Wmh_idAstronaute TO fce_idAstronaute
+        MOVE Wmh_idEquipe TO fce_idEquipe
+        OPEN I-O Fcompo_equipes
+        READ Fcompo_equipes
+        INVALID KEY
+            IF Wmh_action = "ENTREE" THEN
+                MOVE 1 TO fce_actif
+                MOVE Wmh_date TO fce_dateDebut
+                MOVE 0 TO fce_dateFin
+                WRITE compoTamp END-WRITE
+            END-IF
+        NOT INVALID KEY
+            IF Wmh_action = "ENTREE" THEN
+                MOVE 1 TO fce_actif
+                MOVE Wmh_date TO fce_dateDebut
+                MOVE 0 TO fce_dateFin
+                REWRITE compoTamp END-REWRITE
+            ELSE
+                MOVE 0 TO fce_actif
+                MOVE Wmh_date TO fce_dateFin
+                REWRITE compoTamp END-REWRITE
+            END-IF
+        END-READ
+        CLOSE Fcompo_equipes.
+
 COPY astronautes.
 COPY equipes.
 COPY missions.
