@@ -1,5 +1,5 @@
         VERIF_LIEU2.
-        OPEN INPUT Flieux        
+        OPEN INPUT Flieux
         MOVE Wfl_nomLieu TO fl_nomLieu
         READ Flieux
         INVALID KEY
@@ -10,6 +10,23 @@
         END-READ
         CLOSE Flieux.
 
+        VERIF_LIEU4.
+        OPEN INPUT Flieux
+        MOVE Wfl_lieuParent TO fl_nomLieu
+        READ Flieux
+        INVALID KEY
+              MOVE 0 TO Wverif_lp
+              DISPLAY "Lieu parent inexistant !"
+        NOT INVALID KEY
+              IF fl_actif = 0 THEN
+                  MOVE 0 TO Wverif_lp
+                  DISPLAY "Lieu parent inexistant !"
+              ELSE
+                  MOVE 1 TO Wverif_lp
+              END-IF
+        END-READ
+        CLOSE Flieux.
+
         AJOUT_LIEU.
         PERFORM WITH TEST AFTER UNTIL Waj_l = 0
             DISPLAY ' '
@@ -34,9 +51,33 @@
                 END-PERFORM
                 MOVE Wl_typeL TO fl_typeLieu
                 MOVE Wl_hab TO fl_habitable
+                MOVE 1 TO fl_actif
+                DISPLAY "Lieu parent (système) ? (aucun si aucun)"
+                ACCEPT Wfl_lieuParent2
+                MOVE FUNCTION LOWER-CASE(Wfl_lieuParent2) TO Wfl_lieuParent
+                IF Wfl_lieuParent = "aucun" THEN
+                    MOVE SPACES TO fl_lieuParent
+                ELSE
+                    PERFORM VERIF_LIEU4
+                    IF Wverif_lp = 0 THEN
+                        MOVE SPACES TO fl_lieuParent
+                    ELSE
+                        MOVE Wfl_lieuParent TO fl_lieuParent
+                    END-IF
+                END-IF
+                MOVE Wfl_nomLieu TO fl_nomLieu
                 OPEN I-O Flieux
                 WRITE lTampon END-WRITE
+                IF fl_stat NOT = 00 THEN
+                    MOVE fl_stat TO Wchk_stat
+                    MOVE "Flieux" TO Wchk_label
+                    PERFORM VERIFIER_STATUT_FICHIER
+                END-IF
                 CLOSE Flieux
+                MOVE "LIEUX" TO Wau_module
+                MOVE "AJOUT" TO Wau_action
+                MOVE fl_nomLieu TO Wau_detail
+                PERFORM ENREGISTRER_AUDIT
                 DISPLAY "Lieu ajouté avec succès."
             END-IF
             PERFORM WITH TEST AFTER UNTIL Waj_l = 0 OR Waj_l = 1
@@ -46,8 +87,114 @@
             END-PERFORM
         END-PERFORM.
 
+        AJOUT_DISTANCE_LIEU.
+        DISPLAY "Premier lieu ?"
+        ACCEPT Wfd_lieuA2
+        MOVE FUNCTION LOWER-CASE(Wfd_lieuA2) TO Wfd_lieuA
+        DISPLAY "Second lieu ?"
+        ACCEPT Wfd_lieuB2
+        MOVE FUNCTION LOWER-CASE(Wfd_lieuB2) TO Wfd_lieuB
+        IF Wfd_lieuA = Wfd_lieuB THEN
+            DISPLAY "Un lieu ne peut pas être son propre voisin."
+        ELSE
+            MOVE Wfd_lieuA TO fl_nomLieu
+            OPEN INPUT Flieux
+            READ Flieux
+            INVALID KEY
+                MOVE 0 TO Wfd_trouve
+            NOT INVALID KEY
+                MOVE fl_actif TO Wfd_trouve
+            END-READ
+            CLOSE Flieux
+            IF Wfd_trouve = 0 THEN
+                DISPLAY "Ce premier lieu n'existe pas."
+            ELSE
+                MOVE Wfd_lieuB TO fl_nomLieu
+                OPEN INPUT Flieux
+                READ Flieux
+                INVALID KEY
+                    MOVE 0 TO Wfd_trouve
+                NOT INVALID KEY
+                    MOVE fl_actif TO Wfd_trouve
+                END-READ
+                CLOSE Flieux
+                IF Wfd_trouve = 0 THEN
+                    DISPLAY "Ce second lieu n'existe pas."
+                ELSE
+                    DISPLAY "Distance de trajet entre ces deux lieux ?"
+                    ACCEPT Wfd_distance
+                    MOVE Wfd_lieuA TO fd_lieuA
+                    MOVE Wfd_lieuB TO fd_lieuB
+                    OPEN I-O Fdistances
+                    READ Fdistances
+                    INVALID KEY
+                        MOVE Wfd_distance TO fd_distance
+                        WRITE fdTampon END-WRITE
+                    NOT INVALID KEY
+                        MOVE Wfd_distance TO fd_distance
+                        REWRITE fdTampon END-REWRITE
+                    END-READ
+                    IF fd_stat NOT = 00 THEN
+                        MOVE fd_stat TO Wchk_stat
+                        MOVE "Fdistances" TO Wchk_label
+                        PERFORM VERIFIER_STATUT_FICHIER
+                    END-IF
+                    CLOSE Fdistances
+                    MOVE Wfd_lieuB TO fd_lieuA
+                    MOVE Wfd_lieuA TO fd_lieuB
+                    OPEN I-O Fdistances
+                    READ Fdistances
+                    INVALID KEY
+                        MOVE Wfd_distance TO fd_distance
+                        WRITE fdTampon END-WRITE
+                    NOT INVALID KEY
+                        MOVE Wfd_distance TO fd_distance
+                        REWRITE fdTampon END-REWRITE
+                    END-READ
+                    IF fd_stat NOT = 00 THEN
+                        MOVE fd_stat TO Wchk_stat
+                        MOVE "Fdistances" TO Wchk_label
+                        PERFORM VERIFIER_STATUT_FICHIER
+                    END-IF
+                    CLOSE Fdistances
+                    MOVE "LIEUX" TO Wau_module
+                    MOVE "AJOUT" TO Wau_action
+                    STRING Wfd_lieuA DELIMITED BY SIZE
+                        " / " DELIMITED BY SIZE
+                        Wfd_lieuB DELIMITED BY SIZE
+                        INTO Wau_detail
+                    END-STRING
+                    PERFORM ENREGISTRER_AUDIT
+                    DISPLAY "Distance enregistrée entre ", Wfd_lieuA,
+" et ", Wfd_lieuB, "."
+                END-IF
+            END-IF
+        END-IF.
+
+        VERIF_LIEU_VOISIN.
+        IF Wfd_lieuA = Wfd_lieuB THEN
+            MOVE 1 TO Wfd_trouve
+        ELSE
+            MOVE Wfd_lieuA TO fd_lieuA
+            MOVE Wfd_lieuB TO fd_lieuB
+            OPEN INPUT Fdistances
+            READ Fdistances
+            INVALID KEY
+                MOVE 0 TO Wfd_trouve
+            NOT INVALID KEY
+                IF fd_distance <= Wfd_seuil THEN
+                    MOVE 1 TO Wfd_trouve
+                ELSE
+                    MOVE 0 TO Wfd_trouve
+                END-IF
+            END-READ
+            CLOSE Fdistances
+        END-IF.
+
         SUPPRIMER_LIEU.
         MOVE 0 TO Wl_NOTALLOW
+        MOVE "lieux.dat" TO Wsauv_src
+        PERFORM SAUVEGARDE_FICHIER
         OPEN I-O Flieux
         DISPLAY "Nom du lieu à détruire ?"
         ACCEPT Wfl_nomLieu2
@@ -56,52 +203,74 @@
         READ Flieux
         INVALID KEY
             DISPLAY "Ce lieu n'existe pas, impossible à détruire !"
+            MOVE 2 TO Wl_NOTALLOW
         NOT INVALID KEY
+          IF fl_actif = 0 THEN
+            DISPLAY "Ce lieu a déjà été détruit."
+            MOVE 2 TO Wl_NOTALLOW
+          ELSE
             OPEN I-O Fmissions
             MOVE Wfl_nomLieu TO fm_nomLieu
             START Fmissions, KEY IS = fm_nomLieu
             INVALID KEY
                 DISPLAY " "
-            NOT INVALID KEY 
+            NOT INVALID KEY
                 MOVE 0 TO fm_fin
                 PERFORM WITH TEST AFTER UNTIL fm_fin = 1
                     READ Fmissions NEXT
                     AT END MOVE 1 TO fm_fin
                     NOT AT END
-                        IF Wfl_nomLieu = fm_nomLieu THEN
+                        IF Wfl_nomLieu = fm_nomLieu AND fm_actif = 1 THEN
                             MOVE 1 TO Wl_NOTALLOW
                         END-IF
                     END-READ
                 END-PERFORM
             END-START
             CLOSE Fmissions
+          END-IF
         END-READ
         IF Wl_NOTALLOW = 0 THEN
-            DELETE Flieux RECORD END-DELETE
+            MOVE 0 TO fl_actif
+            REWRITE lTampon END-REWRITE
+            IF fl_stat NOT = 00 THEN
+                MOVE fl_stat TO Wchk_stat
+                MOVE "Flieux" TO Wchk_label
+                PERFORM VERIFIER_STATUT_FICHIER
+            END-IF
+            MOVE "LIEUX" TO Wau_module
+            MOVE "SUPPRIMER" TO Wau_action
+            MOVE fl_nomLieu TO Wau_detail
+            PERFORM ENREGISTRER_AUDIT
             DISPLAY "Lieu du nom de ", Wfl_nomLieu, " détruit."
         END-IF
         IF Wl_NOTALLOW = 1 THEN
             DISPLAY "Destruction du lieu impossible."
             DISPLAY "Au moins une mission est connectée à ce lieu !"
         END-IF
-        CLOSE Flieux. 
+        CLOSE Flieux.
 
         MODIFIER_LIEU.
         DISPLAY "Nom du lieu à modifier ?"
         ACCEPT Wfl_nomLieu2
         MOVE FUNCTION LOWER-CASE(Wfl_nomLieu2) TO Wfl_nomLieu
-        OPEN I-O Flieux        
+        MOVE "lieux.dat" TO Wsauv_src
+        PERFORM SAUVEGARDE_FICHIER
+        OPEN I-O Flieux
         MOVE Wfl_nomLieu TO fl_nomLieu
         READ Flieux
         INVALID KEY
             DISPLAY "ERREUR ! Identifiant inconnu !"
-        NOT INVALID KEY    
+        NOT INVALID KEY
+          IF fl_actif = 0 THEN
+              DISPLAY "ERREUR ! Identifiant inconnu !"
+          ELSE
             DISPLAY "Que souhaitez-vous modifier ?"
-            DISPLAY "1 : Type // 2 : Habitable ?"
+            DISPLAY "1 : Type // 2 : Habitable ? // 3 : Lieu parent"
             MOVE 0 TO Wfmodif_l
             PERFORM WITH TEST AFTER UNTIL
                     Wfmodif_l = 1 OR
-                    Wfmodif_l = 2           
+                    Wfmodif_l = 2 OR
+                    Wfmodif_l = 3
               ACCEPT Wfmodif_l
             END-PERFORM
             IF Wfmodif_l = 1 THEN
@@ -110,24 +279,90 @@
                 DISPLAY "2 : Planète"
                 DISPLAY "3 : Astéroïde"
                 DISPLAY "4 : Trou noir"
-                DISPLAY "5 : Non identifié"                    
+                DISPLAY "5 : Non identifié"
                 PERFORM WITH TEST AFTER UNTIL
                                 Wl_typeL < 6 AND Wl_typeL > 0
                     ACCEPT Wl_typeL
                 END-PERFORM
                 MOVE Wl_typeL TO fl_typeLieu
                 REWRITE lTampon END-REWRITE
+                IF fl_stat NOT = 00 THEN
+                    MOVE fl_stat TO Wchk_stat
+                    MOVE "Flieux" TO Wchk_label
+                    PERFORM VERIFIER_STATUT_FICHIER
+                END-IF
+                MOVE "LIEUX" TO Wau_module
+                MOVE "MODIFIER" TO Wau_action
+                MOVE fl_nomLieu TO Wau_detail
+                PERFORM ENREGISTRER_AUDIT
                 DISPLAY "Lieu modifié."
             END-IF
-            IF Wfmodif_l = 2 THEN    
+            IF Wfmodif_l = 2 THEN
                 DISPLAY "Lieu habitable ? (0 : Non // 1 : Oui)"
                 PERFORM WITH TEST AFTER UNTIL Wl_hab = 0 OR Wl_hab = 1
                     ACCEPT Wl_hab
                 END-PERFORM
                 MOVE Wl_hab TO fl_habitable
                 REWRITE lTampon END-REWRITE
+                IF fl_stat NOT = 00 THEN
+                    MOVE fl_stat TO Wchk_stat
+                    MOVE "Flieux" TO Wchk_label
+                    PERFORM VERIFIER_STATUT_FICHIER
+                END-IF
+                MOVE "LIEUX" TO Wau_module
+                MOVE "MODIFIER" TO Wau_action
+                MOVE fl_nomLieu TO Wau_detail
+                PERFORM ENREGISTRER_AUDIT
                 DISPLAY "Lieu modifié."
             END-IF
+            IF Wfmodif_l = 3 THEN
+                DISPLAY "Nouveau lieu parent (système) ? ",
+"(aucun pour retirer)"
+                ACCEPT Wfl_lieuParent2
+                MOVE FUNCTION LOWER-CASE(Wfl_lieuParent2)
+                    TO Wfl_lieuParent
+                IF Wfl_lieuParent = "aucun" THEN
+                    MOVE SPACES TO fl_lieuParent
+                    REWRITE lTampon END-REWRITE
+                    IF fl_stat NOT = 00 THEN
+                        MOVE fl_stat TO Wchk_stat
+                        MOVE "Flieux" TO Wchk_label
+                        PERFORM VERIFIER_STATUT_FICHIER
+                    END-IF
+                    MOVE "LIEUX" TO Wau_module
+                    MOVE "MODIFIER" TO Wau_action
+                    MOVE fl_nomLieu TO Wau_detail
+                    PERFORM ENREGISTRER_AUDIT
+                    DISPLAY "Lieu modifié."
+                ELSE
+                    CLOSE Flieux
+                    PERFORM VERIF_LIEU4
+                    OPEN I-O Flieux
+                    MOVE Wfl_nomLieu TO fl_nomLieu
+                    READ Flieux
+                    INVALID KEY
+                        DISPLAY "Impossible"
+                    NOT INVALID KEY
+                        IF Wverif_lp = 0 THEN
+                            DISPLAY " "
+                        ELSE
+                            MOVE Wfl_lieuParent TO fl_lieuParent
+                            REWRITE lTampon END-REWRITE
+                            IF fl_stat NOT = 00 THEN
+                                MOVE fl_stat TO Wchk_stat
+                                MOVE "Flieux" TO Wchk_label
+                                PERFORM VERIFIER_STATUT_FICHIER
+                            END-IF
+                            MOVE "LIEUX" TO Wau_module
+                            MOVE "MODIFIER" TO Wau_action
+                            MOVE fl_nomLieu TO Wau_detail
+                            PERFORM ENREGISTRER_AUDIT
+                            DISPLAY "Lieu modifié."
+                        END-IF
+                    END-READ
+                END-IF
+            END-IF
+          END-IF
         END-READ
         CLOSE Flieux.
 
@@ -141,6 +376,9 @@
         INVALID KEY
             DISPLAY "Ce nom de lieu est inexistant."
         NOT INVALID KEY
+          IF fl_actif = 0 THEN
+            DISPLAY "Ce nom de lieu est inexistant."
+          ELSE
             DISPLAY "#############"
             DISPLAY "<-- Nom du lieu : ", fl_nomLieu, " -->"
             IF fl_typeLieu = 1 THEN
@@ -166,204 +404,418 @@
                 MOVE "Oui" TO Wfl_habitableECR
             END-IF
             DISPLAY "Lieu habitable ? ", Wfl_habitableECR
+            IF fl_lieuParent = SPACES THEN
+                DISPLAY "Lieu parent : Aucun"
+            ELSE
+                DISPLAY "Lieu parent : ", fl_lieuParent
+            END-IF
+          END-IF
         END-READ
         CLOSE Flieux.
 
-        STAT_NB_LIEUX.
+        RECHERCHE_LIEU.
+        MOVE 0 TO Wflr_choix
+        DISPLAY "Vous voulez effectuer une recherche par ?"
+        DISPLAY "1 : par type"
+        DISPLAY "2 : par habitabilité"
+        DISPLAY "3 : par système (lieu parent)"
+        DISPLAY "4 : par nom (recherche partielle)"
+        PERFORM WITH TEST AFTER UNTIL
+                    Wflr_choix = 1 OR
+                    Wflr_choix = 2 OR
+                    Wflr_choix = 3 OR
+                    Wflr_choix = 4
+                ACCEPT Wflr_choix
+        END-PERFORM
+        IF Wflr_choix = 1 THEN
+                PERFORM RECHERCHE_LIEU_TYPE
+        END-IF
+        IF Wflr_choix = 2 THEN
+                PERFORM RECHERCHE_LIEU_HAB
+        END-IF
+        IF Wflr_choix = 3 THEN
+                PERFORM RECHERCHE_LIEU_SYSTEME
+        END-IF
+        IF Wflr_choix = 4 THEN
+                PERFORM RECHERCHE_LIEU_NOM
+        END-IF.
+
+        RECHERCHE_LIEU_SYSTEME.
+        DISPLAY "Nom du lieu parent (système) ?"
+        ACCEPT Wfl_lieuParent2
+        MOVE FUNCTION LOWER-CASE(Wfl_lieuParent2) TO Wfl_lieuParent
         OPEN INPUT Flieux
-        MOVE 0 TO Wlieu_fin
-        MOVE 0 TO WS_nbLieux
-        PERFORM WITH TEST AFTER UNTIL Wlieu_fin = 1
-            READ Flieux NEXT
-            AT END
-                MOVE 1 TO Wlieu_fin
-            NOT AT END
-                ADD 1 TO WS_nbLieux
-            END-READ
+        MOVE Wfl_lieuParent TO fl_lieuParent
+        START Flieux, KEY IS = fl_lieuParent
+        INVALID KEY
+            DISPLAY "Aucun lieu ne se trouve dans ce système !"
+        NOT INVALID KEY
+            MOVE 0 TO Wlieu_fin
+            PERFORM WITH TEST AFTER UNTIL Wlieu_fin = 1
+                READ Flieux NEXT
+                AT END MOVE 1 TO Wlieu_fin
+                NOT AT END
+                    IF fl_lieuParent = Wfl_lieuParent AND fl_actif = 1 THEN
+                        DISPLAY "#############"
+                        DISPLAY "<-- Nom du lieu : ", fl_nomLieu,
+" -->"
+                        DISPLAY "Habitable ? : ", fl_habitable
+                    END-IF
+                END-READ
+            END-PERFORM
+        END-START
+        CLOSE Flieux.
+
+        RECHERCHE_LIEU_TYPE.
+        DISPLAY "De quel type voulez-vous la liste des lieux ?"
+        DISPLAY "1 : Étoile"
+        DISPLAY "2 : Planète"
+        DISPLAY "3 : Astéroïde"
+        DISPLAY "4 : Trou noir"
+        DISPLAY "5 : Non identifié"
+        PERFORM WITH TEST AFTER UNTIL Wflr_type < 6 AND Wflr_type > 0
+            ACCEPT Wflr_type
         END-PERFORM
-        DISPLAY "Il y a ", WS_nbLieux, " lieu(x) dans les données."
+        OPEN INPUT Flieux
+        MOVE Wflr_type TO fl_typeLieu
+        START Flieux, KEY IS = fl_typeLieu
+        INVALID KEY
+            DISPLAY "Aucun lieu ne possède ce type !"
+        NOT INVALID KEY
+            MOVE 0 TO Wlieu_fin
+            PERFORM WITH TEST AFTER UNTIL Wlieu_fin = 1
+                READ Flieux NEXT
+                AT END MOVE 1 TO Wlieu_fin
+                NOT AT END
+                    IF fl_typeLieu = Wflr_type AND fl_actif = 1 THEN
+                        DISPLAY "#############"
+                        DISPLAY "<-- Nom du lieu : ", fl_nomLieu,
+" -->"
+                        DISPLAY "Habitable ? : ", fl_habitable
+                    END-IF
+                END-READ
+            END-PERFORM
+        END-START
         CLOSE Flieux.
 
-        STAT_NB_LIEUX_HAB.
+        RECHERCHE_LIEU_HAB.
+        DISPLAY "Lieux habitables uniquement ? (0 : Non // 1 : Oui)"
+        PERFORM WITH TEST AFTER UNTIL Wflr_hab = 0 OR Wflr_hab = 1
+            ACCEPT Wflr_hab
+        END-PERFORM
         OPEN INPUT Flieux
         MOVE 0 TO Wlieu_fin
-        MOVE 0 TO WS_nbLieuxHab
         PERFORM WITH TEST AFTER UNTIL Wlieu_fin = 1
             READ Flieux NEXT
-            AT END
-                MOVE 1 TO Wlieu_fin
+            AT END MOVE 1 TO Wlieu_fin
             NOT AT END
-                IF fl_habitable = 1 THEN
-                    ADD 1 TO WS_nbLieuxHab
+                IF fl_habitable = Wflr_hab AND fl_actif = 1 THEN
+                    DISPLAY "#############"
+                    DISPLAY "<-- Nom du lieu : ", fl_nomLieu, " -->"
+                    DISPLAY "Type de lieu : ", fl_typeLieu
                 END-IF
             END-READ
         END-PERFORM
-        DISPLAY "Il y a ", WS_nbLieuxHab, " lieu(x) habitable(s) ",
-"dans les données."
         CLOSE Flieux.
 
-        STAT_NB_ETOILES.
+        RECHERCHE_LIEU_NOM.
+        DISPLAY "Quel texte doit contenir le nom du lieu ?"
+        ACCEPT Wflr_recherche
+        MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(Wflr_recherche))
+            TO Wflr_rechercheL
+        MOVE FUNCTION LENGTH(FUNCTION TRIM(Wflr_rechercheL))
+            TO Wflr_len
         OPEN INPUT Flieux
         MOVE 0 TO Wlieu_fin
-        MOVE 0 TO WS_nbLieuxEto
         PERFORM WITH TEST AFTER UNTIL Wlieu_fin = 1
             READ Flieux NEXT
-            AT END
-                MOVE 1 TO Wlieu_fin
+            AT END MOVE 1 TO Wlieu_fin
             NOT AT END
-                IF fl_typeLieu = 1 THEN
-                    ADD 1 TO WS_nbLieuxEto
+                MOVE 0 TO Wflr_cnt
+                INSPECT fl_nomLieu TALLYING Wflr_cnt
+                    FOR ALL Wflr_rechercheL(1:Wflr_len)
+                IF Wflr_cnt > 0 AND fl_actif = 1 THEN
+                    DISPLAY "#############"
+                    DISPLAY "<-- Nom du lieu : ", fl_nomLieu, " -->"
+                    DISPLAY "Type de lieu : ", fl_typeLieu
                 END-IF
             END-READ
         END-PERFORM
-        DISPLAY "Il y a ", WS_nbLieuxEto, " étoile(s) ",
-"dans les données."
         CLOSE Flieux.
 
-        STAT_NB_PLANETES.
+        STAT_SCAN_LIEUX.
         OPEN INPUT Flieux
         MOVE 0 TO Wlieu_fin
+        MOVE 0 TO WS_nbLieux
+        MOVE 0 TO WS_nbLieuxHab
+        MOVE 0 TO WS_nbLieuxEto
         MOVE 0 TO WS_nbLieuxPla
+        MOVE 0 TO WS_nbLieuxAst
+        MOVE 0 TO WS_nbLieuxTN
         PERFORM WITH TEST AFTER UNTIL Wlieu_fin = 1
             READ Flieux NEXT
             AT END
                 MOVE 1 TO Wlieu_fin
             NOT AT END
+              IF fl_actif = 1 THEN
+                ADD 1 TO WS_nbLieux
+                IF fl_habitable = 1 THEN
+                    ADD 1 TO WS_nbLieuxHab
+                END-IF
+                IF fl_typeLieu = 1 THEN
+                    ADD 1 TO WS_nbLieuxEto
+                END-IF
                 IF fl_typeLieu = 2 THEN
                     ADD 1 TO WS_nbLieuxPla
                 END-IF
-            END-READ
-        END-PERFORM
-        DISPLAY "Il y a ", WS_nbLieuxPla, " planète(s) ",
-"dans les données."
-        CLOSE Flieux.
-
-        STAT_NB_ASTEROIDES.
-        OPEN INPUT Flieux
-        MOVE 0 TO Wlieu_fin
-        MOVE 0 TO WS_nbLieuxAst
-        PERFORM WITH TEST AFTER UNTIL Wlieu_fin = 1
-            READ Flieux NEXT
-            AT END
-                MOVE 1 TO Wlieu_fin
-            NOT AT END
                 IF fl_typeLieu = 3 THEN
                     ADD 1 TO WS_nbLieuxAst
                 END-IF
-            END-READ
-        END-PERFORM
-        DISPLAY "Il y a ", WS_nbLieuxAst, " astéroïde(s) ",
-"dans les données."
-        CLOSE Flieux.
-
-        STAT_NB_TROUS_NOIRS.
-        OPEN INPUT Flieux
-        MOVE 0 TO Wlieu_fin
-        MOVE 0 TO WS_nbLieuxTN
-        PERFORM WITH TEST AFTER UNTIL Wlieu_fin = 1
-            READ Flieux NEXT
-            AT END
-                MOVE 1 TO Wlieu_fin
-            NOT AT END
                 IF fl_typeLieu = 4 THEN
                     ADD 1 TO WS_nbLieuxTN
                 END-IF
+              END-IF
             END-READ
         END-PERFORM
-        DISPLAY "Il y a ", WS_nbLieuxTN, " trou(s) noir(s) ",
+        CLOSE Flieux
+        DISPLAY "Il y a ", WS_nbLieux, " lieu(x) dans les données."
+        DISPLAY "Il y a ", WS_nbLieuxHab, " lieu(x) habitable(s) ",
 "dans les données."
-        CLOSE Flieux.
+        DISPLAY "Il y a ", WS_nbLieuxEto, " étoile(s) ",
+"dans les données."
+        DISPLAY "Il y a ", WS_nbLieuxPla, " planète(s) ",
+"dans les données."
+        DISPLAY "Il y a ", WS_nbLieuxAst, " astéroïde(s) ",
+"dans les données."
+        DISPLAY "Il y a ", WS_nbLieuxTN, " trou(s) noir(s) ",
+"dans les données.".
 
         COLLECTION_DONNEES_LIEU.
+        MOVE 0 TO Wimp_ok
+        MOVE 0 TO Wimp_skip
+        MOVE 1 TO fl_actif
         MOVE "soleil" TO fl_nomLieu
         MOVE 1 TO fl_typeLieu
         MOVE 0 TO fl_habitable
+        MOVE SPACES TO fl_lieuParent
         OPEN I-O Flieux
-            WRITE lTampon END-WRITE
+            WRITE lTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Lieu ", fl_nomLieu,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Flieux
 
         MOVE "étoile noire" TO fl_nomLieu
         MOVE 1 TO fl_typeLieu
         MOVE 1 TO fl_habitable
+        MOVE SPACES TO fl_lieuParent
         OPEN I-O Flieux
-            WRITE lTampon END-WRITE
+            WRITE lTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Lieu ", fl_nomLieu,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Flieux
 
         MOVE "étoile de la mort" TO fl_nomLieu
         MOVE 1 TO fl_typeLieu
         MOVE 1 TO fl_habitable
+        MOVE SPACES TO fl_lieuParent
         OPEN I-O Flieux
-            WRITE lTampon END-WRITE
+            WRITE lTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Lieu ", fl_nomLieu,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Flieux
 
         MOVE "mercure" TO fl_nomLieu
         MOVE 2 TO fl_typeLieu
         MOVE 0 TO fl_habitable
+        MOVE "soleil" TO fl_lieuParent
         OPEN I-O Flieux
-            WRITE lTampon END-WRITE
+            WRITE lTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Lieu ", fl_nomLieu,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Flieux
 
         MOVE "vénus" TO fl_nomLieu
         MOVE 2 TO fl_typeLieu
         MOVE 0 TO fl_habitable
+        MOVE "soleil" TO fl_lieuParent
         OPEN I-O Flieux
-            WRITE lTampon END-WRITE
+            WRITE lTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Lieu ", fl_nomLieu,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Flieux
 
         MOVE "mars" TO fl_nomLieu
         MOVE 2 TO fl_typeLieu
         MOVE 1 TO fl_habitable
+        MOVE "soleil" TO fl_lieuParent
         OPEN I-O Flieux
-            WRITE lTampon END-WRITE
+            WRITE lTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Lieu ", fl_nomLieu,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Flieux
 
         MOVE "jupiter" TO fl_nomLieu
         MOVE 2 TO fl_typeLieu
         MOVE 0 TO fl_habitable
+        MOVE "soleil" TO fl_lieuParent
         OPEN I-O Flieux
-            WRITE lTampon END-WRITE
+            WRITE lTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Lieu ", fl_nomLieu,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Flieux
 
         MOVE "ceres" TO fl_nomLieu
         MOVE 3 TO fl_typeLieu
         MOVE 0 TO fl_habitable
+        MOVE "ceinture d'astéroïdes" TO fl_lieuParent
         OPEN I-O Flieux
-            WRITE lTampon END-WRITE
+            WRITE lTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Lieu ", fl_nomLieu,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Flieux
 
         MOVE "pallas" TO fl_nomLieu
         MOVE 3 TO fl_typeLieu
         MOVE 0 TO fl_habitable
+        MOVE "ceinture d'astéroïdes" TO fl_lieuParent
         OPEN I-O Flieux
-            WRITE lTampon END-WRITE
+            WRITE lTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Lieu ", fl_nomLieu,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Flieux
 
         MOVE "juno" TO fl_nomLieu
         MOVE 3 TO fl_typeLieu
         MOVE 0 TO fl_habitable
+        MOVE "ceinture d'astéroïdes" TO fl_lieuParent
         OPEN I-O Flieux
-            WRITE lTampon END-WRITE
+            WRITE lTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Lieu ", fl_nomLieu,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Flieux
 
         MOVE "vesta" TO fl_nomLieu
         MOVE 3 TO fl_typeLieu
         MOVE 0 TO fl_habitable
+        MOVE "ceinture d'astéroïdes" TO fl_lieuParent
         OPEN I-O Flieux
-            WRITE lTampon END-WRITE
+            WRITE lTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Lieu ", fl_nomLieu,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Flieux
 
         MOVE "cygnus a" TO fl_nomLieu
         MOVE 4 TO fl_typeLieu
         MOVE 0 TO fl_habitable
+        MOVE SPACES TO fl_lieuParent
         OPEN I-O Flieux
-            WRITE lTampon END-WRITE
+            WRITE lTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Lieu ", fl_nomLieu,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Flieux
 
         MOVE "markarian" TO fl_nomLieu
         MOVE 4 TO fl_typeLieu
         MOVE 0 TO fl_habitable
+        MOVE SPACES TO fl_lieuParent
         OPEN I-O Flieux
-            WRITE lTampon END-WRITE
+            WRITE lTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Lieu ", fl_nomLieu,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Flieux
 
-        DISPLAY "SPACEX 2118 -- Génération de 13 lieux effectués !".
+        DISPLAY "SPACEX 2118 -- Génération de 13 lieux ",
+            "tentée : ", Wimp_ok, " chargé(s), ", Wimp_skip,
+            " ignoré(s).".
+
+        EXPORT_CSV_LIEUX.
+        OPEN OUTPUT Flieux_csv
+        OPEN INPUT Flieux
+        MOVE 0 TO Wlieu_fin
+        PERFORM WITH TEST AFTER UNTIL Wlieu_fin = 1
+            READ Flieux NEXT
+            AT END
+                MOVE 1 TO Wlieu_fin
+            NOT AT END
+              IF fl_actif = 1 THEN
+                STRING fl_nomLieu DELIMITED BY SIZE
+                    ";" DELIMITED BY SIZE
+                    fl_typeLieu DELIMITED BY SIZE
+                    ";" DELIMITED BY SIZE
+                    fl_habitable DELIMITED BY SIZE
+                    ";" DELIMITED BY SIZE
+                    fl_lieuParent DELIMITED BY SIZE
+                    INTO lTamponCSV
+                END-STRING
+                WRITE lTamponCSV
+              END-IF
+            END-READ
+        END-PERFORM
+        CLOSE Flieux
+        CLOSE Flieux_csv
+        DISPLAY "Export CSV des lieux terminé (lieux.csv).".
