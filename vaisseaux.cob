@@ -11,17 +11,66 @@
         CLOSE Fvaisseaux.
 
         VERIF_LIEU3.
-        OPEN INPUT Flieux        
+        OPEN INPUT Flieux
         MOVE Wfv_nomLieu TO fl_nomLieu
         READ Flieux
         INVALID KEY
               MOVE 0 TO Wverif_l
               DISPLAY "Lieu inexistant !"
         NOT INVALID KEY
-              MOVE 1 TO Wverif_l
+              IF fl_actif = 0 THEN
+                  MOVE 0 TO Wverif_l
+                  DISPLAY "Lieu inexistant !"
+              ELSE
+                  MOVE 1 TO Wverif_l
+              END-IF
         END-READ
         CLOSE Flieux.
 
+        VERIF_MISSION3.
+        OPEN INPUT Fmissions
+        MOVE Wfm_idMission TO fm_idMission
+        READ Fmissions
+        INVALID KEY
+              MOVE 0 TO Wverif_m
+              DISPLAY "Mission inexistante !"
+        NOT INVALID KEY
+              IF fm_actif = 0 THEN
+                  MOVE 0 TO Wverif_m
+                  DISPLAY "Mission inexistante !"
+              ELSE
+                  MOVE 1 TO Wverif_m
+              END-IF
+        END-READ
+        CLOSE Fmissions.
+
+        ENREGISTRER_VOYAGE_VAISSEAU.
+        ACCEPT Wvh_date FROM DATE YYYYMMDD
+        ACCEPT Wvh_heure FROM TIME
+        IF fv_dateArrivee = 0 THEN
+            MOVE 0 TO Wvh_joursEcoules
+        ELSE
+            COMPUTE Wvh_joursEcoules =
+                FUNCTION INTEGER-OF-DATE(Wvh_date) -
+                FUNCTION INTEGER-OF-DATE(fv_dateArrivee)
+        END-IF
+        OPEN EXTEND Fvaisseaux_hist
+        STRING Wvh_date DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            Wvh_heure DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            fv_nomVaisseau DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            Wvh_lieuDepart DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            Wfm_lieu DELIMITED BY SIZE
+            ";" DELIMITED BY SIZE
+            Wvh_joursEcoules DELIMITED BY SIZE
+            INTO vhTampon
+        END-STRING
+        WRITE vhTampon
+        CLOSE Fvaisseaux_hist.
+
         AJOUT_VAISSEAU.
         PERFORM WITH TEST AFTER UNTIL Waj_v = 0
             DISPLAY ' '
@@ -51,13 +100,38 @@
                 MOVE FUNCTION LOWER-CASE(Wfv_nomLieu2) TO Wfv_nomLieu
                 PERFORM VERIF_LIEU3
                 IF Wverif_l = 1 THEN
+                    DISPLAY "Mission attribuée au vaisseau ? ",
+"(0 : aucune)"
+                    ACCEPT Wfm_idMission
+                    IF Wfm_idMission = 0 THEN
+                        MOVE 0 TO Wverif_m
+                    ELSE
+                        PERFORM VERIF_MISSION3
+                    END-IF
                     MOVE Wfv_nomVaisseau TO fv_nomVaisseau
                     MOVE Wfv_nomLieu TO fv_nomLieu
                     MOVE Wfv_typeV TO fv_typeVaisseau
                     MOVE fv_capacite2 TO fv_capacite
+                    MOVE 1 TO fv_actif
+                    MOVE 1 TO fv_disponible
+                    ACCEPT fv_dateArrivee FROM DATE YYYYMMDD
+                    IF Wverif_m = 1 THEN
+                        MOVE Wfm_idMission TO fv_idMission
+                    ELSE
+                        MOVE 0 TO fv_idMission
+                    END-IF
                     OPEN I-O Fvaisseaux
                     WRITE vTampon END-WRITE
+                    IF fv_stat NOT = 00 THEN
+                        MOVE fv_stat TO Wchk_stat
+                        MOVE "Fvaisseaux" TO Wchk_label
+                        PERFORM VERIFIER_STATUT_FICHIER
+                    END-IF
                     CLOSE Fvaisseaux
+                    MOVE "VAISSEAUX" TO Wau_module
+                    MOVE "AJOUT" TO Wau_action
+                    MOVE fv_nomVaisseau TO Wau_detail
+                    PERFORM ENREGISTRER_AUDIT
                     DISPLAY "Vaisseau ajouté avec succès."
                 END-IF
             END-IF
@@ -70,50 +144,116 @@
         END-PERFORM.
    
         SUPPRIMER_VAISSEAU.
+        MOVE 0 TO Wv_NOTALLOW
+        MOVE "vaisseaux.dat" TO Wsauv_src
+        PERFORM SAUVEGARDE_FICHIER
         OPEN I-O Fvaisseaux
         DISPLAY "Nom du vaisseau à détruire ?"
-        ACCEPT Wfv_nomVaisseau2        
+        ACCEPT Wfv_nomVaisseau2
         MOVE FUNCTION LOWER-CASE(Wfv_nomVaisseau2) TO Wfv_nomVaisseau
         MOVE Wfv_nomVaisseau TO fv_nomVaisseau
         READ Fvaisseaux
         INVALID KEY
             DISPLAY "Ce vaisseau n'existe pas, impossible à détruire !"
+            MOVE 2 TO Wv_NOTALLOW
         NOT INVALID KEY
-            DELETE Fvaisseaux RECORD END-DELETE
-            DISPLAY "Vaisseau détruit." 
+          IF fv_actif = 0 THEN
+            DISPLAY "Ce vaisseau a déjà été détruit."
+            MOVE 2 TO Wv_NOTALLOW
+          ELSE
+            IF fv_idMission > 0 THEN
+                MOVE 1 TO Wv_NOTALLOW
+            END-IF
+            IF Wv_NOTALLOW = 0 THEN
+                OPEN INPUT Fequipes
+                MOVE 0 TO Wvs_fin
+                PERFORM WITH TEST AFTER UNTIL Wvs_fin = 1
+                    READ Fequipes NEXT
+                    AT END MOVE 1 TO Wvs_fin
+                    NOT AT END
+                        IF fe_actif = 1 AND
+                           fe_nomVaisseau = fv_nomVaisseau THEN
+                            MOVE 1 TO Wv_NOTALLOW
+                        END-IF
+                END-PERFORM
+                CLOSE Fequipes
+            END-IF
+          END-IF
         END-READ
+        IF Wv_NOTALLOW = 0 THEN
+            MOVE 0 TO fv_actif
+            REWRITE vTampon END-REWRITE
+            IF fv_stat NOT = 00 THEN
+                MOVE fv_stat TO Wchk_stat
+                MOVE "Fvaisseaux" TO Wchk_label
+                PERFORM VERIFIER_STATUT_FICHIER
+            END-IF
+            MOVE "VAISSEAUX" TO Wau_module
+            MOVE "SUPPRIMER" TO Wau_action
+            MOVE fv_nomVaisseau TO Wau_detail
+            PERFORM ENREGISTRER_AUDIT
+            DISPLAY "Vaisseau détruit."
+        END-IF
+        IF Wv_NOTALLOW = 1 THEN
+            DISPLAY "Destruction du vaisseau impossible."
+            DISPLAY "Ce vaisseau est actuellement affecté à une",
+" mission ou à une équipe active !"
+        END-IF
         CLOSE Fvaisseaux.
 
         MODIFIER_VAISSEAU.
         DISPLAY "Nom du vaisseau à modifier ?"
         ACCEPT Wfv_nomVaisseau2
-        MOVE FUNCTION LOWER-CASE(Wfv_nomVaisseau2) TO Wfv_nomVaisseau 
+        MOVE FUNCTION LOWER-CASE(Wfv_nomVaisseau2) TO Wfv_nomVaisseau
+        MOVE "vaisseaux.dat" TO Wsauv_src
+        PERFORM SAUVEGARDE_FICHIER
         OPEN I-O Fvaisseaux
         MOVE Wfv_nomVaisseau TO fv_nomVaisseau
         READ Fvaisseaux
         INVALID KEY
             DISPLAY "ERREUR ! Identifiant inconnu !"
-        NOT INVALID KEY   
+        NOT INVALID KEY
+          IF fv_actif = 0 THEN
+              DISPLAY "ERREUR ! Identifiant inconnu !"
+          ELSE
             DISPLAY "Que souhaitez-vous modifier ?"
-            DISPLAY "1 : Lieu // 2 : Capacité"
+            DISPLAY "1 : Lieu // 2 : Capacité // 3 : Mission attribuée"
             MOVE 0 TO Wfmodif_v
             PERFORM WITH TEST AFTER UNTIL
                     Wfmodif_v = 1 OR
-                    Wfmodif_v = 2           
+                    Wfmodif_v = 2 OR
+                    Wfmodif_v = 3
               ACCEPT Wfmodif_v
             END-PERFORM
             IF Wfmodif_v = 1 THEN
                 DISPLAY "Nouveau lieu ?"
                 ACCEPT Wfm_lieu2
                 MOVE FUNCTION LOWER-CASE(Wfm_lieu2) TO Wfm_lieu
-                OPEN INPUT Flieux        
+                OPEN INPUT Flieux
                 MOVE Wfm_lieu TO fl_nomLieu
                 READ Flieux
                 INVALID KEY
                       DISPLAY "ERREUR ! Lieu inexistant !"
                 NOT INVALID KEY
-                      REWRITE vTampon END-REWRITE
-                      DISPLAY "Vaisseau modifié."
+                      IF fl_actif = 0 THEN
+                          DISPLAY "ERREUR ! Lieu inexistant !"
+                      ELSE
+                          MOVE fv_nomLieu TO Wvh_lieuDepart
+                          PERFORM ENREGISTRER_VOYAGE_VAISSEAU
+                          MOVE Wfm_lieu TO fv_nomLieu
+                          MOVE Wvh_date TO fv_dateArrivee
+                          REWRITE vTampon END-REWRITE
+                          IF fv_stat NOT = 00 THEN
+                              MOVE fv_stat TO Wchk_stat
+                              MOVE "Fvaisseaux" TO Wchk_label
+                              PERFORM VERIFIER_STATUT_FICHIER
+                          END-IF
+                          MOVE "VAISSEAUX" TO Wau_module
+                          MOVE "MODIFIER" TO Wau_action
+                          MOVE fv_nomVaisseau TO Wau_detail
+                          PERFORM ENREGISTRER_AUDIT
+                          DISPLAY "Vaisseau modifié."
+                      END-IF
                 END-READ
                 CLOSE Flieux
             END-IF
@@ -127,6 +267,15 @@
                     END-PERFORM
                     MOVE Wfv_typeVM TO fv_capacite
                     REWRITE vTampon END-REWRITE
+                    IF fv_stat NOT = 00 THEN
+                        MOVE fv_stat TO Wchk_stat
+                        MOVE "Fvaisseaux" TO Wchk_label
+                        PERFORM VERIFIER_STATUT_FICHIER
+                    END-IF
+                    MOVE "VAISSEAUX" TO Wau_module
+                    MOVE "MODIFIER" TO Wau_action
+                    MOVE fv_nomVaisseau TO Wau_detail
+                    PERFORM ENREGISTRER_AUDIT
                     DISPLAY "Vaisseau modifié."
                 END-IF
                 IF Wfv_typeV = 2 THEN
@@ -137,6 +286,15 @@
                     END-PERFORM
                     MOVE Wfv_typeVM TO fv_capacite
                     REWRITE vTampon END-REWRITE
+                    IF fv_stat NOT = 00 THEN
+                        MOVE fv_stat TO Wchk_stat
+                        MOVE "Fvaisseaux" TO Wchk_label
+                        PERFORM VERIFIER_STATUT_FICHIER
+                    END-IF
+                    MOVE "VAISSEAUX" TO Wau_module
+                    MOVE "MODIFIER" TO Wau_action
+                    MOVE fv_nomVaisseau TO Wau_detail
+                    PERFORM ENREGISTRER_AUDIT
                     DISPLAY "Vaisseau modifié."
                 END-IF  
                 IF Wfv_typeV = 3 THEN
@@ -147,12 +305,116 @@
                     END-PERFORM
                     MOVE Wfv_typeVM TO fv_capacite
                     REWRITE vTampon END-REWRITE
+                    IF fv_stat NOT = 00 THEN
+                        MOVE fv_stat TO Wchk_stat
+                        MOVE "Fvaisseaux" TO Wchk_label
+                        PERFORM VERIFIER_STATUT_FICHIER
+                    END-IF
+                    MOVE "VAISSEAUX" TO Wau_module
+                    MOVE "MODIFIER" TO Wau_action
+                    MOVE fv_nomVaisseau TO Wau_detail
+                    PERFORM ENREGISTRER_AUDIT
                     DISPLAY "Vaisseau modifié."
                 END-IF
             END-IF
-        END-READ 
+            IF Wfmodif_v = 3 THEN
+                DISPLAY "Nouvelle mission attribuée ? (0 : aucune)"
+                ACCEPT Wfm_idMission
+                IF Wfm_idMission = 0 THEN
+                    MOVE 0 TO fv_idMission
+                    REWRITE vTampon END-REWRITE
+                    IF fv_stat NOT = 00 THEN
+                        MOVE fv_stat TO Wchk_stat
+                        MOVE "Fvaisseaux" TO Wchk_label
+                        PERFORM VERIFIER_STATUT_FICHIER
+                    END-IF
+                    MOVE "VAISSEAUX" TO Wau_module
+                    MOVE "MODIFIER" TO Wau_action
+                    MOVE fv_nomVaisseau TO Wau_detail
+                    PERFORM ENREGISTRER_AUDIT
+                    DISPLAY "Vaisseau modifié."
+                ELSE
+                    PERFORM VERIF_MISSION3
+                    IF Wverif_m = 1 THEN
+                        MOVE Wfm_idMission TO fv_idMission
+                        REWRITE vTampon END-REWRITE
+                        IF fv_stat NOT = 00 THEN
+                            MOVE fv_stat TO Wchk_stat
+                            MOVE "Fvaisseaux" TO Wchk_label
+                            PERFORM VERIFIER_STATUT_FICHIER
+                        END-IF
+                        MOVE "VAISSEAUX" TO Wau_module
+                        MOVE "MODIFIER" TO Wau_action
+                        MOVE fv_nomVaisseau TO Wau_detail
+                        PERFORM ENREGISTRER_AUDIT
+                        DISPLAY "Vaisseau modifié."
+                    END-IF
+                END-IF
+            END-IF
+          END-IF
+        END-READ
+        CLOSE Fvaisseaux.
+
+        MAINTENANCE_VAISSEAU.
+        DISPLAY "Nom du vaisseau ?"
+        ACCEPT Wfv_nomVaisseau2
+        MOVE FUNCTION LOWER-CASE(Wfv_nomVaisseau2) TO Wfv_nomVaisseau
+        OPEN I-O Fvaisseaux
+        MOVE Wfv_nomVaisseau TO fv_nomVaisseau
+        READ Fvaisseaux
+        INVALID KEY
+            DISPLAY "ERREUR ! Identifiant inconnu !"
+        NOT INVALID KEY
+          IF fv_actif = 0 THEN
+              DISPLAY "ERREUR ! Identifiant inconnu !"
+          ELSE
+            IF fv_enService THEN
+                MOVE 0 TO fv_disponible
+                REWRITE vTampon END-REWRITE
+                IF fv_stat NOT = 00 THEN
+                    MOVE fv_stat TO Wchk_stat
+                    MOVE "Fvaisseaux" TO Wchk_label
+                    PERFORM VERIFIER_STATUT_FICHIER
+                END-IF
+                DISPLAY "Vaisseau ", fv_nomVaisseau, " mis en maintenance."
+            ELSE
+                MOVE 1 TO fv_disponible
+                REWRITE vTampon END-REWRITE
+                IF fv_stat NOT = 00 THEN
+                    MOVE fv_stat TO Wchk_stat
+                    MOVE "Fvaisseaux" TO Wchk_label
+                    PERFORM VERIFIER_STATUT_FICHIER
+                END-IF
+                DISPLAY "Vaisseau ", fv_nomVaisseau, " remis en service."
+            END-IF
+          END-IF
+        END-READ
         CLOSE Fvaisseaux.
 
+        HISTORIQUE_VAISSEAU.
+        DISPLAY "Nom du vaisseau ?"
+        ACCEPT Wfv_nomVaisseau2
+        MOVE FUNCTION LOWER-CASE(Wfv_nomVaisseau2) TO Wvh_nomVaisseau2
+        DISPLAY "#############"
+        DISPLAY "Voyages du vaisseau ", Wvh_nomVaisseau2, " :"
+        OPEN INPUT Fvaisseaux_hist
+        MOVE 0 TO Wvh_fin
+        PERFORM WITH TEST AFTER UNTIL Wvh_fin = 1
+            READ Fvaisseaux_hist
+            AT END MOVE 1 TO Wvh_fin
+            NOT AT END
+                UNSTRING vhTampon DELIMITED BY ";"
+                    INTO Wvh_pDate Wvh_pHeure Wvh_pNav
+                         Wvh_pDepart Wvh_pArrivee Wvh_pJours
+                END-UNSTRING
+                IF FUNCTION LOWER-CASE(Wvh_pNav) = Wvh_nomVaisseau2 THEN
+                    DISPLAY "  - Le ", Wvh_pDate, " à ", Wvh_pHeure,
+" : ", Wvh_pDepart, " -> ", Wvh_pArrivee,
+" (", Wvh_pJours, " jour(s) sur place)"
+                END-IF
+        END-PERFORM
+        CLOSE Fvaisseaux_hist.
+
         AFFICHER_VAISSEAU.
         DISPLAY "Nom du vaisseau ?"
         ACCEPT Wfv_nomVaisseau2
@@ -163,90 +425,267 @@
         INVALID KEY
             DISPLAY "Ce nom de vaisseau est inexistant."
         NOT INVALID KEY
+          IF fv_actif = 0 THEN
+              DISPLAY "Ce nom de vaisseau est inexistant."
+          ELSE
             DISPLAY "#############"
             DISPLAY "<-- Nom du vaisseau : ", fv_nomVaisseau, " -->"
             DISPLAY "Type de vaisseau : ", fv_typeVaisseau
             DISPLAY "Lieu du vaisseau : ", fv_nomLieu
+            DISPLAY "Arrivé sur ce lieu le : ", fv_dateArrivee
+            IF fv_enService THEN
+                MOVE "En service" TO Wfv_dispoECR
+            ELSE
+                MOVE "En maintenance" TO Wfv_dispoECR
+            END-IF
+            DISPLAY "Disponibilité : ", Wfv_dispoECR
+            IF fv_idMission = 0 THEN
+                DISPLAY "Mission attribuée : Aucune"
+            ELSE
+                DISPLAY "Mission attribuée : ", fv_idMission
+            END-IF
+          END-IF
         END-READ
         CLOSE Fvaisseaux.
 
-        STAT_NB_VAISSEAUX.
-        OPEN INPUT Fvaisseaux
-        MOVE 0 TO Wvaiss_fin
-        MOVE 0 TO WS_nbVaisseaux
-        PERFORM WITH TEST AFTER UNTIL Wvaiss_fin = 1
-            READ Fvaisseaux NEXT
-            AT END
-                MOVE 1 TO Wvaiss_fin
-            NOT AT END
-                ADD 1 TO WS_nbVaisseaux
-            END-READ
+        RECHERCHE_VAISSEAU.
+        MOVE 0 TO Wfvr_choix
+        DISPLAY "Vous voulez effectuer une recherche par ?"
+        DISPLAY "1 : par type"
+        DISPLAY "2 : par lieu"
+        DISPLAY "3 : par mission attribuée"
+        DISPLAY "4 : par nom (recherche partielle)"
+        PERFORM WITH TEST AFTER UNTIL
+                    Wfvr_choix = 1 OR
+                    Wfvr_choix = 2 OR
+                    Wfvr_choix = 3 OR
+                    Wfvr_choix = 4
+                ACCEPT Wfvr_choix
         END-PERFORM
-        DISPLAY "Il y a ", WS_nbVaisseaux, " vaisseau(x) dans ",
-"les données."
+        IF Wfvr_choix = 1 THEN
+                PERFORM RECHERCHE_VAISSEAU_TYPE
+        END-IF
+        IF Wfvr_choix = 2 THEN
+                PERFORM RECHERCHE_VAISSEAU_LIEU
+        END-IF
+        IF Wfvr_choix = 3 THEN
+                PERFORM RECHERCHE_VAISSEAU_MISSION
+        END-IF
+        IF Wfvr_choix = 4 THEN
+                PERFORM RECHERCHE_VAISSEAU_NOM
+        END-IF.
+
+        RECHERCHE_VAISSEAU_TYPE.
+        DISPLAY "De quel type voulez-vous la liste des vaisseaux ?"
+        DISPLAY "1 : Galère"
+        DISPLAY "2 : Frégate"
+        DISPLAY "3 : Dreadnought"
+        PERFORM WITH TEST AFTER UNTIL Wfvr_type < 4 AND Wfvr_type > 0
+            ACCEPT Wfvr_type
+        END-PERFORM
+        OPEN INPUT Fvaisseaux
+        MOVE Wfvr_type TO fv_typeVaisseau
+        START Fvaisseaux, KEY IS = fv_typeVaisseau
+        INVALID KEY
+            DISPLAY "Aucun vaisseau ne possède ce type !"
+        NOT INVALID KEY
+            MOVE 0 TO Wvaiss_fin
+            PERFORM WITH TEST AFTER UNTIL Wvaiss_fin = 1
+                READ Fvaisseaux NEXT
+                AT END MOVE 1 TO Wvaiss_fin
+                NOT AT END
+                    IF fv_typeVaisseau = Wfvr_type AND fv_actif = 1 THEN
+                        DISPLAY "#############"
+                        DISPLAY "<-- Nom du vaisseau : ",
+fv_nomVaisseau, " -->"
+                        DISPLAY "Capacité du vaisseau : ", fv_capacite
+                        DISPLAY "Lieu du vaisseau : ", fv_nomLieu
+                    END-IF
+                END-READ
+            END-PERFORM
+        END-START
+        CLOSE Fvaisseaux.
+
+        RECHERCHE_VAISSEAU_LIEU.
+        DISPLAY "De quel lieu voulez-vous la liste des vaisseaux ?"
+        ACCEPT Wfvr_nomLieu2
+        MOVE FUNCTION LOWER-CASE(Wfvr_nomLieu2) TO Wfvr_nomLieu
+        OPEN INPUT Fvaisseaux
+        MOVE Wfvr_nomLieu TO fv_nomLieu
+        START Fvaisseaux, KEY IS = fv_nomLieu
+        INVALID KEY
+            DISPLAY "Aucun vaisseau n'est présent à ce lieu !"
+        NOT INVALID KEY
+            MOVE 0 TO Wvaiss_fin
+            PERFORM WITH TEST AFTER UNTIL Wvaiss_fin = 1
+                READ Fvaisseaux NEXT
+                AT END MOVE 1 TO Wvaiss_fin
+                NOT AT END
+                    IF fv_nomLieu = Wfvr_nomLieu AND fv_actif = 1 THEN
+                        DISPLAY "#############"
+                        DISPLAY "<-- Nom du vaisseau : ",
+fv_nomVaisseau, " -->"
+                        DISPLAY "Type de vaisseau : ", fv_typeVaisseau
+                        DISPLAY "Capacité du vaisseau : ", fv_capacite
+                    END-IF
+                END-READ
+            END-PERFORM
+        END-START
+        CLOSE Fvaisseaux.
+
+        RECHERCHE_VAISSEAU_MISSION.
+        DISPLAY "De quelle mission (identifiant) voulez-vous la ",
+"flotte ?"
+        ACCEPT Wfm_idMission
+        OPEN INPUT Fvaisseaux
+        MOVE Wfm_idMission TO fv_idMission
+        START Fvaisseaux, KEY IS = fv_idMission
+        INVALID KEY
+            DISPLAY "Aucun vaisseau n'est attribué à cette mission !"
+        NOT INVALID KEY
+            MOVE 0 TO Wvaiss_fin
+            PERFORM WITH TEST AFTER UNTIL Wvaiss_fin = 1
+                READ Fvaisseaux NEXT
+                AT END MOVE 1 TO Wvaiss_fin
+                NOT AT END
+                    IF fv_idMission = Wfm_idMission AND fv_actif = 1
+                    THEN
+                        DISPLAY "#############"
+                        DISPLAY "<-- Nom du vaisseau : ",
+fv_nomVaisseau, " -->"
+                        DISPLAY "Type de vaisseau : ", fv_typeVaisseau
+                        DISPLAY "Capacité du vaisseau : ", fv_capacite
+                        DISPLAY "Lieu du vaisseau : ", fv_nomLieu
+                    END-IF
+                END-READ
+            END-PERFORM
+        END-START
         CLOSE Fvaisseaux.
 
-        STAT_NB_VAISSEAUX_1.
+        RECHERCHE_VAISSEAU_NOM.
+        DISPLAY "Quel texte doit contenir le nom du vaisseau ?"
+        ACCEPT Wfvr_recherche
+        MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(Wfvr_recherche))
+            TO Wfvr_rechercheL
+        MOVE FUNCTION LENGTH(FUNCTION TRIM(Wfvr_rechercheL))
+            TO Wfvr_len
         OPEN INPUT Fvaisseaux
         MOVE 0 TO Wvaiss_fin
-        MOVE 0 TO WS_nbVaisseaux1
         PERFORM WITH TEST AFTER UNTIL Wvaiss_fin = 1
             READ Fvaisseaux NEXT
-            AT END
-                MOVE 1 TO Wvaiss_fin
+            AT END MOVE 1 TO Wvaiss_fin
             NOT AT END
-                IF fv_typeVaisseau = 1 THEN
-                    ADD 1 TO WS_nbVaisseaux1
+                MOVE 0 TO Wfvr_cnt
+                INSPECT fv_nomVaisseau TALLYING Wfvr_cnt
+                    FOR ALL Wfvr_rechercheL(1:Wfvr_len)
+                IF Wfvr_cnt > 0 AND fv_actif = 1 THEN
+                    DISPLAY "#############"
+                    DISPLAY "<-- Nom du vaisseau : ",
+fv_nomVaisseau, " -->"
+                    DISPLAY "Type de vaisseau : ", fv_typeVaisseau
+                    DISPLAY "Lieu du vaisseau : ", fv_nomLieu
                 END-IF
             END-READ
         END-PERFORM
-        DISPLAY "Il y a ", WS_nbVaisseaux1, " vaisseau(x) de taille 1 ",
-"[galère(s)] dans les données."
         CLOSE Fvaisseaux.
 
-        STAT_NB_VAISSEAUX_2.
+        STAT_SCAN_VAISSEAUX.
         OPEN INPUT Fvaisseaux
         MOVE 0 TO Wvaiss_fin
+        MOVE 0 TO WS_nbVaisseaux
+        MOVE 0 TO WS_nbVaisseaux1
         MOVE 0 TO WS_nbVaisseaux2
+        MOVE 0 TO WS_nbVaisseaux3
         PERFORM WITH TEST AFTER UNTIL Wvaiss_fin = 1
             READ Fvaisseaux NEXT
             AT END
                 MOVE 1 TO Wvaiss_fin
             NOT AT END
+              IF fv_actif = 1 THEN
+                ADD 1 TO WS_nbVaisseaux
+                IF fv_typeVaisseau = 1 THEN
+                    ADD 1 TO WS_nbVaisseaux1
+                END-IF
                 IF fv_typeVaisseau = 2 THEN
                     ADD 1 TO WS_nbVaisseaux2
                 END-IF
+                IF fv_typeVaisseau = 3 THEN
+                    ADD 1 TO WS_nbVaisseaux3
+                END-IF
+              END-IF
             END-READ
         END-PERFORM
+        CLOSE Fvaisseaux
+        DISPLAY "Il y a ", WS_nbVaisseaux, " vaisseau(x) dans ",
+"les données."
+        DISPLAY "Il y a ", WS_nbVaisseaux1, " vaisseau(x) de taille 1 ",
+"[galère(s)] dans les données."
         DISPLAY "Il y a ", WS_nbVaisseaux2, " vaisseau(x) de taille 2 ",
 "[frégate(s)] dans les données."
-        CLOSE Fvaisseaux.
+        DISPLAY "Il y a ", WS_nbVaisseaux3, " vaisseau(x) de taille 3 ",
+"[dreadnought(s)] dans les données.".
 
-        STAT_NB_VAISSEAUX_3.
+        UTILISATION_FLOTTE.
         OPEN INPUT Fvaisseaux
         MOVE 0 TO Wvaiss_fin
-        MOVE 0 TO WS_nbVaisseaux3
+        DISPLAY "#############"
+        DISPLAY "Taux d'utilisation de la flotte :"
         PERFORM WITH TEST AFTER UNTIL Wvaiss_fin = 1
             READ Fvaisseaux NEXT
             AT END
                 MOVE 1 TO Wvaiss_fin
             NOT AT END
-                IF fv_typeVaisseau = 3 THEN
-                    ADD 1 TO WS_nbVaisseaux3
+              IF fv_actif = 1 THEN
+                MOVE 0 TO Wutil_used
+                OPEN INPUT Fequipes
+                MOVE fv_nomVaisseau TO fe_nomVaisseau
+                START Fequipes, KEY IS = fe_nomVaisseau
+                INVALID KEY
+                    DISPLAY " "
+                NOT INVALID KEY
+                    MOVE 0 TO Wutil_fin
+                    PERFORM WITH TEST AFTER UNTIL Wutil_fin = 1
+                        READ Fequipes NEXT
+                        AT END MOVE 1 TO Wutil_fin
+                        NOT AT END
+                            IF fe_nomVaisseau = fv_nomVaisseau AND
+                               fe_actif = 1 THEN
+                                ADD fe_nbAstronautes TO Wutil_used
+                            END-IF
+                        END-READ
+                    END-PERFORM
+                END-START
+                CLOSE Fequipes
+                DISPLAY "  - ", fv_nomVaisseau, " : ", Wutil_used,
+" / ", fv_capacite
+                IF Wutil_used > fv_capacite THEN
+                    DISPLAY "    ATTENTION : vaisseau en surcapacité !"
                 END-IF
+              END-IF
             END-READ
         END-PERFORM
-        DISPLAY "Il y a ", WS_nbVaisseaux3, " vaisseau(x) de taille 3 ",
-"[dreadnought(s)] dans les données."
         CLOSE Fvaisseaux.
 
         COLLECTION_DONNEES_VAISSEAU.
+        MOVE 0 TO Wimp_ok
+        MOVE 0 TO Wimp_skip
         MOVE "titanic" TO fv_nomVaisseau
         MOVE 3 TO fv_typeVaisseau
         MOVE 30 TO fv_capacite
         MOVE "mars" TO fv_nomLieu
+        MOVE 1 TO fv_actif
+        MOVE 1 TO fv_disponible
+        MOVE 0 TO fv_idMission
+        MOVE 20180101 TO fv_dateArrivee
         OPEN I-O Fvaisseaux
-            WRITE vTampon END-WRITE
+            WRITE vTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Vaisseau ", fv_nomVaisseau,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fvaisseaux
 
         MOVE "airfrance" TO fv_nomVaisseau
@@ -254,7 +693,14 @@
         MOVE 30 TO fv_capacite
         MOVE "mercure" TO fv_nomLieu
         OPEN I-O Fvaisseaux
-            WRITE vTampon END-WRITE
+            WRITE vTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Vaisseau ", fv_nomVaisseau,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fvaisseaux
 
         MOVE "pédalo du soleil" TO fv_nomVaisseau
@@ -262,7 +708,14 @@
         MOVE 5 TO fv_capacite
         MOVE "soleil" TO fv_nomLieu
         OPEN I-O Fvaisseaux
-            WRITE vTampon END-WRITE
+            WRITE vTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Vaisseau ", fv_nomVaisseau,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fvaisseaux
 
         MOVE "twingo spatiale" TO fv_nomVaisseau
@@ -270,7 +723,14 @@
         MOVE 15 TO fv_capacite
         MOVE "pallas" TO fv_nomLieu
         OPEN I-O Fvaisseaux
-            WRITE vTampon END-WRITE
+            WRITE vTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Vaisseau ", fv_nomVaisseau,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fvaisseaux
 
         MOVE "corbeau cosmos" TO fv_nomVaisseau
@@ -278,7 +738,14 @@
         MOVE 5 TO fv_capacite
         MOVE "markarian" TO fv_nomLieu
         OPEN I-O Fvaisseaux
-            WRITE vTampon END-WRITE
+            WRITE vTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Vaisseau ", fv_nomVaisseau,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fvaisseaux
 
         MOVE "bicloown" TO fv_nomVaisseau
@@ -286,7 +753,14 @@
         MOVE 5 TO fv_capacite
         MOVE "vénus" TO fv_nomLieu
         OPEN I-O Fvaisseaux
-            WRITE vTampon END-WRITE
+            WRITE vTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Vaisseau ", fv_nomVaisseau,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fvaisseaux
 
         MOVE "superbus" TO fv_nomVaisseau
@@ -294,7 +768,14 @@
         MOVE 15 TO fv_capacite
         MOVE "jupiter" TO fv_nomLieu
         OPEN I-O Fvaisseaux
-            WRITE vTampon END-WRITE
+            WRITE vTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Vaisseau ", fv_nomVaisseau,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fvaisseaux
 
         MOVE "galactikpoutine" TO fv_nomVaisseau
@@ -302,7 +783,14 @@
         MOVE 30 TO fv_capacite
         MOVE "étoile noire" TO fv_nomLieu
         OPEN I-O Fvaisseaux
-            WRITE vTampon END-WRITE
+            WRITE vTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Vaisseau ", fv_nomVaisseau,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
         CLOSE Fvaisseaux
 
         MOVE "tgvdupauvre" TO fv_nomVaisseau
@@ -310,7 +798,265 @@
         MOVE 5 TO fv_capacite
         MOVE "mars" TO fv_nomLieu
         OPEN I-O Fvaisseaux
-            WRITE vTampon END-WRITE
+            WRITE vTampon
+                INVALID KEY
+                    ADD 1 TO Wimp_skip
+                    DISPLAY "Vaisseau ", fv_nomVaisseau,
+" déjà existant, chargement ignoré."
+                NOT INVALID KEY
+                    ADD 1 TO Wimp_ok
+            END-WRITE
+        CLOSE Fvaisseaux
+
+        DISPLAY "SPACEX 2118 -- Génération de 9 vaisseaux ",
+            "tentée : ", Wimp_ok, " chargé(s), ", Wimp_skip,
+            " ignoré(s).".
+
+        EXPORT_CSV_VAISSEAUX.
+        OPEN OUTPUT Fvaisseaux_csv
+        OPEN INPUT Fvaisseaux
+        MOVE 0 TO Wvaiss_fin
+        PERFORM WITH TEST AFTER UNTIL Wvaiss_fin = 1
+            READ Fvaisseaux NEXT
+            AT END
+                MOVE 1 TO Wvaiss_fin
+            NOT AT END
+                IF fv_actif = 1 THEN
+                    STRING fv_nomVaisseau DELIMITED BY SIZE
+                        ";" DELIMITED BY SIZE
+                        fv_typeVaisseau DELIMITED BY SIZE
+                        ";" DELIMITED BY SIZE
+                        fv_capacite DELIMITED BY SIZE
+                        ";" DELIMITED BY SIZE
+                        fv_nomLieu DELIMITED BY SIZE
+                        ";" DELIMITED BY SIZE
+                        fv_disponible DELIMITED BY SIZE
+                        ";" DELIMITED BY SIZE
+                        fv_idMission DELIMITED BY SIZE
+                        ";" DELIMITED BY SIZE
+                        fv_dateArrivee DELIMITED BY SIZE
+                        INTO vTamponCSV
+                    END-STRING
+                    WRITE vTamponCSV
+                END-IF
+            END-READ
+        END-PERFORM
         CLOSE Fvaisseaux
+        CLOSE Fvaisseaux_csv
+        DISPLAY "Export CSV des vaisseaux terminé (vaisseaux.csv).".
+
+        RECONCILIATION_VAISSEAUX.
+        OPEN INPUT Fvaisseaux
+        MOVE 0 TO Wvaiss_fin
+        PERFORM WITH TEST AFTER UNTIL Wvaiss_fin = 1
+            READ Fvaisseaux NEXT
+            AT END
+                MOVE 1 TO Wvaiss_fin
+            NOT AT END
+              IF fv_actif = 1 THEN
+                OPEN INPUT Flieux
+                MOVE fv_nomLieu TO fl_nomLieu
+                READ Flieux
+                INVALID KEY
+                    DISPLAY "Vaisseau ", fv_nomVaisseau,
+" référence un lieu inexistant (", fv_nomLieu, ")."
+                NOT INVALID KEY
+                    IF fl_actif = 0 THEN
+                        DISPLAY "Vaisseau ", fv_nomVaisseau,
+" référence un lieu archivé (", fv_nomLieu, ")."
+                    END-IF
+                END-READ
+                CLOSE Flieux
+              END-IF
+            END-READ
+        END-PERFORM
+        CLOSE Fvaisseaux.
+
+        AJOUT_CARGO.
+        PERFORM WITH TEST AFTER UNTIL Waj_cg = 0
+            DISPLAY ' '
+            DISPLAY "Nom du vaisseau ?"
+            ACCEPT Wfcg_nomVaisseau2
+            MOVE FUNCTION LOWER-CASE(Wfcg_nomVaisseau2) TO Wfcg_nomVaisseau
+            MOVE Wfcg_nomVaisseau TO Wfv_nomVaisseau
+            OPEN INPUT Fvaisseaux
+            MOVE Wfv_nomVaisseau TO fv_nomVaisseau
+            READ Fvaisseaux
+            INVALID KEY
+                MOVE 0 TO Wverif_cg
+                DISPLAY "ERREUR ! Vaisseau inexistant !"
+            NOT INVALID KEY
+                IF fv_actif = 0 THEN
+                    MOVE 0 TO Wverif_cg
+                    DISPLAY "ERREUR ! Vaisseau inexistant !"
+                ELSE
+                    MOVE 1 TO Wverif_cg
+                    MOVE fv_typeVaisseau TO Wfv_typeV
+                END-IF
+            END-READ
+            CLOSE Fvaisseaux
+            IF Wverif_cg = 1 THEN
+                DISPLAY "Nom de l'article (ravitaillement, ",
+"équipement, matériel scientifique) ?"
+                ACCEPT Wfcg_item2
+                MOVE FUNCTION LOWER-CASE(Wfcg_item2) TO Wfcg_item
+                DISPLAY "Catégorie ? 1 : Ravitaillement // ",
+"2 : Équipement // 3 : Scientifique"
+                MOVE 0 TO Wfcg_categorie
+                PERFORM WITH TEST AFTER UNTIL
+                                Wfcg_categorie < 4 AND Wfcg_categorie > 0
+                    ACCEPT Wfcg_categorie
+                END-PERFORM
+                DISPLAY "Quantité ?"
+                ACCEPT Wfcg_quantite
+                MOVE Wfcg_nomVaisseau TO fcg_nomVaisseau
+                MOVE Wfcg_item TO fcg_item
+                MOVE Wfv_typeV TO fcg_typeVaisseau
+                MOVE Wfcg_categorie TO fcg_categorie
+                MOVE Wfcg_quantite TO fcg_quantite
+                MOVE 1 TO fcg_actif
+                OPEN I-O Fcargo
+                WRITE cgTampon
+                    INVALID KEY
+                        DISPLAY "Cet article figure déjà au manifeste ",
+"de ce vaisseau !"
+                    NOT INVALID KEY
+                        DISPLAY "Article ajouté au manifeste."
+                END-WRITE
+                IF fcg_stat NOT = 00 THEN
+                    MOVE fcg_stat TO Wchk_stat
+                    MOVE "Fcargo" TO Wchk_label
+                    PERFORM VERIFIER_STATUT_FICHIER
+                END-IF
+                CLOSE Fcargo
+                MOVE "CARGO" TO Wau_module
+                MOVE "AJOUT" TO Wau_action
+                STRING fcg_nomVaisseau DELIMITED BY SIZE
+                    " / " DELIMITED BY SIZE
+                    fcg_item DELIMITED BY SIZE
+                    INTO Wau_detail
+                END-STRING
+                PERFORM ENREGISTRER_AUDIT
+            END-IF
+            PERFORM WITH TEST AFTER UNTIL Waj_cg = 0 OR Waj_cg = 1
+                DISPLAY ' '
+                DISPLAY 'Autres articles à ajouter ? ',
+'(0 : Non // 1 : Oui)'
+                ACCEPT Waj_cg
+            END-PERFORM
+        END-PERFORM.
+
+        MODIFIER_CARGO.
+        DISPLAY "Nom du vaisseau ?"
+        ACCEPT Wfcg_nomVaisseau2
+        MOVE FUNCTION LOWER-CASE(Wfcg_nomVaisseau2) TO Wfcg_nomVaisseau
+        DISPLAY "Nom de l'article ?"
+        ACCEPT Wfcg_item2
+        MOVE FUNCTION LOWER-CASE(Wfcg_item2) TO Wfcg_item
+        MOVE "cargo.dat" TO Wsauv_src
+        PERFORM SAUVEGARDE_FICHIER
+        OPEN I-O Fcargo
+        MOVE Wfcg_nomVaisseau TO fcg_nomVaisseau
+        MOVE Wfcg_item TO fcg_item
+        READ Fcargo
+        INVALID KEY
+            DISPLAY "Cet article n'existe pas dans ce manifeste."
+        NOT INVALID KEY
+          IF fcg_actif = 0 THEN
+              DISPLAY "Cet article n'existe pas dans ce manifeste."
+          ELSE
+              DISPLAY "Nouvelle quantité ?"
+              ACCEPT Wfcg_quantite
+              MOVE Wfcg_quantite TO fcg_quantite
+              REWRITE cgTampon END-REWRITE
+              IF fcg_stat NOT = 00 THEN
+                  MOVE fcg_stat TO Wchk_stat
+                  MOVE "Fcargo" TO Wchk_label
+                  PERFORM VERIFIER_STATUT_FICHIER
+              END-IF
+              MOVE "CARGO" TO Wau_module
+              MOVE "MODIFIER" TO Wau_action
+              STRING fcg_nomVaisseau DELIMITED BY SIZE
+                  " / " DELIMITED BY SIZE
+                  fcg_item DELIMITED BY SIZE
+                  INTO Wau_detail
+              END-STRING
+              PERFORM ENREGISTRER_AUDIT
+              DISPLAY "Manifeste mis à jour."
+          END-IF
+        END-READ
+        CLOSE Fcargo.
+
+        SUPPRIMER_CARGO.
+        DISPLAY "Nom du vaisseau ?"
+        ACCEPT Wfcg_nomVaisseau2
+        MOVE FUNCTION LOWER-CASE(Wfcg_nomVaisseau2) TO Wfcg_nomVaisseau
+        DISPLAY "Nom de l'article ?"
+        ACCEPT Wfcg_item2
+        MOVE FUNCTION LOWER-CASE(Wfcg_item2) TO Wfcg_item
+        MOVE "cargo.dat" TO Wsauv_src
+        PERFORM SAUVEGARDE_FICHIER
+        OPEN I-O Fcargo
+        MOVE Wfcg_nomVaisseau TO fcg_nomVaisseau
+        MOVE Wfcg_item TO fcg_item
+        READ Fcargo
+        INVALID KEY
+            DISPLAY "Cet article n'existe pas dans ce manifeste."
+        NOT INVALID KEY
+          IF fcg_actif = 0 THEN
+              DISPLAY "Cet article a déjà été retiré."
+          ELSE
+              MOVE 0 TO fcg_actif
+              REWRITE cgTampon END-REWRITE
+              IF fcg_stat NOT = 00 THEN
+                  MOVE fcg_stat TO Wchk_stat
+                  MOVE "Fcargo" TO Wchk_label
+                  PERFORM VERIFIER_STATUT_FICHIER
+              END-IF
+              MOVE "CARGO" TO Wau_module
+              MOVE "SUPPRIMER" TO Wau_action
+              STRING fcg_nomVaisseau DELIMITED BY SIZE
+                  " / " DELIMITED BY SIZE
+                  fcg_item DELIMITED BY SIZE
+                  INTO Wau_detail
+              END-STRING
+              PERFORM ENREGISTRER_AUDIT
+              DISPLAY "Article retiré du manifeste."
+          END-IF
+        END-READ
+        CLOSE Fcargo.
 
-        DISPLAY "SPACEX 2118 -- Génération de 9 vaisseaux !".
+        AFFICHER_CARGO.
+        DISPLAY "Nom du vaisseau ?"
+        ACCEPT Wfcg_nomVaisseau2
+        MOVE FUNCTION LOWER-CASE(Wfcg_nomVaisseau2) TO Wfcg_nomVaisseau
+        OPEN INPUT Fcargo
+        MOVE Wfcg_nomVaisseau TO fcg_nomVaisseau
+        START Fcargo, KEY IS = fcg_nomVaisseau
+        INVALID KEY
+            DISPLAY "Aucun article au manifeste de ce vaisseau."
+        NOT INVALID KEY
+            DISPLAY "#############"
+            DISPLAY "Manifeste du vaisseau ", Wfcg_nomVaisseau, " :"
+            MOVE 0 TO Wcg_fin
+            PERFORM WITH TEST AFTER UNTIL Wcg_fin = 1
+                READ Fcargo NEXT
+                AT END MOVE 1 TO Wcg_fin
+                NOT AT END
+                    IF fcg_nomVaisseau = Wfcg_nomVaisseau
+                    AND fcg_actif = 1 THEN
+                        IF fcg_ravitaillement THEN
+                            MOVE "Ravitaillement" TO Wfcg_categorieECR
+                        END-IF
+                        IF fcg_equipement THEN
+                            MOVE "Équipement" TO Wfcg_categorieECR
+                        END-IF
+                        IF fcg_scientifique THEN
+                            MOVE "Scientifique" TO Wfcg_categorieECR
+                        END-IF
+                        DISPLAY "  - ", fcg_item, " x",
+fcg_quantite, " (", Wfcg_categorieECR, ")"
+                    END-IF
+            END-PERFORM
+        END-START
+        CLOSE Fcargo.
